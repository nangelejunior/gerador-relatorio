@@ -40,10 +40,21 @@
       *                                                                 PGM01
        FILE-CONTROL.                                                    PGM01
            SELECT ECADCLI ASSIGN TO SYS010                              PGM01
+                  ORGANIZATION IS INDEXED                               PGM01
+                  RECORD    KEY IS FD-RC-CODIGO                         PGM01
                   FILE    STATUS IS WS-FS-ECADCLI.                      PGM01
       *                                                                 PGM01
            SELECT SRELATO ASSIGN TO SPRINT                              PGM01
                   FILE    STATUS IS WS-FS-SRELATO.                      PGM01
+      *                                                                 PGM01
+           SELECT SRESTART ASSIGN TO SYS015                             PGM01
+                  FILE    STATUS IS WS-FS-SRESTART.                     PGM01
+      *                                                                 PGM01
+           SELECT SEXCECAO ASSIGN TO SYS025                             PGM01
+                  FILE    STATUS IS WS-FS-SEXCECAO.                     PGM01
+      *                                                                 PGM01
+           SELECT SCSVOUT ASSIGN TO SYS040                              PGM01
+                  FILE    STATUS IS WS-FS-SCSVOUT.                      PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
        DATA                            DIVISION.                        PGM01
@@ -57,32 +68,23 @@
            BLOCK     CONTAINS 0  RECORDS                                PGM01
            RECORDING MODE     IS F                                      PGM01
            LABEL     RECORD   IS STANDARD.                              PGM01
-       01  FD-REG-CADCLI.                                               PGM01
-           03  FD-RC-CODIGO        PIC     9(06).                       PGM01
-           03  FD-RC-NOME          PIC     X(40).                       PGM01
-           03  FD-RC-ENDERECO.                                          PGM01
-               05  FD-RC-RUA       PIC     X(30).                       PGM01
-               05  FD-RC-NUMERO    PIC     X(05).                       PGM01
-               05  FD-RC-COMPLEMENTO                                    PGM01
-                                   PIC     X(15).                       PGM01
-           03  FD-RC-CEP           PIC     9(09).                       PGM01
-           03  FD-RC-BAIRRO        PIC     X(20).                       PGM01
-           03  FD-RC-CIDADE        PIC     X(20).                       PGM01
-           03  FD-RC-ESTADO        PIC     X(02).                       PGM01
-           03  FD-RC-TEL-RESIDENCIAL.                                   PGM01
-               05  FD-RC-DDD-RES   PIC     9(03).                       PGM01
-               05  FD-RC-NUM-RES   PIC     9(08).                       PGM01
-           03  FD-RC-TEL-CELULAR.                                       PGM01
-               05  FD-RC-DDD-CEL   PIC     9(03).                       PGM01
-               05  FD-RC-NUM-CEL   PIC     9(08).                       PGM01
-           03  FD-RC-TEL-COMERCIAL.                                     PGM01
-               05  FD-RC-DDD-COM   PIC     9(03).                       PGM01
-               05  FD-RC-NUM-COM   PIC     9(08).                       PGM01
-           03  FD-RC-PESSOA        PIC     9(01).                       PGM01
-           03  FD-RC-CPF-CNPJ      PIC     9(15).                       PGM01
+           COPY CADCLI.                                                 PGM01
       *                                                                 PGM01
        FD  SRELATO.                                                     PGM01
        01  FD-REG-RELATO           PIC     X(95).                       PGM01
+      *                                                                 PGM01
+       FD  SRESTART.                                                    PGM01
+       01  FD-REG-RESTART.                                              PGM01
+           03  FDR-CODIGO          PIC     9(06).                       PGM01
+           03  FDR-PAGINA          PIC     9(06).                       PGM01
+           03  FDR-LIDOS           PIC     9(07).                       PGM01
+           03  FDR-PAGINA-EXC      PIC     9(06).                       PGM01
+      *                                                                 PGM01
+       FD  SEXCECAO.                                                    PGM01
+       01  FD-REG-EXCECAO          PIC     X(95).                       PGM01
+      *                                                                 PGM01
+       FD  SCSVOUT.                                                     PGM01
+       01  FD-REG-CSV              PIC     X(102).                      PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
        WORKING-STORAGE                 SECTION.                         PGM01
@@ -98,6 +100,9 @@
       ******************************************************************PGM01
        77  WS-FS-ECADCLI           PIC     X(02)         VALUE ZEROS.   PGM01
        77  WS-FS-SRELATO           PIC     X(02)         VALUE ZEROS.   PGM01
+       77  WS-FS-SRESTART          PIC     X(02)         VALUE ZEROS.   PGM01
+       77  WS-FS-SEXCECAO          PIC     X(02)         VALUE ZEROS.   PGM01
+       77  WS-FS-SCSVOUT           PIC     X(02)         VALUE ZEROS.   PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
       *    AREA DE CONTADORES                                          *PGM01
@@ -105,6 +110,45 @@
        77  ACU-CT-LIDOS            PIC     9(07) COMP-3  VALUE ZEROS.   PGM01
        77  ACU-CT-LINHA            PIC     9(02) COMP-3  VALUE ZEROS.   PGM01
        77  ACU-CT-PAGINA           PIC     9(06) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-CT-DESDE-CKPT        PIC     9(02) COMP-3  VALUE ZEROS.   PGM01
+       77  ACU-CT-LINHA-EXC        PIC     9(02) COMP-3  VALUE ZEROS.   PGM01
+       77  ACU-CT-PAGINA-EXC       PIC     9(06) COMP-3  VALUE ZEROS.   PGM01
+       77  ACU-CT-EXCECOES         PIC     9(07) COMP-3  VALUE ZEROS.   PGM01
+       77  ACU-CT-CSV              PIC     9(07) COMP-3  VALUE ZEROS.   PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    AREA DE CHAVES/FLAGS                                        *PGM01
+      ******************************************************************PGM01
+       01  WS-SW-FILTRO             PIC    X(01)         VALUE 'S'.     PGM01
+           88  WS-FILTRO-OK                              VALUE 'S'.     PGM01
+       01  WS-SW-CPF                PIC    X(01)         VALUE 'S'.     PGM01
+           88  WS-CPF-OK                                  VALUE 'S'.    PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    AREA DE VALIDACAO DO CPF/CNPJ (DIGITO VERIFICADOR MOD 11)   *PGM01
+      ******************************************************************PGM01
+       01  WS-CPF-CNPJ              PIC    9(15)         VALUE ZEROS.   PGM01
+       01  WS-CPF-CNPJ-R REDEFINES WS-CPF-CNPJ.                         PGM01
+           03  WS-CCD               PIC    9(01) OCCURS 15 TIMES.       PGM01
+       01  WS-OBS-EXCECAO           PIC    X(23)         VALUE SPACES.  PGM01
+       77  WS-DV-INICIO             PIC    9(02) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-DV-FIM                PIC    9(02) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-DV-IX                 PIC    9(02) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-DV-QTDE-BASE          PIC    9(02) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-DV-PESO               PIC    9(02) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-DV-PESO-MAX           PIC    9(02) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-DV-SOMA               PIC    9(04) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-DV-QUOC               PIC    9(04) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-DV-RESTO              PIC    9(02) COMP-3  VALUE ZEROS.   PGM01
+       77  WS-DV-RESULTADO          PIC    9(01)         VALUE ZEROS.   PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    AREA DE CHECKPOINT/RESTART                                  *PGM01
+      ******************************************************************PGM01
+       77  WS-CKPT-CODIGO          PIC     9(06)         VALUE ZEROS.   PGM01
+       77  WS-RESP                 PIC     X(01)         VALUE SPACE.   PGM01
+       01  WS-SW-RETOMAR           PIC     X(01)         VALUE 'N'.     PGM01
+           88  WS-RETOMAR                                VALUE 'S'.     PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
       *    AREA DE AUXILIARES                                          *PGM01
@@ -113,8 +157,14 @@
            ' DO ARQUIVO CADCLI'.                                        PGM01
        01  WS-MSG-SRELATO          PIC     X(18)         VALUE          PGM01
            ' DO ARQUIVO RELATO'.                                        PGM01
+       01  WS-MSG-SEXCECAO         PIC     X(19)         VALUE          PGM01
+           ' DO ARQUIVO EXCECAO'.                                       PGM01
+       01  WS-MSG-SCSVOUT          PIC     X(18)         VALUE          PGM01
+           ' DO ARQUIVO CSVOUT'.                                        PGM01
       *                                                                 PGM01
        01  WS-DISPLAY-LIDOS        PIC     9(06)         VALUE ZEROS.   PGM01
+       01  WS-DISPLAY-EXCECOES     PIC     9(07)         VALUE ZEROS.   PGM01
+       01  WS-DISPLAY-CSV          PIC     9(07)         VALUE ZEROS.   PGM01
       *                                                                 PGM01
        01  WS-DATA-MAQ             PIC     9(08)         VALUE ZEROS.   PGM01
       *                                                                 PGM01
@@ -204,6 +254,104 @@
            05  FILLER              PIC     X(01)         VALUE SPACE.   PGM01
            05  LD1-NUM-COM         PIC     9999.9999     VALUE ZEROS.   PGM01
       *                                                                 PGM01
+      ******************************************************************PGM01
+      *    RELATORIO DE EXCECOES DE CPF/CNPJ (SYS025)                  *PGM01
+      ******************************************************************PGM01
+       01  CABEXC1.                                                     PGM01
+           05  CBE-DIA             PIC     9(02)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(01)         VALUE '/'.     PGM01
+           05  CBE-MES             PIC     9(02)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(01)         VALUE '/'.     PGM01
+           05  CBE-ANO             PIC     9(04)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(12)         VALUE SPACES.  PGM01
+           05  FILLER              PIC     X(63)         VALUE          PGM01
+               'RELATORIO DE EXCECOES - CPF/CNPJ INVALIDO'.             PGM01
+           05  FILLER              PIC     X(06)         VALUE 'PAG.:'. PGM01
+           05  CBE-PAGINA          PIC  ZZZ9.                           PGM01
+      *                                                                 PGM01
+       01  CABEXC2.                                                     PGM01
+           05  FILLER              PIC     X(95)         VALUE SPACES.  PGM01
+      *                                                                 PGM01
+       01  CABEXC3.                                                     PGM01
+           05  FILLER              PIC     X(08)         VALUE          PGM01
+               'COD CLI'.                                               PGM01
+           05  FILLER              PIC     X(42)         VALUE          PGM01
+               'NOME DO CLIENTE'.                                       PGM01
+           05  FILLER              PIC     X(17)         VALUE          PGM01
+               'CPF/CNPJ'.                                              PGM01
+           05  FILLER              PIC     X(03)         VALUE 'T'.     PGM01
+           05  FILLER              PIC     X(25)         VALUE          PGM01
+               'OBSERVACAO'.                                            PGM01
+      *                                                                 PGM01
+       01  CABEXC4.                                                     PGM01
+           05  FILLER              PIC     X(95)         VALUE ALL '-'. PGM01
+      *                                                                 PGM01
+       01  LINDEFEXC.                                                   PGM01
+           05  FILLER              PIC     X(01)         VALUE SPACES.  PGM01
+           05  EXC-CODIGO          PIC     999.999       VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM01
+           05  EXC-NOME            PIC     X(40)         VALUE SPACES.  PGM01
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM01
+           05  EXC-CPF-CNPJ        PIC     9(15)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM01
+           05  EXC-PESSOA          PIC     9(01)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM01
+           05  EXC-OBS             PIC     X(23)         VALUE SPACES.  PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    EXTRATO CSV DO RELATORIO DE CLIENTES (SYS040)               *PGM01
+      ******************************************************************PGM01
+       01  CABCSV.                                                      PGM01
+           05  FILLER              PIC     X(08)         VALUE          PGM01
+               '"CODIGO"'.                                              PGM01
+           05  FILLER              PIC     X(01)         VALUE ','.     PGM01
+           05  FILLER              PIC     X(06)         VALUE '"NOME"'.PGM01
+           05  FILLER              PIC     X(01)         VALUE ','.     PGM01
+           05  FILLER              PIC     X(09)         VALUE          PGM01
+               '"DDD_RES"'.                                             PGM01
+           05  FILLER              PIC     X(01)         VALUE ','.     PGM01
+           05  FILLER              PIC     X(09)         VALUE          PGM01
+               '"NUM_RES"'.                                             PGM01
+           05  FILLER              PIC     X(01)         VALUE ','.     PGM01
+           05  FILLER              PIC     X(09)         VALUE          PGM01
+               '"DDD_CEL"'.                                             PGM01
+           05  FILLER              PIC     X(01)         VALUE ','.     PGM01
+           05  FILLER              PIC     X(09)         VALUE          PGM01
+               '"NUM_CEL"'.                                             PGM01
+           05  FILLER              PIC     X(01)         VALUE ','.     PGM01
+           05  FILLER              PIC     X(09)         VALUE          PGM01
+               '"DDD_COM"'.                                             PGM01
+           05  FILLER              PIC     X(01)         VALUE ','.     PGM01
+           05  FILLER              PIC     X(09)         VALUE          PGM01
+               '"NUM_COM"'.                                             PGM01
+           05  FILLER              PIC     X(27)         VALUE SPACES.  PGM01
+      *                                                                 PGM01
+       01  LINCSV.                                                      PGM01
+           05  FILLER              PIC     X(01)         VALUE '"'.     PGM01
+           05  CSV-CODIGO          PIC     9(06)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(02)         VALUE '",'.    PGM01
+           05  FILLER              PIC     X(01)         VALUE '"'.     PGM01
+           05  CSV-NOME            PIC     X(40)         VALUE SPACES.  PGM01
+           05  FILLER              PIC     X(02)         VALUE '",'.    PGM01
+           05  FILLER              PIC     X(01)         VALUE '"'.     PGM01
+           05  CSV-DDD-RES         PIC     9(03)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(02)         VALUE '",'.    PGM01
+           05  FILLER              PIC     X(01)         VALUE '"'.     PGM01
+           05  CSV-NUM-RES         PIC     9(08)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(02)         VALUE '",'.    PGM01
+           05  FILLER              PIC     X(01)         VALUE '"'.     PGM01
+           05  CSV-DDD-CEL         PIC     9(03)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(02)         VALUE '",'.    PGM01
+           05  FILLER              PIC     X(01)         VALUE '"'.     PGM01
+           05  CSV-NUM-CEL         PIC     9(08)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(02)         VALUE '",'.    PGM01
+           05  FILLER              PIC     X(01)         VALUE '"'.     PGM01
+           05  CSV-DDD-COM         PIC     9(03)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(02)         VALUE '",'.    PGM01
+           05  FILLER              PIC     X(01)         VALUE '"'.     PGM01
+           05  CSV-NUM-COM         PIC     9(08)         VALUE ZEROS.   PGM01
+           05  FILLER              PIC     X(01)         VALUE '"'.     PGM01
+      *                                                                 PGM01
       ******************************************************************PGM01
        77  FILLER                  PIC     X(32)         VALUE          PGM01
            'FFF FIM DA WORKING-STORAGE FFF'.                            PGM01
@@ -212,20 +360,19 @@
       ******************************************************************PGM01
       *    AREA DE LINKAGE                                             *PGM01
       ******************************************************************PGM01
-       01  WS-SAIDA.                                                    PGM01
-           03  WS-MSG              PIC     X(70)         VALUE SPACES.  PGM01
-           03  WS-COD-RET          PIC     X(02)         VALUE ZEROS.   PGM01
-           03  WS-COD-RET-R        PIC     9(02) REDEFINES WS-COD-RET.  PGM01
+           COPY SAIDA.                                                  PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
        LINKAGE                         SECTION.                         PGM01
       ******************************************************************PGM01
-       01  LK-MSG                  PIC     X(70).                       PGM01
-       01  LK-COD-RET              PIC     9(02).                       PGM01
+           COPY SAIDAL.                                                 PGM01
+      *                                                                 PGM01
+           COPY FILTRO.                                                 PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
        PROCEDURE                       DIVISION USING LK-MSG            PGM01
-                                                      LK-COD-RET.       PGM01
+                                                      LK-COD-RET        PGM01
+                                                      SUB-FILTRO.       PGM01
       ******************************************************************PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
@@ -251,12 +398,22 @@
            INITIALIZE ACU-CT-LIDOS                                      PGM01
                       ACU-CT-LINHA                                      PGM01
                       ACU-CT-PAGINA                                     PGM01
+                      ACU-CT-LINHA-EXC                                  PGM01
+                      ACU-CT-PAGINA-EXC                                 PGM01
+                      ACU-CT-EXCECOES                                   PGM01
                       CAB1                                              PGM01
                       CAB2                                              PGM01
                       CAB3                                              PGM01
                       CAB4                                              PGM01
                       CAB5                                              PGM01
-                      LINDEF1.                                          PGM01
+                      LINDEF1                                           PGM01
+                      CABEXC1                                           PGM01
+                      CABEXC2                                           PGM01
+                      CABEXC3                                           PGM01
+                      CABEXC4                                           PGM01
+                      LINDEFEXC                                         PGM01
+                      ACU-CT-CSV                                        PGM01
+                      LINCSV.                                           PGM01
       *                                                                 PGM01
            DISPLAY '**************************************************'.PGM01
       *                                                                 PGM01
@@ -280,9 +437,21 @@
            MOVE SPACES                 TO WS-MSG.                       PGM01
            MOVE ZEROS                  TO WS-COD-RET.                   PGM01
            MOVE 55                     TO ACU-CT-LINHA.                 PGM01
+           MOVE 55                     TO ACU-CT-LINHA-EXC.             PGM01
       *                                                                 PGM01
-           OPEN INPUT  ECADCLI                                          PGM01
-                OUTPUT SRELATO.                                         PGM01
+           PERFORM RTVERCKPT.                                           PGM01
+      *                                                                 PGM01
+           IF WS-RETOMAR                                                PGM01
+               OPEN INPUT  ECADCLI                                      PGM01
+                    EXTEND SRELATO                                      PGM01
+                    EXTEND SEXCECAO                                     PGM01
+                    EXTEND SCSVOUT                                      PGM01
+           ELSE                                                         PGM01
+               OPEN INPUT  ECADCLI                                      PGM01
+                    OUTPUT SRELATO                                      PGM01
+                    OUTPUT SEXCECAO                                     PGM01
+                    OUTPUT SCSVOUT                                      PGM01
+           END-IF.                                                      PGM01
       *                                                                 PGM01
            IF WS-FS-ECADCLI            EQUAL ZEROS                      PGM01
                CONTINUE                                                 PGM01
@@ -310,25 +479,128 @@
                PERFORM RTFINALIZA                                       PGM01
            END-IF.                                                      PGM01
       *                                                                 PGM01
-           PERFORM RTLECADCLI.                                          PGM01
+           IF WS-FS-SEXCECAO           EQUAL ZEROS                      PGM01
+               CONTINUE                                                 PGM01
+           ELSE                                                         PGM01
+               DISPLAY '#PGM01.910I - ERRO NA ABERTURA' WS-MSG-SEXCECAO PGM01
+               DISPLAY '#PGM01.910I - FILE STATUS = '   WS-FS-SEXCECAO  PGM01
+               MOVE   WS-FS-SEXCECAO   TO WS-COD-RET                    PGM01
+               STRING '#PGM01.910I - ERRO NA ABERTURA DO ARQUIVO EXCECA'PGM01
+                      'O! FILE STATUS = ' WS-FS-SEXCECAO                PGM01
+                                       DELIMITED BY SIZE                PGM01
+                                       INTO WS-MSG                      PGM01
+               PERFORM RTFINALIZA                                       PGM01
+           END-IF.                                                      PGM01
       *                                                                 PGM01
-           IF WS-FS-ECADCLI            EQUAL '10'                       PGM01
-               DISPLAY '#PGM01.903I - ARQUIVO ECADCLI VAZIO'            PGM01
-               DISPLAY '#PGM01.903I - FILE STATUS = '   WS-FS-ECADCLI   PGM01
-               MOVE   WS-FS-ECADCLI    TO WS-COD-RET                    PGM01
-               STRING '#PGM01.903I - ARQUIVO CADCLI VAZIO! '            PGM01
-                      'FILE STATUS = ' WS-FS-ECADCLI                    PGM01
+           IF WS-FS-SCSVOUT             EQUAL ZEROS                     PGM01
+               CONTINUE                                                 PGM01
+           ELSE                                                         PGM01
+               DISPLAY '#PGM01.913I - ERRO NA ABERTURA'                 PGM01
+                       WS-MSG-SCSVOUT                                   PGM01
+               DISPLAY '#PGM01.913I - FILE STATUS = '                   PGM01
+                       WS-FS-SCSVOUT                                    PGM01
+               MOVE   WS-FS-SCSVOUT    TO WS-COD-RET                    PGM01
+               STRING '#PGM01.913I - ERRO NA ABERTURA DO ARQUIVO CSVOUT'PGM01
+                      '! FILE STATUS = ' WS-FS-SCSVOUT                  PGM01
                                        DELIMITED BY SIZE                PGM01
                                        INTO WS-MSG                      PGM01
-               PERFORM RTFECHA                                          PGM01
                PERFORM RTFINALIZA                                       PGM01
            END-IF.                                                      PGM01
+      *                                                                 PGM01
+           IF WS-RETOMAR                                                PGM01
+               CONTINUE                                                 PGM01
+           ELSE                                                         PGM01
+               MOVE CABCSV             TO FD-REG-CSV                    PGM01
+               WRITE FD-REG-CSV        AFTER 1 LINE                     PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           IF WS-RETOMAR                                                PGM01
+               PERFORM RTPULARESTART                                    PGM01
+               PERFORM RTPULARESTART   UNTIL FD-RC-CODIGO               PGM01
+                                              GREATER WS-CKPT-CODIGO    PGM01
+                                       OR WS-FS-ECADCLI EQUAL '10'      PGM01
+           ELSE                                                         PGM01
+               PERFORM RTLECADCLI                                       PGM01
+               IF WS-FS-ECADCLI        EQUAL '10'                       PGM01
+                   DISPLAY '#PGM01.903I - ARQUIVO ECADCLI VAZIO'        PGM01
+                   DISPLAY '#PGM01.903I - FILE STATUS = '               PGM01
+                           WS-FS-ECADCLI                                PGM01
+                   MOVE   WS-FS-ECADCLI TO WS-COD-RET                   PGM01
+                   STRING '#PGM01.903I - ARQUIVO CADCLI VAZIO! '        PGM01
+                          'FILE STATUS = ' WS-FS-ECADCLI                PGM01
+                                       DELIMITED BY SIZE                PGM01
+                                       INTO WS-MSG                      PGM01
+                   PERFORM RTFECHA                                      PGM01
+                   PERFORM RTFINALIZA                                   PGM01
+               END-IF                                                   PGM01
+           END-IF.                                                      PGM01
       *                                                                 PGM01
            ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.              PGM01
       *                                                                 PGM01
        RTINICIALIZAX.                  EXIT.                            PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
+      *    ROTINA QUE VERIFICA E OFERECE RETOMADA DE CHECKPOINT        *PGM01
+      ******************************************************************PGM01
+       RTVERCKPT                       SECTION.                         PGM01
+      *                                                                 PGM01
+           OPEN INPUT SRESTART.                                         PGM01
+      *                                                                 PGM01
+           IF WS-FS-SRESTART           NOT EQUAL ZEROS                  PGM01
+               GO TO RTVERCKPTX                                         PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           READ SRESTART.                                               PGM01
+      *                                                                 PGM01
+           IF WS-FS-SRESTART           NOT EQUAL ZEROS                  PGM01
+               CLOSE SRESTART                                           PGM01
+               GO TO RTVERCKPTX                                         PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           CLOSE SRESTART.                                              PGM01
+      *                                                                 PGM01
+           DISPLAY '#PGM01.908I - CHECKPOINT ENCONTRADO. ULTIMO COD.'   PGM01
+                   ' PROCESSADO = ' FDR-CODIGO.                         PGM01
+           DISPLAY '#PGM01.909I - RETOMAR A PARTIR DO CHECKPOINT'       PGM01
+                   ' (S/N)? '.                                          PGM01
+      *                                                                 PGM01
+           ACCEPT WS-RESP.                                              PGM01
+      *                                                                 PGM01
+           IF WS-RESP                  EQUAL 'S' OR 's'                 PGM01
+               SET WS-RETOMAR          TO TRUE                          PGM01
+               MOVE FDR-CODIGO         TO WS-CKPT-CODIGO                PGM01
+               MOVE FDR-PAGINA         TO ACU-CT-PAGINA                 PGM01
+               MOVE FDR-LIDOS          TO ACU-CT-LIDOS                  PGM01
+               MOVE FDR-PAGINA-EXC     TO ACU-CT-PAGINA-EXC             PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+       RTVERCKPTX.                     EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    ROTINA QUE REPOSICIONA O CADCLI LOGO APOS O CHECKPOINT      *PGM01
+      ******************************************************************PGM01
+       RTPULARESTART                   SECTION.                         PGM01
+      *                                                                 PGM01
+           READ ECADCLI.                                                PGM01
+      *                                                                 PGM01
+           EVALUATE WS-FS-ECADCLI                                       PGM01
+               WHEN ZEROS                                               PGM01
+                   CONTINUE                                             PGM01
+               WHEN '10'                                                PGM01
+                   CONTINUE                                             PGM01
+               WHEN OTHER                                               PGM01
+                   MOVE  WS-FS-ECADCLI TO WS-COD-RET                    PGM01
+                   STRING '#PGM01.904I - ERRO NA LEITURA DO ARQUIVO CAD'PGM01
+                          'CLI! FILE STATUS = ' WS-FS-ECADCLI           PGM01
+                                       DELIMITED BY SIZE                PGM01
+                                       INTO WS-MSG                      PGM01
+                   PERFORM RTFECHA                                      PGM01
+                   PERFORM RTFINALIZA                                   PGM01
+           END-EVALUATE.                                                PGM01
+      *                                                                 PGM01
+       RTPULARESTARTX.                 EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
       *    ROTINA DE LEITURA DO ARQUIVO ECADCLI                        *PGM01
       ******************************************************************PGM01
        RTLECADCLI                      SECTION.                         PGM01
@@ -362,6 +634,8 @@
        RTPROCESSA                      SECTION.                         PGM01
       *                                                                 PGM01
            PERFORM RTMONTAREL          UNTIL WS-FS-ECADCLI EQUAL '10'.  PGM01
+      *                                                                 PGM01
+           PERFORM RTLIMPACKPT.                                         PGM01
       *                                                                 PGM01
            PERFORM RTFECHA.                                             PGM01
       *                                                                 PGM01
@@ -374,21 +648,252 @@
       ******************************************************************PGM01
        RTMONTAREL                      SECTION.                         PGM01
       *                                                                 PGM01
-           MOVE FD-RC-CODIGO           TO LD1-CODIGO.                   PGM01
-           MOVE FD-RC-NOME             TO LD1-NOME.                     PGM01
-           MOVE FD-RC-DDD-RES          TO LD1-DDD-RES.                  PGM01
-           MOVE FD-RC-NUM-RES          TO LD1-NUM-RES.                  PGM01
-           MOVE FD-RC-DDD-CEL          TO LD1-DDD-CEL.                  PGM01
-           MOVE FD-RC-NUM-CEL          TO LD1-NUM-CEL.                  PGM01
-           MOVE FD-RC-DDD-COM          TO LD1-DDD-COM.                  PGM01
-           MOVE FD-RC-NUM-COM          TO LD1-NUM-COM.                  PGM01
-                                                                        PGM01
-           PERFORM RTIMPREL.                                            PGM01
+           PERFORM RTVERIFICAFILTRO.                                    PGM01
+      *                                                                 PGM01
+           IF WS-FILTRO-OK                                              PGM01
+               PERFORM RTVALIDACPF                                      PGM01
+               IF WS-CPF-OK                                             PGM01
+                   MOVE FD-RC-CODIGO   TO LD1-CODIGO                    PGM01
+                   MOVE FD-RC-NOME     TO LD1-NOME                      PGM01
+                   MOVE FD-RC-DDD-RES  TO LD1-DDD-RES                   PGM01
+                   MOVE FD-RC-NUM-RES  TO LD1-NUM-RES                   PGM01
+                   MOVE FD-RC-DDD-CEL  TO LD1-DDD-CEL                   PGM01
+                   MOVE FD-RC-NUM-CEL  TO LD1-NUM-CEL                   PGM01
+                   MOVE FD-RC-DDD-COM  TO LD1-DDD-COM                   PGM01
+                   MOVE FD-RC-NUM-COM  TO LD1-NUM-COM                   PGM01
+                   PERFORM RTIMPREL                                     PGM01
+                   PERFORM RTIMPCSV                                     PGM01
+               ELSE                                                     PGM01
+                   PERFORM RTIMPEXC                                     PGM01
+               END-IF                                                   PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           PERFORM RTCHECKPOINT.                                        PGM01
            PERFORM RTLECADCLI.                                          PGM01
       *                                                                 PGM01
        RTMONTARELX.                    EXIT.                            PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
+      *    ROTINA QUE APLICA OS CRITERIOS DE SELECAO OPCIONAIS         *PGM01
+      ******************************************************************PGM01
+       RTVERIFICAFILTRO                SECTION.                         PGM01
+      *                                                                 PGM01
+           MOVE 'S'                    TO WS-SW-FILTRO.                 PGM01
+      *                                                                 PGM01
+           IF FLT-ESTADO               NOT EQUAL SPACES                 PGM01
+              AND FD-RC-ESTADO         NOT EQUAL FLT-ESTADO             PGM01
+               MOVE 'N'                TO WS-SW-FILTRO                  PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           IF FLT-CIDADE               NOT EQUAL SPACES                 PGM01
+              AND FD-RC-CIDADE         NOT EQUAL FLT-CIDADE             PGM01
+               MOVE 'N'                TO WS-SW-FILTRO                  PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           IF FLT-PESSOA               NOT EQUAL SPACES                 PGM01
+              AND FD-RC-PESSOA         NOT EQUAL FLT-PESSOA             PGM01
+               MOVE 'N'                TO WS-SW-FILTRO                  PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+       RTVERIFICAFILTROX.              EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    ROTINA QUE VALIDA O CPF/CNPJ PELO DIGITO VERIFICADOR MOD 11 *PGM01
+      ******************************************************************PGM01
+       RTVALIDACPF                     SECTION.                         PGM01
+      *                                                                 PGM01
+           MOVE FD-RC-CPF-CNPJ         TO WS-CPF-CNPJ.                  PGM01
+           MOVE 'S'                    TO WS-SW-CPF.                    PGM01
+           MOVE SPACES                 TO WS-OBS-EXCECAO.               PGM01
+      *                                                                 PGM01
+           EVALUATE FD-RC-PESSOA                                        PGM01
+               WHEN 1                                                   PGM01
+                   MOVE 5              TO WS-DV-INICIO                  PGM01
+                   MOVE 9              TO WS-DV-QTDE-BASE               PGM01
+                   MOVE 99             TO WS-DV-PESO-MAX                PGM01
+                   PERFORM RTCALCDIGV                                   PGM01
+                   IF WS-DV-RESULTADO  NOT EQUAL WS-CCD (14)            PGM01
+                       MOVE 'N'        TO WS-SW-CPF                     PGM01
+                       MOVE 'CPF COM DIGITO INVALIDO'                   PGM01
+                                       TO WS-OBS-EXCECAO                PGM01
+                   ELSE                                                 PGM01
+                       MOVE 10         TO WS-DV-QTDE-BASE               PGM01
+                       PERFORM RTCALCDIGV                               PGM01
+                       IF WS-DV-RESULTADO NOT EQUAL WS-CCD (15)         PGM01
+                           MOVE 'N'    TO WS-SW-CPF                     PGM01
+                           MOVE 'CPF COM DIGITO INVALIDO'               PGM01
+                                       TO WS-OBS-EXCECAO                PGM01
+                       END-IF                                           PGM01
+                   END-IF                                               PGM01
+               WHEN 2                                                   PGM01
+                   MOVE 2              TO WS-DV-INICIO                  PGM01
+                   MOVE 12             TO WS-DV-QTDE-BASE               PGM01
+                   MOVE 9              TO WS-DV-PESO-MAX                PGM01
+                   PERFORM RTCALCDIGV                                   PGM01
+                   IF WS-DV-RESULTADO  NOT EQUAL WS-CCD (14)            PGM01
+                       MOVE 'N'        TO WS-SW-CPF                     PGM01
+                       MOVE 'CNPJ COM DIGITO INVALIDO'                  PGM01
+                                       TO WS-OBS-EXCECAO                PGM01
+                   ELSE                                                 PGM01
+                       MOVE 13         TO WS-DV-QTDE-BASE               PGM01
+                       PERFORM RTCALCDIGV                               PGM01
+                       IF WS-DV-RESULTADO NOT EQUAL WS-CCD (15)         PGM01
+                           MOVE 'N'    TO WS-SW-CPF                     PGM01
+                           MOVE 'CNPJ COM DIGITO INVALIDO'              PGM01
+                                       TO WS-OBS-EXCECAO                PGM01
+                       END-IF                                           PGM01
+                   END-IF                                               PGM01
+               WHEN OTHER                                               PGM01
+                   MOVE 'N'            TO WS-SW-CPF                     PGM01
+                   MOVE 'TIPO DE PESSOA INVALIDO'                       PGM01
+                                       TO WS-OBS-EXCECAO                PGM01
+           END-EVALUATE.                                                PGM01
+      *                                                                 PGM01
+       RTVALIDACPFX.                   EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    ROTINA GENERICA QUE CALCULA UM DIGITO VERIFICADOR MOD 11    *PGM01
+      ******************************************************************PGM01
+       RTCALCDIGV                      SECTION.                         PGM01
+      *                                                                 PGM01
+           MOVE ZEROS                  TO WS-DV-SOMA.                   PGM01
+           MOVE 2                      TO WS-DV-PESO.                   PGM01
+      *                                                                 PGM01
+           COMPUTE WS-DV-FIM = WS-DV-INICIO + WS-DV-QTDE-BASE - 1.      PGM01
+           MOVE WS-DV-FIM              TO WS-DV-IX.                     PGM01
+      *                                                                 PGM01
+           PERFORM RTCALCDIGV-SOMA     UNTIL WS-DV-IX LESS WS-DV-INICIO.PGM01
+      *                                                                 PGM01
+           DIVIDE WS-DV-SOMA BY 11     GIVING WS-DV-QUOC                PGM01
+                                       REMAINDER WS-DV-RESTO.           PGM01
+      *                                                                 PGM01
+           IF WS-DV-RESTO              LESS 2                           PGM01
+               MOVE ZEROS              TO WS-DV-RESULTADO               PGM01
+           ELSE                                                         PGM01
+               COMPUTE WS-DV-RESULTADO = 11 - WS-DV-RESTO               PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+       RTCALCDIGVX.                    EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    ROTINA QUE ACUMULA UM DIGITO NA SOMA PONDERADA DO MOD 11    *PGM01
+      ******************************************************************PGM01
+       RTCALCDIGV-SOMA                 SECTION.                         PGM01
+      *                                                                 PGM01
+           COMPUTE WS-DV-SOMA = WS-DV-SOMA +                            PGM01
+                   (WS-CCD (WS-DV-IX) * WS-DV-PESO).                    PGM01
+      *                                                                 PGM01
+           ADD 1                       TO WS-DV-PESO.                   PGM01
+      *                                                                 PGM01
+           IF WS-DV-PESO               GREATER WS-DV-PESO-MAX           PGM01
+               MOVE 2                  TO WS-DV-PESO                    PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           SUBTRACT 1                  FROM WS-DV-IX.                   PGM01
+      *                                                                 PGM01
+       RTCALCDIGV-SOMAX.               EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    ROTINA QUE EXTERNALIZA CPF/CNPJ INVALIDO NO SYS025          *PGM01
+      ******************************************************************PGM01
+       RTIMPEXC                        SECTION.                         PGM01
+      *                                                                 PGM01
+           IF ACU-CT-LINHA-EXC         EQUAL 55                         PGM01
+               PERFORM RTMONTACABEXC                                    PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           MOVE FD-RC-CODIGO           TO EXC-CODIGO.                   PGM01
+           MOVE FD-RC-NOME             TO EXC-NOME.                     PGM01
+           MOVE FD-RC-CPF-CNPJ         TO EXC-CPF-CNPJ.                 PGM01
+           MOVE FD-RC-PESSOA           TO EXC-PESSOA.                   PGM01
+           MOVE WS-OBS-EXCECAO         TO EXC-OBS.                      PGM01
+      *                                                                 PGM01
+           MOVE LINDEFEXC              TO FD-REG-EXCECAO.               PGM01
+      *                                                                 PGM01
+           WRITE FD-REG-EXCECAO        AFTER 1 LINE.                    PGM01
+      *                                                                 PGM01
+           ADD 1                       TO ACU-CT-LINHA-EXC.             PGM01
+           ADD 1                       TO ACU-CT-EXCECOES.              PGM01
+      *                                                                 PGM01
+       RTIMPEXCX.                      EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    ROTINA DE MONTAGEM DO CABECALHO DO RELATORIO DE EXCECOES    *PGM01
+      ******************************************************************PGM01
+       RTMONTACABEXC                   SECTION.                         PGM01
+      *                                                                 PGM01
+           MOVE  WS-DIA                TO CBE-DIA.                      PGM01
+           MOVE  WS-MES                TO CBE-MES.                      PGM01
+           MOVE  WS-ANO                TO CBE-ANO.                      PGM01
+      *                                                                 PGM01
+           ADD 1                       TO ACU-CT-PAGINA-EXC.            PGM01
+      *                                                                 PGM01
+           MOVE ACU-CT-PAGINA-EXC      TO CBE-PAGINA.                   PGM01
+           MOVE CABEXC1                TO FD-REG-EXCECAO.               PGM01
+      *                                                                 PGM01
+           IF ACU-CT-PAGINA-EXC        EQUAL 1                          PGM01
+               WRITE FD-REG-EXCECAO    AFTER 0 LINE                     PGM01
+           ELSE                                                         PGM01
+               WRITE FD-REG-EXCECAO    AFTER PAGE                       PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           MOVE CABEXC2                TO FD-REG-EXCECAO.               PGM01
+      *                                                                 PGM01
+           WRITE FD-REG-EXCECAO        AFTER 1 LINE.                    PGM01
+      *                                                                 PGM01
+           MOVE CABEXC3                TO FD-REG-EXCECAO.               PGM01
+      *                                                                 PGM01
+           WRITE FD-REG-EXCECAO        AFTER 1 LINE.                    PGM01
+      *                                                                 PGM01
+           MOVE CABEXC4                TO FD-REG-EXCECAO.               PGM01
+      *                                                                 PGM01
+           WRITE FD-REG-EXCECAO        AFTER 1 LINE.                    PGM01
+      *                                                                 PGM01
+           MOVE 4                      TO ACU-CT-LINHA-EXC.             PGM01
+      *                                                                 PGM01
+       RTMONTACABEXCX.                 EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    ROTINA QUE EXTERNALIZA O CHECKPOINT A CADA 50 REGISTROS     *PGM01
+      ******************************************************************PGM01
+       RTCHECKPOINT                    SECTION.                         PGM01
+      *                                                                 PGM01
+           ADD 1                       TO WS-CT-DESDE-CKPT.             PGM01
+      *                                                                 PGM01
+           IF WS-CT-DESDE-CKPT         EQUAL 50                         PGM01
+               PERFORM RTGRAVACKPT                                      PGM01
+               MOVE ZEROS              TO WS-CT-DESDE-CKPT              PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+       RTCHECKPOINTX.                  EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    ROTINA QUE GRAVA O REGISTRO DE CHECKPOINT (SYS015)          *PGM01
+      ******************************************************************PGM01
+       RTGRAVACKPT                     SECTION.                         PGM01
+      *                                                                 PGM01
+           MOVE FD-RC-CODIGO           TO FDR-CODIGO.                   PGM01
+           MOVE ACU-CT-PAGINA          TO FDR-PAGINA.                   PGM01
+           MOVE ACU-CT-LIDOS           TO FDR-LIDOS.                    PGM01
+           MOVE ACU-CT-PAGINA-EXC      TO FDR-PAGINA-EXC.               PGM01
+      *                                                                 PGM01
+           OPEN OUTPUT SRESTART.                                        PGM01
+           WRITE FD-REG-RESTART.                                        PGM01
+           CLOSE SRESTART.                                              PGM01
+      *                                                                 PGM01
+       RTGRAVACKPTX.                   EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
+      *    ROTINA QUE LIMPA O CHECKPOINT AO TERMINO NORMAL DO JOB      *PGM01
+      ******************************************************************PGM01
+       RTLIMPACKPT                     SECTION.                         PGM01
+      *                                                                 PGM01
+           OPEN OUTPUT SRESTART.                                        PGM01
+           CLOSE SRESTART.                                              PGM01
+      *                                                                 PGM01
+       RTLIMPACKPTX.                   EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
       *    ROTINA DE IMPRESSAO DO RELATORIO                            *PGM01
       ******************************************************************PGM01
        RTIMPREL                        SECTION.                         PGM01
@@ -406,6 +911,28 @@
        RTIMPRELX.                      EXIT.                            PGM01
       *                                                                 PGM01
       ******************************************************************PGM01
+      *    ROTINA QUE GRAVA O EXTRATO CSV (SYS040)                     *PGM01
+      ******************************************************************PGM01
+       RTIMPCSV                        SECTION.                         PGM01
+      *                                                                 PGM01
+           MOVE FD-RC-CODIGO           TO CSV-CODIGO.                   PGM01
+           MOVE FD-RC-NOME             TO CSV-NOME.                     PGM01
+           MOVE FD-RC-DDD-RES          TO CSV-DDD-RES.                  PGM01
+           MOVE FD-RC-NUM-RES          TO CSV-NUM-RES.                  PGM01
+           MOVE FD-RC-DDD-CEL          TO CSV-DDD-CEL.                  PGM01
+           MOVE FD-RC-NUM-CEL          TO CSV-NUM-CEL.                  PGM01
+           MOVE FD-RC-DDD-COM          TO CSV-DDD-COM.                  PGM01
+           MOVE FD-RC-NUM-COM          TO CSV-NUM-COM.                  PGM01
+      *                                                                 PGM01
+           MOVE LINCSV                 TO FD-REG-CSV.                   PGM01
+      *                                                                 PGM01
+           WRITE FD-REG-CSV            AFTER 1 LINE.                    PGM01
+      *                                                                 PGM01
+           ADD 1                       TO ACU-CT-CSV.                   PGM01
+      *                                                                 PGM01
+       RTIMPCSVX.                      EXIT.                            PGM01
+      *                                                                 PGM01
+      ******************************************************************PGM01
       *    ROTINA DE MONTAGEM DO CABECALHO                             *PGM01
       ******************************************************************PGM01
        RTMONTACAB                      SECTION.                         PGM01
@@ -451,7 +978,9 @@
        RTFECHA                         SECTION.                         PGM01
       *                                                                 PGM01
            CLOSE ECADCLI                                                PGM01
-                 SRELATO.                                               PGM01
+                 SRELATO                                                PGM01
+                 SEXCECAO                                               PGM01
+                 SCSVOUT.                                               PGM01
       *                                                                 PGM01
            IF WS-FS-ECADCLI            EQUAL ZEROS                      PGM01
                CONTINUE                                                 PGM01
@@ -478,6 +1007,36 @@
                                        INTO WS-MSG                      PGM01
                PERFORM RTFINALIZA                                       PGM01
            END-IF.                                                      PGM01
+      *                                                                 PGM01
+           IF WS-FS-SEXCECAO           EQUAL ZEROS                      PGM01
+               CONTINUE                                                 PGM01
+           ELSE                                                         PGM01
+               DISPLAY '#PGM01.911I - ERRO NO FECHAMENTO'               PGM01
+                       WS-MSG-SEXCECAO                                  PGM01
+               DISPLAY '#PGM01.911I - FILE STATUS = '                   PGM01
+                       WS-FS-SEXCECAO                                   PGM01
+               MOVE   WS-FS-SEXCECAO   TO WS-COD-RET                    PGM01
+               STRING '#PGM01.911I - ERRO NO FECHAMENTO DO ARQUIVO '    PGM01
+                      'EXCECAO! FILE STATUS = ' WS-FS-SEXCECAO          PGM01
+                                       DELIMITED BY SIZE                PGM01
+                                       INTO WS-MSG                      PGM01
+               PERFORM RTFINALIZA                                       PGM01
+           END-IF.                                                      PGM01
+      *                                                                 PGM01
+           IF WS-FS-SCSVOUT             EQUAL ZEROS                     PGM01
+               CONTINUE                                                 PGM01
+           ELSE                                                         PGM01
+               DISPLAY '#PGM01.914I - ERRO NO FECHAMENTO'               PGM01
+                       WS-MSG-SCSVOUT                                   PGM01
+               DISPLAY '#PGM01.914I - FILE STATUS = '                   PGM01
+                       WS-FS-SCSVOUT                                    PGM01
+               MOVE   WS-FS-SCSVOUT    TO WS-COD-RET                    PGM01
+               STRING '#PGM01.914I - ERRO NO FECHAMENTO DO ARQUIVO '    PGM01
+                      'CSVOUT! FILE STATUS = ' WS-FS-SCSVOUT            PGM01
+                                       DELIMITED BY SIZE                PGM01
+                                       INTO WS-MSG                      PGM01
+               PERFORM RTFINALIZA                                       PGM01
+           END-IF.                                                      PGM01
       *                                                                 PGM01
        RTFECHAX.                       EXIT.                            PGM01
       *                                                                 PGM01
@@ -490,6 +1049,16 @@
       *                                                                 PGM01
            DISPLAY '#PGM01.907I - TOTAL DE REGISTROS LIDOS = '          PGM01
                    WS-DISPLAY-LIDOS.                                    PGM01
+      *                                                                 PGM01
+           MOVE ACU-CT-EXCECOES        TO WS-DISPLAY-EXCECOES.          PGM01
+      *                                                                 PGM01
+           DISPLAY '#PGM01.912I - TOTAL DE REGISTROS EM EXCECAO = '     PGM01
+                   WS-DISPLAY-EXCECOES.                                 PGM01
+      *                                                                 PGM01
+           MOVE ACU-CT-CSV             TO WS-DISPLAY-CSV.               PGM01
+      *                                                                 PGM01
+           DISPLAY '#PGM01.915I - TOTAL DE REGISTROS EXPORTADOS PARA '  PGM01
+                   'CSV = ' WS-DISPLAY-CSV.                             PGM01
       *                                                                 PGM01
        RTCONTABILIZAX.                 EXIT.                            PGM01
       *                                                                 PGM01
