@@ -0,0 +1,500 @@
+      ******************************************************************VWRLT
+       IDENTIFICATION                  DIVISION.                        VWRLT
+      ******************************************************************VWRLT
+       PROGRAM-ID. VWRLT.                                               VWRLT
+       AUTHOR.       NEUCLAIR J. ANGELE JR.                             VWRLT
+       DATE-WRITTEN. 09 AGO 2026.                                       VWRLT
+       DATE-COMPILED.                                                   VWRLT
+      ******************************************************************VWRLT
+      *REMARKS.                                                         VWRLT
+      *     *----------------------------------------------------------*VWRLT
+      *     *#NOME     : VWRLT                                         *VWRLT
+      *     *----------------------------------------------------------*VWRLT
+      *     *#TIPO     : ONLINE                                        *VWRLT
+      *     *----------------------------------------------------------*VWRLT
+      *     *#ANALISTA : JOSE L. S. GOMES                              *VWRLT
+      *     *----------------------------------------------------------*VWRLT
+      *     *#FUNCAO   : VISUALIZAR O RELATORIO DE CLIENTES (SPRINT)   *VWRLT
+      *     *            GERADO PELO PGM0101/PGM0102, PAGINA A PAGINA  *VWRLT
+      *     *----------------------------------------------------------*VWRLT
+      *     * VERSAO 01    - NEUCLAIR J. ANGELE JR    -     09.08.2026 *VWRLT
+      *     *              - VISUALIZADOR DE RELATORIO NA TELA, USANDO *VWRLT
+      *     *              - O MESMO PADRAO PF12/ESC/CIMA-BAIXO DO     *VWRLT
+      *     *              - CENTRAL01                                 *VWRLT
+      *     *----------------------------------------------------------*VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       ENVIRONMENT                     DIVISION.                        VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       CONFIGURATION                   SECTION.                         VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+       SPECIAL-NAMES.                                                   VWRLT
+           DECIMAL-POINT IS COMMA.                                      VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       INPUT-OUTPUT                    SECTION.                         VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+       FILE-CONTROL.                                                    VWRLT
+           SELECT SRELATO ASSIGN TO SPRINT                              VWRLT
+                  FILE    STATUS IS WS-FS-SRELATO.                      VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       DATA                            DIVISION.                        VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       FILE                            SECTION.                         VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+       FD  SRELATO.                                                     VWRLT
+       01  FD-REG-RELATO           PIC     X(95).                       VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       WORKING-STORAGE                 SECTION.                         VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       77  FILLER                  PIC     X(32)         VALUE          VWRLT
+           'III WORKING-STORAGE SECTION III'.                           VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    AREA DE FILE STATUS                                         *VWRLT
+      ******************************************************************VWRLT
+       77  WS-FS-SRELATO           PIC     X(02)         VALUE ZEROS.   VWRLT
+       77  WS-SW-SRELATO-ABERTO    PIC     X(01)         VALUE 'N'.     VWRLT
+           88  WS-SRELATO-ABERTO                         VALUE 'S'.     VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    AREA DE CONTADORES                                         * VWRLT
+      ******************************************************************VWRLT
+       77  WS-CT-PAGINA-ATUAL      PIC     9(06) COMP-3  VALUE ZEROS.   VWRLT
+       77  WS-CT-SALTO             PIC     9(07) COMP-3  VALUE ZEROS.   VWRLT
+       77  WS-CT-SALTADO           PIC     9(07) COMP-3  VALUE ZEROS.   VWRLT
+       77  WS-IX-LINHA             PIC     9(02) COMP-3  VALUE ZEROS.   VWRLT
+       77  WS-LINHAS-TELA          PIC     9(02) COMP-3  VALUE 18.      VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    AREA DE AUXILIARES                                         * VWRLT
+      ******************************************************************VWRLT
+       01  WS-MSG-SRELATO          PIC     X(18)         VALUE          VWRLT
+           ' DO ARQUIVO RELATO'.                                        VWRLT
+      *                                                                 VWRLT
+       01  WS-DUMMY                PIC     X(01)         VALUE SPACES.  VWRLT
+      *                                                                 VWRLT
+       01  WS-MSG-TELA             PIC     X(73)         VALUE SPACES.  VWRLT
+      *                                                                 VWRLT
+       01  WS-TB-PAG-DISP          PIC     ZZZ.ZZ9       VALUE ZEROS.   VWRLT
+      *                                                                 VWRLT
+       01  WS-TECLA                PIC     X(02).                       VWRLT
+           88  WS-BAIXO                                  VALUE '00'.    VWRLT
+           88  WS-ESC                                    VALUE '01'.    VWRLT
+           88  WS-PF12                                   VALUE '93'.    VWRLT
+           88  WS-CIMA                                   VALUE '99'.    VWRLT
+           88  WS-DIR                                    VALUE '97'.    VWRLT
+           88  WS-ESQ                                    VALUE '98'.    VWRLT
+      *                                                                 VWRLT
+       01  WS-TB-LINHAS.                                                VWRLT
+           05  WS-TB-LINHA         PIC     X(95)         VALUE SPACES   VWRLT
+                                   OCCURS 18 TIMES.                     VWRLT
+      *                                                                 VWRLT
+       77  WS-COL-INICIO           PIC     9(02)         VALUE 01.      VWRLT
+       77  WS-SW-ROLADO            PIC     X(01)         VALUE 'N'.     VWRLT
+           88  WS-ROLADO                                 VALUE 'S'.     VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       77  FILLER                  PIC     X(32)         VALUE          VWRLT
+           'FFF FIM DA WORKING-STORAGE FFF'.                            VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    AREA DE LINKAGE                                            * VWRLT
+      ******************************************************************VWRLT
+           COPY SAIDA.                                                  VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       LINKAGE                         SECTION.                         VWRLT
+      ******************************************************************VWRLT
+           COPY SAIDAL.                                                 VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       SCREEN                          SECTION.                         VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    BORDAS                                                     * VWRLT
+      ******************************************************************VWRLT
+       01  SC-TELA.                                                     VWRLT
+           03  BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.      VWRLT
+           03  SC-BR-SUPERIOR1.                                         VWRLT
+               05  LINE 02 COLUMN 02                     VALUE          VWRLT
+                   '+---------------------------------------------------VWRLT
+      -            '-------------------------+'.                        VWRLT
+           03  SC-BR-SUPERIOR2.                                         VWRLT
+               05  LINE 04 COLUMN 02                     VALUE          VWRLT
+                   '----------------------------------------------------VWRLT
+      -            '-------------------------'.                         VWRLT
+           03  SC-BR-ESQUERDA.                                          VWRLT
+               05  LINE 03 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 04 COLUMN 02                     VALUE '+'.     VWRLT
+               05  LINE 05 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 06 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 07 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 08 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 09 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 10 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 11 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 12 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 13 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 14 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 15 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 16 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 17 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 18 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 19 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 20 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 21 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 22 COLUMN 02                     VALUE '|'.     VWRLT
+               05  LINE 23 COLUMN 02                     VALUE '|'.     VWRLT
+           03  SC-BR-DIREITA.                                           VWRLT
+               05  LINE 03 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 04 COLUMN 79                     VALUE '+'.     VWRLT
+               05  LINE 05 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 06 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 07 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 08 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 09 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 10 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 11 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 12 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 13 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 14 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 15 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 16 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 17 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 18 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 19 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 20 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 21 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 22 COLUMN 79                     VALUE '|'.     VWRLT
+               05  LINE 23 COLUMN 79                     VALUE '|'.     VWRLT
+           03  SC-BR-INFERIOR.                                          VWRLT
+               05  LINE 24 COLUMN 02                     VALUE          VWRLT
+                   '+---------------------------------------------------VWRLT
+      -            '-------------------------+'.                        VWRLT
+           03  SC-TX-TITULO.                                            VWRLT
+               05  LINE 03 COLUMN 20                     VALUE          VWRLT
+                   'V I S U A L I Z A D O R   D E   R E L A T O R I O'. VWRLT
+           03  SC-TX-PAGINA.                                            VWRLT
+               05  LINE 03 COLUMN 66                     VALUE          VWRLT
+                   'PAGINA:'.                                           VWRLT
+               05  LINE 03 COLUMN 74 PIC ZZZ.ZZ9 FROM WS-TB-PAG-DISP.   VWRLT
+           03  SC-TX-CORPO.                                             VWRLT
+               05  LINE 05 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (01)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 06 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (02)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 07 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (03)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 08 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (04)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 09 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (05)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 10 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (06)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 11 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (07)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 12 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (08)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 13 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (09)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 14 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (10)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 15 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (11)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 16 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (12)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 17 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (13)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 18 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (14)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 19 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (15)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 20 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (16)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 21 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (17)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+               05  LINE 22 COLUMN 03 PIC X(74) FROM WS-TB-LINHA (18)    VWRLT
+                                       (WS-COL-INICIO : 74).            VWRLT
+           03  SC-TX-LEGENDA1.                                          VWRLT
+               05  LINE 23 COLUMN 04                     VALUE          VWRLT
+                   'ENTER-PROX.PAG.  SETA-CIMA-PAG.ANT.'.               VWRLT
+           03  SC-TX-LEGENDA2.                                          VWRLT
+               05  LINE 23 COLUMN 42                     VALUE          VWRLT
+                   'F12-INICIO'.                                        VWRLT
+           03  SC-TX-LEGENDA3.                                          VWRLT
+               05  LINE 23 COLUMN 53                     VALUE          VWRLT
+                   'ESQ/DIR-ROLA'.                                      VWRLT
+           03  SC-TX-SAIR.                                              VWRLT
+               05  LINE 23 COLUMN 68                     VALUE          VWRLT
+                   'ESC - SAIR'.                                        VWRLT
+           03  SC-TX-MSG.                                               VWRLT
+               05  LINE 25 COLUMN 01                     VALUE ' MSG.: 'VWRLT
+                   HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 4.     VWRLT
+               05  LINE 25 COLUMN 08 PIC X(73) FROM WS-MSG-TELA         VWRLT
+                   HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 4.     VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+       PROCEDURE                       DIVISION USING LK-MSG            VWRLT
+                                                      LK-COD-RET.       VWRLT
+      ******************************************************************VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA PRINCIPAL                                           * VWRLT
+      ******************************************************************VWRLT
+       RTPRINCIPAL                     SECTION.                         VWRLT
+      *                                                                 VWRLT
+           PERFORM RTINICIALIZA.                                        VWRLT
+      *                                                                 VWRLT
+           IF WS-COD-RET                NOT EQUAL ZEROS                 VWRLT
+               PERFORM RTFINALIZA                                       VWRLT
+           END-IF.                                                      VWRLT
+      *                                                                 VWRLT
+           PERFORM RTPROCESSA          UNTIL WS-ESC.                    VWRLT
+      *                                                                 VWRLT
+           PERFORM RTFINALIZA.                                          VWRLT
+      *                                                                 VWRLT
+       RTPRINCIPALX.                   EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA DE INICIALIZACAO                                    * VWRLT
+      ******************************************************************VWRLT
+       RTINICIALIZA                    SECTION.                         VWRLT
+      *                                                                 VWRLT
+           MOVE SPACES                 TO WS-MSG.                       VWRLT
+           MOVE ZEROS                  TO WS-COD-RET.                   VWRLT
+           MOVE SPACES                 TO WS-MSG-TELA.                  VWRLT
+           MOVE 1                      TO WS-CT-PAGINA-ATUAL.           VWRLT
+      *                                                                 VWRLT
+           OPEN INPUT  SRELATO.                                         VWRLT
+      *                                                                 VWRLT
+           IF WS-FS-SRELATO             EQUAL ZEROS                     VWRLT
+               SET WS-SRELATO-ABERTO    TO TRUE                         VWRLT
+           ELSE                                                         VWRLT
+               MOVE   WS-FS-SRELATO     TO WS-COD-RET                   VWRLT
+               STRING '#VWRLT.901I - ERRO NA ABERTURA DO ARQUIVO RELAT' VWRLT
+                      'O! FILE STATUS = ' WS-FS-SRELATO                 VWRLT
+                                       DELIMITED BY SIZE                VWRLT
+                                       INTO WS-MSG                      VWRLT
+               GO TO RTINICIALIZAX                                      VWRLT
+           END-IF.                                                      VWRLT
+      *                                                                 VWRLT
+           READ SRELATO.                                                VWRLT
+      *                                                                 VWRLT
+           PERFORM RTLERPAGINA.                                         VWRLT
+      *                                                                 VWRLT
+           IF WS-CT-SALTADO             EQUAL ZEROS                     VWRLT
+               MOVE   '10'              TO WS-COD-RET                   VWRLT
+               STRING '#VWRLT.902I - ARQUIVO RELATO (SPRINT) VAZIO! '   VWRLT
+                      'NADA A VISUALIZAR.'                              VWRLT
+                                       DELIMITED BY SIZE                VWRLT
+                                       INTO WS-MSG                      VWRLT
+               CLOSE SRELATO                                            VWRLT
+               MOVE   'N'               TO WS-SW-SRELATO-ABERTO         VWRLT
+               GO TO RTINICIALIZAX                                      VWRLT
+           END-IF.                                                      VWRLT
+      *                                                                 VWRLT
+           DISPLAY ERASE.                                               VWRLT
+      *                                                                 VWRLT
+       RTINICIALIZAX.                  EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA DE PROCESSAMENTO DA TELA                            * VWRLT
+      ******************************************************************VWRLT
+       RTPROCESSA                      SECTION.                         VWRLT
+      *                                                                 VWRLT
+           MOVE WS-CT-PAGINA-ATUAL      TO WS-TB-PAG-DISP.              VWRLT
+      *                                                                 VWRLT
+           DISPLAY SC-TELA.                                             VWRLT
+      *                                                                 VWRLT
+           ACCEPT WS-DUMMY             AT 2501 WITH AUTO UPDATE.        VWRLT
+           ACCEPT WS-TECLA             FROM ESCAPE KEY.                 VWRLT
+      *                                                                 VWRLT
+           MOVE SPACES                 TO WS-MSG-TELA.                  VWRLT
+      *                                                                 VWRLT
+           EVALUATE WS-TECLA                                            VWRLT
+               WHEN '00'                                                VWRLT
+                   PERFORM RTPROXPAG                                    VWRLT
+               WHEN '99'                                                VWRLT
+                   PERFORM RTANTPAG                                     VWRLT
+               WHEN '93'                                                VWRLT
+                   PERFORM RTINICIOPAG                                  VWRLT
+               WHEN '97'                                                VWRLT
+                   PERFORM RTROLADIR                                    VWRLT
+               WHEN '98'                                                VWRLT
+                   PERFORM RTROLAESQ                                    VWRLT
+               WHEN '01'                                                VWRLT
+                   CONTINUE                                             VWRLT
+           END-EVALUATE.                                                VWRLT
+      *                                                                 VWRLT
+       RTPROCESSAX.                    EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA QUE AVANCA PARA A PROXIMA PAGINA                    * VWRLT
+      ******************************************************************VWRLT
+       RTPROXPAG                       SECTION.                         VWRLT
+      *                                                                 VWRLT
+           IF WS-FS-SRELATO             EQUAL '10'                      VWRLT
+               MOVE 'FIM DO RELATORIO. NAO HA MAIS PAGINAS.'            VWRLT
+                                       TO WS-MSG-TELA                   VWRLT
+           ELSE                                                         VWRLT
+               ADD 1                   TO WS-CT-PAGINA-ATUAL            VWRLT
+               PERFORM RTLERPAGINA                                      VWRLT
+           END-IF.                                                      VWRLT
+      *                                                                 VWRLT
+       RTPROXPAGX.                     EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA QUE VOLTA PARA A PAGINA ANTERIOR                    * VWRLT
+      ******************************************************************VWRLT
+       RTANTPAG                        SECTION.                         VWRLT
+      *                                                                 VWRLT
+           IF WS-CT-PAGINA-ATUAL         EQUAL 1                        VWRLT
+               MOVE 'JA ESTA NA PRIMEIRA PAGINA DO RELATORIO.'          VWRLT
+                                       TO WS-MSG-TELA                   VWRLT
+           ELSE                                                         VWRLT
+               SUBTRACT 1              FROM WS-CT-PAGINA-ATUAL          VWRLT
+               PERFORM RTREPOSICIONA                                    VWRLT
+               PERFORM RTLERPAGINA                                      VWRLT
+           END-IF.                                                      VWRLT
+      *                                                                 VWRLT
+       RTANTPAGX.                      EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA QUE VOLTA PARA A PRIMEIRA PAGINA DO RELATORIO       * VWRLT
+      ******************************************************************VWRLT
+       RTINICIOPAG                     SECTION.                         VWRLT
+      *                                                                 VWRLT
+           MOVE 1                      TO WS-CT-PAGINA-ATUAL.           VWRLT
+      *                                                                 VWRLT
+           PERFORM RTREPOSICIONA.                                       VWRLT
+      *                                                                 VWRLT
+           PERFORM RTLERPAGINA.                                         VWRLT
+      *                                                                 VWRLT
+       RTINICIOPAGX.                   EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA QUE ROLA A TELA PARA A DIREITA (TEL.CEL./TEL.COM.)   * VWRLT
+      ******************************************************************VWRLT
+       RTROLADIR                       SECTION.                         VWRLT
+      *                                                                 VWRLT
+           SET WS-ROLADO                TO TRUE.                        VWRLT
+           MOVE 22                     TO WS-COL-INICIO.                VWRLT
+      *                                                                 VWRLT
+       RTROLADIRX.                     EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA QUE ROLA A TELA PARA A ESQUERDA (COD./NOME/TEL.RES.) * VWRLT
+      ******************************************************************VWRLT
+       RTROLAESQ                       SECTION.                         VWRLT
+      *                                                                 VWRLT
+           MOVE 'N'                    TO WS-SW-ROLADO.                 VWRLT
+           MOVE 01                     TO WS-COL-INICIO.                VWRLT
+      *                                                                 VWRLT
+       RTROLAESQX.                     EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA QUE REPOSICIONA O ARQUIVO NO INICIO DA PAGINA ATUAL * VWRLT
+      ******************************************************************VWRLT
+       RTREPOSICIONA                   SECTION.                         VWRLT
+      *                                                                 VWRLT
+           CLOSE SRELATO.                                               VWRLT
+           OPEN INPUT SRELATO.                                          VWRLT
+      *                                                                 VWRLT
+           COMPUTE WS-CT-SALTO = (WS-CT-PAGINA-ATUAL - 1)               VWRLT
+                               * WS-LINHAS-TELA.                        VWRLT
+      *                                                                 VWRLT
+           MOVE ZEROS                  TO WS-CT-SALTADO.                VWRLT
+      *                                                                 VWRLT
+           PERFORM RTPULALINHA         UNTIL WS-CT-SALTADO              VWRLT
+                                              NOT LESS THAN WS-CT-SALTO VWRLT
+                                       OR WS-FS-SRELATO EQUAL '10'.     VWRLT
+      *                                                                 VWRLT
+           READ SRELATO.                                                VWRLT
+      *                                                                 VWRLT
+       RTREPOSICIONAX.                 EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA QUE DESCARTA UM REGISTRO NA REPOSICAO               * VWRLT
+      ******************************************************************VWRLT
+       RTPULALINHA                     SECTION.                         VWRLT
+      *                                                                 VWRLT
+           READ SRELATO.                                                VWRLT
+      *                                                                 VWRLT
+           ADD 1                       TO WS-CT-SALTADO.                VWRLT
+      *                                                                 VWRLT
+       RTPULALINHAX.                   EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA QUE MONTA UMA PAGINA DE LINHAS DO RELATORIO         * VWRLT
+      ******************************************************************VWRLT
+       RTLERPAGINA                     SECTION.                         VWRLT
+      *                                                                 VWRLT
+           MOVE SPACES                 TO WS-TB-LINHAS.                 VWRLT
+           MOVE ZEROS                  TO WS-CT-SALTADO.                VWRLT
+           MOVE 1                      TO WS-IX-LINHA.                  VWRLT
+      *                                                                 VWRLT
+           PERFORM RTLERLINHA          UNTIL WS-IX-LINHA                VWRLT
+                                              GREATER WS-LINHAS-TELA    VWRLT
+                                       OR WS-FS-SRELATO EQUAL '10'.     VWRLT
+      *                                                                 VWRLT
+       RTLERPAGINAX.                   EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA QUE LE E EXIBE UMA LINHA DO RELATORIO NA PAGINA     * VWRLT
+      ******************************************************************VWRLT
+       RTLERLINHA                      SECTION.                         VWRLT
+      *                                                                 VWRLT
+           MOVE FD-REG-RELATO           TO WS-TB-LINHA (WS-IX-LINHA).   VWRLT
+      *                                                                 VWRLT
+           ADD 1                       TO WS-CT-SALTADO.                VWRLT
+           ADD 1                       TO WS-IX-LINHA.                  VWRLT
+      *                                                                 VWRLT
+           READ SRELATO.                                                VWRLT
+      *                                                                 VWRLT
+       RTLERLINHAX.                    EXIT.                            VWRLT
+      *                                                                 VWRLT
+      ******************************************************************VWRLT
+      *    ROTINA DE FINALIZACAO                                      * VWRLT
+      ******************************************************************VWRLT
+       RTFINALIZA                      SECTION.                         VWRLT
+      *                                                                 VWRLT
+           IF WS-SRELATO-ABERTO                                         VWRLT
+               CLOSE SRELATO                                            VWRLT
+               MOVE   'N'               TO WS-SW-SRELATO-ABERTO         VWRLT
+               IF WS-FS-SRELATO         EQUAL ZEROS                     VWRLT
+                   CONTINUE                                             VWRLT
+               ELSE                                                     VWRLT
+                   STRING '#VWRLT.903I - ERRO NO FECHAMENTO DO ARQUIVO'  VWRLT
+                          ' RELATO! FILE STATUS = ' WS-FS-SRELATO       VWRLT
+                                       DELIMITED BY SIZE                VWRLT
+                                       INTO WS-MSG                      VWRLT
+               END-IF                                                   VWRLT
+           END-IF.                                                      VWRLT
+      *                                                                 VWRLT
+           MOVE WS-MSG                 TO LK-MSG.                       VWRLT
+           MOVE WS-COD-RET-R           TO LK-COD-RET.                   VWRLT
+      *                                                                 VWRLT
+           MOVE ZEROS                  TO RETURN-CODE.                  VWRLT
+      *                                                                 VWRLT
+           GOBACK.                                                      VWRLT
+      *                                                                 VWRLT
+       RTFINALIZAX.                    EXIT.                            VWRLT
+      ******************************************************************VWRLT
+      *    FIM DO PROGRAMA                                            * VWRLT
+      ******************************************************************VWRLT
