@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    COPY   : CADCLI                                             *
+      *    FUNCAO : LAYOUT DO REGISTRO DO ARQUIVO DE CLIENTES (ECADCLI) *
+      *              COMUM A TODOS OS PROGRAMAS QUE LEEM/GRAVAM SYS010  *
+      ******************************************************************
+       01  FD-REG-CADCLI.
+           03  FD-RC-CODIGO        PIC     9(06).
+           03  FD-RC-NOME          PIC     X(40).
+           03  FD-RC-ENDERECO.
+               05  FD-RC-RUA       PIC     X(30).
+               05  FD-RC-NUMERO    PIC     X(05).
+               05  FD-RC-COMPLEMENTO
+                                   PIC     X(15).
+           03  FD-RC-CEP           PIC     9(09).
+           03  FD-RC-BAIRRO        PIC     X(20).
+           03  FD-RC-CIDADE        PIC     X(20).
+           03  FD-RC-ESTADO        PIC     X(02).
+           03  FD-RC-TEL-RESIDENCIAL.
+               05  FD-RC-DDD-RES   PIC     9(03).
+               05  FD-RC-NUM-RES   PIC     9(08).
+           03  FD-RC-TEL-CELULAR.
+               05  FD-RC-DDD-CEL   PIC     9(03).
+               05  FD-RC-NUM-CEL   PIC     9(08).
+           03  FD-RC-TEL-COMERCIAL.
+               05  FD-RC-DDD-COM   PIC     9(03).
+               05  FD-RC-NUM-COM   PIC     9(08).
+           03  FD-RC-PESSOA        PIC     9(01).
+           03  FD-RC-CPF-CNPJ      PIC     9(15).
