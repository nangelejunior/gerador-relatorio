@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    COPY   : SAIDA                                              *
+      *    FUNCAO : AREA DE RETORNO PADRAO (WORKING-STORAGE) USADA     *
+      *              PELOS SUBPROGRAMAS CHAMADOS PELO CENTRAL01        *
+      ******************************************************************
+       01  WS-SAIDA.
+           03  WS-MSG              PIC     X(70)         VALUE SPACES.
+           03  WS-COD-RET          PIC     X(02)         VALUE ZEROS.
+           03  WS-COD-RET-R        PIC     9(02) REDEFINES WS-COD-RET.
