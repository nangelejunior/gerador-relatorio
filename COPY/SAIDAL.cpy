@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    COPY   : SAIDAL                                             *
+      *    FUNCAO : AREA DE RETORNO PADRAO (LINKAGE) RECEBIDA PELOS    *
+      *              SUBPROGRAMAS CHAMADOS PELO CENTRAL01              *
+      ******************************************************************
+       01  LK-MSG                  PIC     X(70).
+       01  LK-COD-RET              PIC     9(02).
