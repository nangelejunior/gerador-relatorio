@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPY   : FILTRO                                             *
+      *    FUNCAO : CRITERIOS DE SELECAO OPCIONAIS DO RELATORIO DE     *
+      *              CLIENTES (ESTADO/CIDADE/PESSOA), REPASSADOS DO    *
+      *              CENTRAL01 PARA OS PROGRAMAS PGM0101 E PGM0102     *
+      ******************************************************************
+       01  SUB-FILTRO.
+           03  FLT-ESTADO          PIC     X(02)         VALUE SPACES.
+           03  FLT-CIDADE          PIC     X(20)         VALUE SPACES.
+           03  FLT-PESSOA          PIC     X(01)         VALUE SPACES.
