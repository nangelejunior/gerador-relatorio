@@ -0,0 +1,559 @@
+      ******************************************************************PGM0102
+       IDENTIFICATION                  DIVISION.                        PGM0102
+      ******************************************************************PGM0102
+       PROGRAM-ID. PGM0102.                                             PGM0102
+       AUTHOR.       NEUCLAIR J. ANGELE JR.                             PGM0102
+       DATE-WRITTEN. 09 AGO 2026.                                       PGM0102
+       DATE-COMPILED.                                                   PGM0102
+      ******************************************************************PGM0102
+      *REMARKS.                                                         PGM0102
+      *     *----------------------------------------------------------*PGM0102
+      *     *#NOME     : PGM0102                                       *PGM0102
+      *     *----------------------------------------------------------*PGM0102
+      *     *#TIPO     : BATCH                                         *PGM0102
+      *     *----------------------------------------------------------*PGM0102
+      *     *#ANALISTA : JOSE L. S. GOMES                              *PGM0102
+      *     *----------------------------------------------------------*PGM0102
+      *     *#FUNCAO   : GERAR RELATORIO DE CLIENTES, CABECALHO COM    *PGM0102
+      *     *            DATA NO FORMATO DD/MMM/AAAA                   *PGM0102
+      *     *----------------------------------------------------------*PGM0102
+      *     * VERSAO 01    - NEUCLAIR J. ANGELE JR    -     09.08.2026 *PGM0102
+      *     *              - VARIANTE DO PGM0101 PARA O ESCRITORIO     *PGM0102
+      *     *              - REGIONAL, CABECALHO COM MES ABREVIADO     *PGM0102
+      *     *----------------------------------------------------------*PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       ENVIRONMENT                     DIVISION.                        PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       CONFIGURATION                   SECTION.                         PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+       SPECIAL-NAMES.                                                   PGM0102
+           DECIMAL-POINT IS COMMA.                                      PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       INPUT-OUTPUT                    SECTION.                         PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+       FILE-CONTROL.                                                    PGM0102
+           SELECT ECADCLI ASSIGN TO SYS010                              PGM0102
+                  ORGANIZATION IS INDEXED                               PGM0102
+                  RECORD    KEY IS FD-RC-CODIGO                         PGM0102
+                  FILE    STATUS IS WS-FS-ECADCLI.                      PGM0102
+      *                                                                 PGM0102
+           SELECT SRELATO ASSIGN TO SPRINT                              PGM0102
+                  FILE    STATUS IS WS-FS-SRELATO.                      PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       DATA                            DIVISION.                        PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       FILE                            SECTION.                         PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+       FD  ECADCLI                                                      PGM0102
+           BLOCK     CONTAINS 0  RECORDS                                PGM0102
+           RECORDING MODE     IS F                                      PGM0102
+           LABEL     RECORD   IS STANDARD.                              PGM0102
+           COPY CADCLI.                                                 PGM0102
+      *                                                                 PGM0102
+       FD  SRELATO.                                                     PGM0102
+       01  FD-REG-RELATO           PIC     X(95).                       PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       WORKING-STORAGE                 SECTION.                         PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       77  FILLER                  PIC     X(32)         VALUE          PGM0102
+           'III WORKING-STORAGE SECTION III'.                           PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    AREA DE FILE STATUS                                         *PGM0102
+      ******************************************************************PGM0102
+       77  WS-FS-ECADCLI           PIC     X(02)         VALUE ZEROS.   PGM0102
+       77  WS-FS-SRELATO           PIC     X(02)         VALUE ZEROS.   PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    AREA DE CONTADORES                                          *PGM0102
+      ******************************************************************PGM0102
+       77  ACU-CT-LIDOS            PIC     9(07) COMP-3  VALUE ZEROS.   PGM0102
+       77  ACU-CT-LINHA            PIC     9(02) COMP-3  VALUE ZEROS.   PGM0102
+       77  ACU-CT-PAGINA           PIC     9(06) COMP-3  VALUE ZEROS.   PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    AREA DE CHAVES/FLAGS                                        *PGM0102
+      ******************************************************************PGM0102
+       01  WS-SW-FILTRO             PIC    X(01)         VALUE 'S'.     PGM0102
+           88  WS-FILTRO-OK                              VALUE 'S'.     PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    TABELA DE ABREVIATURAS DE MES, USADA NO CABECALHO           *PGM0102
+      ******************************************************************PGM0102
+       01  WS-TB-MESES             PIC     X(36)         VALUE          PGM0102
+           'JANFEVMARABRMAIJUNJULAGOSETOUTNOVDEZ'.                      PGM0102
+       01  WS-TB-MESES-R REDEFINES WS-TB-MESES.                         PGM0102
+           05  WS-TB-MES-OCR       PIC     X(03) OCCURS 12 TIMES.       PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    AREA DE AUXILIARES                                          *PGM0102
+      ******************************************************************PGM0102
+       01  WS-MSG-ECADCLI          PIC     X(18)         VALUE          PGM0102
+           ' DO ARQUIVO CADCLI'.                                        PGM0102
+       01  WS-MSG-SRELATO          PIC     X(18)         VALUE          PGM0102
+           ' DO ARQUIVO RELATO'.                                        PGM0102
+      *                                                                 PGM0102
+       01  WS-DISPLAY-LIDOS        PIC     9(06)         VALUE ZEROS.   PGM0102
+      *                                                                 PGM0102
+       01  WS-DATA-MAQ             PIC     9(08)         VALUE ZEROS.   PGM0102
+      *                                                                 PGM0102
+       01  WS-DATA-MAQ-R REDEFINES WS-DATA-MAQ.                         PGM0102
+           03  WS-DT-ANO-R         PIC     9(04).                       PGM0102
+           03  WS-DT-MES-R         PIC     9(02).                       PGM0102
+           03  WS-DT-DIA-R         PIC     9(02).                       PGM0102
+      *                                                                 PGM0102
+       01  WS-HORA-MAQ             PIC     9(08)         VALUE ZEROS.   PGM0102
+                                                                        PGM0102
+       01  WS-HORA-MAQ-R REDEFINES WS-HORA-MAQ.                         PGM0102
+           03  WS-HR-HOR-R         PIC     9(02).                       PGM0102
+           03  WS-HR-MIN-R         PIC     9(02).                       PGM0102
+           03  WS-HR-SEG-R         PIC     9(02).                       PGM0102
+           03  WS-HR-MIL-R         PIC     9(02).                       PGM0102
+      *                                                                 PGM0102
+       01  WS-MENSAGEM             PIC     X(40)         VALUE SPACES.  PGM0102
+       01  WS-DATA-DISPLAY.                                             PGM0102
+           03  WS-DATA-BR.                                              PGM0102
+               05  WS-DIA          PIC     9(02)         VALUE ZEROS.   PGM0102
+               05  FILLER          PIC     X             VALUE '/'.     PGM0102
+               05  WS-MES          PIC     9(02)         VALUE ZEROS.   PGM0102
+               05  FILLER          PIC     X             VALUE '/'.     PGM0102
+               05  WS-ANO          PIC     9(04)         VALUE ZEROS.   PGM0102
+               05  FILLER          PIC     X             VALUE ' '.     PGM0102
+           03  WS-HORA-BR.                                              PGM0102
+               05  WS-HORA         PIC     9(02)         VALUE ZEROS.   PGM0102
+               05  FILLER          PIC     X             VALUE ':'.     PGM0102
+               05  WS-MINUTO       PIC     9(02)         VALUE ZEROS.   PGM0102
+               05  FILLER          PIC     X             VALUE ':'.     PGM0102
+               05  WS-SEGUNDO      PIC     9(02)         VALUE ZEROS.   PGM0102
+      *                                                                 PGM0102
+       01  CAB1.                                                        PGM0102
+           05  CB1-DIA             PIC     9(02)         VALUE ZEROS.   PGM0102
+           05  FILLER              PIC     X(01)         VALUE '/'.     PGM0102
+           05  CB1-MES             PIC     X(03)         VALUE SPACES.  PGM0102
+           05  FILLER              PIC     X(01)         VALUE '/'.     PGM0102
+           05  CB1-ANO             PIC     9(04)         VALUE ZEROS.   PGM0102
+           05  FILLER              PIC     X(11)         VALUE SPACES.  PGM0102
+           05  FILLER              PIC     X(63)         VALUE          PGM0102
+               'RELATORIO DE CLIENTES COM TELEFONES'.                   PGM0102
+           05  FILLER              PIC     X(06)         VALUE 'PAG.:'. PGM0102
+           05  CB1-PAGINA          PIC  ZZZ9.                           PGM0102
+      *                                                                 PGM0102
+       01  CAB2.                                                        PGM0102
+           05  FILLER              PIC     X(95)         VALUE SPACES.  PGM0102
+      *                                                                 PGM0102
+       01  CAB3.                                                        PGM0102
+           05  FILLER              PIC     X(22)         VALUE          PGM0102
+               'COD CLI'.                                               PGM0102
+           05  FILLER              PIC     X(31)         VALUE          PGM0102
+               'NOME DO CLIENTE'.                                       PGM0102
+           05  FILLER              PIC     X(14)         VALUE          PGM0102
+               'TEL.RES.'.                                              PGM0102
+           05  FILLER              PIC     X(17)         VALUE          PGM0102
+               'TEL.CEL.'.                                              PGM0102
+           05  FILLER              PIC     X(11)         VALUE          PGM0102
+               'TEL.COM.'.                                              PGM0102
+      *                                                                 PGM0102
+       01  CAB4.                                                        PGM0102
+           05  FILLER              PIC     X(51)         VALUE SPACES.  PGM0102
+           05  FILLER              PIC     X(06)         VALUE 'DDD'.   PGM0102
+           05  FILLER              PIC     X(10)         VALUE 'NUM.'.  PGM0102
+           05  FILLER              PIC     X(06)         VALUE 'DDD'.   PGM0102
+           05  FILLER              PIC     X(10)         VALUE 'NUM.'.  PGM0102
+           05  FILLER              PIC     X(06)         VALUE 'DDD'.   PGM0102
+           05  FILLER              PIC     X(07)         VALUE 'NUM.'.  PGM0102
+      *                                                                 PGM0102
+       01  CAB5.                                                        PGM0102
+           05  FILLER              PIC     X(95)         VALUE ALL '-'. PGM0102
+      *                                                                 PGM0102
+       01  LINDEF1.                                                     PGM0102
+           05  FILLER              PIC     X(01)         VALUE SPACES.  PGM0102
+           05  LD1-CODIGO          PIC     999.999       VALUE ZEROS.   PGM0102
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM0102
+           05  LD1-NOME            PIC     X(40)         VALUE SPACES.  PGM0102
+           05  FILLER              PIC     X(01)         VALUE SPACES.  PGM0102
+           05  LD1-DDD-RES         PIC     999           VALUE ZEROS.   PGM0102
+           05  FILLER              PIC     X(01)         VALUE SPACE.   PGM0102
+           05  LD1-NUM-RES         PIC     9999.9999     VALUE ZEROS.   PGM0102
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM0102
+           05  LD1-DDD-CEL         PIC     999           VALUE ZEROS.   PGM0102
+           05  FILLER              PIC     X(01)         VALUE SPACES.  PGM0102
+           05  LD1-NUM-CEL         PIC     9999.9999     VALUE ZERO.    PGM0102
+           05  FILLER              PIC     X(03)         VALUE SPACES.  PGM0102
+           05  LD1-DDD-COM         PIC     999           VALUE ZEROS.   PGM0102
+           05  FILLER              PIC     X(01)         VALUE SPACE.   PGM0102
+           05  LD1-NUM-COM         PIC     9999.9999     VALUE ZEROS.   PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       77  FILLER                  PIC     X(32)         VALUE          PGM0102
+           'FFF FIM DA WORKING-STORAGE FFF'.                            PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    AREA DE LINKAGE                                             *PGM0102
+      ******************************************************************PGM0102
+           COPY SAIDA.                                                  PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       LINKAGE                         SECTION.                         PGM0102
+      ******************************************************************PGM0102
+           COPY SAIDAL.                                                 PGM0102
+      *                                                                 PGM0102
+           COPY FILTRO.                                                 PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+       PROCEDURE                       DIVISION USING LK-MSG            PGM0102
+                                                      LK-COD-RET        PGM0102
+                                                      SUB-FILTRO.       PGM0102
+      ******************************************************************PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA PRINCIPAL                                            *PGM0102
+      ******************************************************************PGM0102
+       RTPRINCIPAL                     SECTION.                         PGM0102
+      *                                                                 PGM0102
+           PERFORM RTINICIALIZA.                                        PGM0102
+      *                                                                 PGM0102
+           PERFORM RTPROCESSA.                                          PGM0102
+      *                                                                 PGM0102
+           PERFORM RTFINALIZA.                                          PGM0102
+      *                                                                 PGM0102
+       RTPRINCIPALX.                   EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA DE INICIALIZACAO                                     *PGM0102
+      ******************************************************************PGM0102
+       RTINICIALIZA                    SECTION.                         PGM0102
+      *                                                                 PGM0102
+           DISPLAY ERASE.                                               PGM0102
+      *                                                                 PGM0102
+           INITIALIZE ACU-CT-LIDOS                                      PGM0102
+                      ACU-CT-LINHA                                      PGM0102
+                      ACU-CT-PAGINA                                     PGM0102
+                      CAB1                                              PGM0102
+                      CAB2                                              PGM0102
+                      CAB3                                              PGM0102
+                      CAB4                                              PGM0102
+                      CAB5                                              PGM0102
+                      LINDEF1.                                          PGM0102
+      *                                                                 PGM0102
+           DISPLAY '**************************************************'.PGM0102
+      *                                                                 PGM0102
+           MOVE '#PGM0102.900I - INICIO DO PROCESSAMENTO '              PGM0102
+                                       TO WS-MENSAGEM.                  PGM0102
+      *                                                                 PGM0102
+           ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.              PGM0102
+           ACCEPT WS-HORA-MAQ          FROM TIME.                       PGM0102
+      *                                                                 PGM0102
+           MOVE WS-DT-ANO-R            TO WS-ANO.                       PGM0102
+           MOVE WS-DT-MES-R            TO WS-MES.                       PGM0102
+           MOVE WS-DT-DIA-R            TO WS-DIA.                       PGM0102
+           MOVE WS-HR-HOR-R            TO WS-HORA.                      PGM0102
+           MOVE WS-HR-MIN-R            TO WS-MINUTO.                    PGM0102
+           MOVE WS-HR-SEG-R            TO WS-SEGUNDO.                   PGM0102
+      *                                                                 PGM0102
+           DISPLAY WS-MENSAGEM                                          PGM0102
+                   WS-DATA-DISPLAY.                                     PGM0102
+           DISPLAY '**************************************************'.PGM0102
+      *                                                                 PGM0102
+           MOVE SPACES                 TO WS-MSG.                       PGM0102
+           MOVE ZEROS                  TO WS-COD-RET.                   PGM0102
+           MOVE 55                     TO ACU-CT-LINHA.                 PGM0102
+      *                                                                 PGM0102
+           OPEN INPUT  ECADCLI                                          PGM0102
+                OUTPUT SRELATO.                                         PGM0102
+      *                                                                 PGM0102
+           IF WS-FS-ECADCLI            EQUAL ZEROS                      PGM0102
+               CONTINUE                                                 PGM0102
+           ELSE                                                         PGM0102
+               DISPLAY '#PGM0102.901I - ERRO NA ABERTURA' WS-MSG-ECADCLIPGM0102
+               DISPLAY '#PGM0102.901I - FILE STATUS = '   WS-FS-ECADCLI PGM0102
+               MOVE   WS-FS-ECADCLI    TO WS-COD-RET                    PGM0102
+               STRING '#PGM0102.901I - ERRO NA ABERTURA DO ARQUIVO CA'  PGM0102
+                      'DCLI! FILE STATUS = ' WS-FS-ECADCLI              PGM0102
+                                       DELIMITED BY SIZE                PGM0102
+                                       INTO WS-MSG                      PGM0102
+               PERFORM RTFINALIZA                                       PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+           IF WS-FS-SRELATO            EQUAL ZEROS                      PGM0102
+               CONTINUE                                                 PGM0102
+           ELSE                                                         PGM0102
+               DISPLAY '#PGM0102.902I - ERRO NA ABERTURA' WS-MSG-SRELATOPGM0102
+               DISPLAY '#PGM0102.902I - FILE STATUS = '   WS-FS-SRELATO PGM0102
+               MOVE   WS-FS-SRELATO    TO WS-COD-RET                    PGM0102
+               STRING '#PGM0102.902I - ERRO NA ABERTURA DO ARQUIVO RE'  PGM0102
+                      'LATO! FILE STATUS = ' WS-FS-SRELATO              PGM0102
+                                       DELIMITED BY SIZE                PGM0102
+                                       INTO WS-MSG                      PGM0102
+               PERFORM RTFINALIZA                                       PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+           PERFORM RTLECADCLI.                                          PGM0102
+      *                                                                 PGM0102
+           IF WS-FS-ECADCLI            EQUAL '10'                       PGM0102
+               DISPLAY '#PGM0102.903I - ARQUIVO ECADCLI VAZIO'          PGM0102
+               DISPLAY '#PGM0102.903I - FILE STATUS = '   WS-FS-ECADCLI PGM0102
+               MOVE   WS-FS-ECADCLI    TO WS-COD-RET                    PGM0102
+               STRING '#PGM0102.903I - ARQUIVO CADCLI VAZIO! '          PGM0102
+                      'FILE STATUS = ' WS-FS-ECADCLI                    PGM0102
+                                       DELIMITED BY SIZE                PGM0102
+                                       INTO WS-MSG                      PGM0102
+               PERFORM RTFECHA                                          PGM0102
+               PERFORM RTFINALIZA                                       PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+           ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.              PGM0102
+      *                                                                 PGM0102
+       RTINICIALIZAX.                  EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA DE LEITURA DO ARQUIVO ECADCLI                        *PGM0102
+      ******************************************************************PGM0102
+       RTLECADCLI                      SECTION.                         PGM0102
+      *                                                                 PGM0102
+           READ ECADCLI.                                                PGM0102
+      *                                                                 PGM0102
+           EVALUATE WS-FS-ECADCLI                                       PGM0102
+               WHEN ZEROS                                               PGM0102
+                   ADD 1               TO ACU-CT-LIDOS                  PGM0102
+               WHEN '10'                                                PGM0102
+                   CONTINUE                                             PGM0102
+               WHEN OTHER                                               PGM0102
+                   DISPLAY '#PGM0102.904I - ERRO NA LEITURA'            PGM0102
+                           WS-MSG-ECADCLI                               PGM0102
+                   DISPLAY '#PGM0102.904I - FILE STATUS = '             PGM0102
+                           WS-FS-ECADCLI                                PGM0102
+                   MOVE  WS-FS-ECADCLI TO WS-COD-RET                    PGM0102
+                   STRING '#PGM0102.904I - ERRO NA LEITURA DO ARQUIVO'  PGM0102
+                          ' CADCLI! FILE STATUS = ' WS-FS-ECADCLI       PGM0102
+                                       DELIMITED BY SIZE                PGM0102
+                                       INTO WS-MSG                      PGM0102
+                   PERFORM RTFECHA                                      PGM0102
+                   PERFORM RTFINALIZA                                   PGM0102
+           END-EVALUATE.                                                PGM0102
+      *                                                                 PGM0102
+       RTLECADCLIX.                    EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA DE INICIALIZACAO                                     *PGM0102
+      ******************************************************************PGM0102
+       RTPROCESSA                      SECTION.                         PGM0102
+      *                                                                 PGM0102
+           PERFORM RTMONTAREL          UNTIL WS-FS-ECADCLI EQUAL '10'.  PGM0102
+      *                                                                 PGM0102
+           PERFORM RTFECHA.                                             PGM0102
+      *                                                                 PGM0102
+           PERFORM RTCONTABILIZA.                                       PGM0102
+      *                                                                 PGM0102
+       RTPROCESSAX.                    EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA DE MONTAGEM DO RELATORIO                             *PGM0102
+      ******************************************************************PGM0102
+       RTMONTAREL                      SECTION.                         PGM0102
+      *                                                                 PGM0102
+           PERFORM RTVERIFICAFILTRO.                                    PGM0102
+      *                                                                 PGM0102
+           IF WS-FILTRO-OK                                              PGM0102
+               MOVE FD-RC-CODIGO       TO LD1-CODIGO                    PGM0102
+               MOVE FD-RC-NOME         TO LD1-NOME                      PGM0102
+               MOVE FD-RC-DDD-RES      TO LD1-DDD-RES                   PGM0102
+               MOVE FD-RC-NUM-RES      TO LD1-NUM-RES                   PGM0102
+               MOVE FD-RC-DDD-CEL      TO LD1-DDD-CEL                   PGM0102
+               MOVE FD-RC-NUM-CEL      TO LD1-NUM-CEL                   PGM0102
+               MOVE FD-RC-DDD-COM      TO LD1-DDD-COM                   PGM0102
+               MOVE FD-RC-NUM-COM      TO LD1-NUM-COM                   PGM0102
+               PERFORM RTIMPREL                                         PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+           PERFORM RTLECADCLI.                                          PGM0102
+      *                                                                 PGM0102
+       RTMONTARELX.                    EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA QUE APLICA OS CRITERIOS DE SELECAO OPCIONAIS         *PGM0102
+      ******************************************************************PGM0102
+       RTVERIFICAFILTRO                SECTION.                         PGM0102
+      *                                                                 PGM0102
+           MOVE 'S'                    TO WS-SW-FILTRO.                 PGM0102
+      *                                                                 PGM0102
+           IF FLT-ESTADO               NOT EQUAL SPACES                 PGM0102
+              AND FD-RC-ESTADO         NOT EQUAL FLT-ESTADO             PGM0102
+               MOVE 'N'                TO WS-SW-FILTRO                  PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+           IF FLT-CIDADE               NOT EQUAL SPACES                 PGM0102
+              AND FD-RC-CIDADE         NOT EQUAL FLT-CIDADE             PGM0102
+               MOVE 'N'                TO WS-SW-FILTRO                  PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+           IF FLT-PESSOA               NOT EQUAL SPACES                 PGM0102
+              AND FD-RC-PESSOA         NOT EQUAL FLT-PESSOA             PGM0102
+               MOVE 'N'                TO WS-SW-FILTRO                  PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+       RTVERIFICAFILTROX.              EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA DE IMPRESSAO DO RELATORIO                            *PGM0102
+      ******************************************************************PGM0102
+       RTIMPREL                        SECTION.                         PGM0102
+      *                                                                 PGM0102
+           IF ACU-CT-LINHA             EQUAL 55                         PGM0102
+               PERFORM RTMONTACAB                                       PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+           MOVE LINDEF1                TO FD-REG-RELATO.                PGM0102
+      *                                                                 PGM0102
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0102
+      *                                                                 PGM0102
+           ADD 1                       TO ACU-CT-LINHA.                 PGM0102
+      *                                                                 PGM0102
+       RTIMPRELX.                      EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA DE MONTAGEM DO CABECALHO, MES NO FORMATO ABREVIADO   *PGM0102
+      ******************************************************************PGM0102
+       RTMONTACAB                      SECTION.                         PGM0102
+      *                                                                 PGM0102
+           MOVE  WS-DIA                TO CB1-DIA.                      PGM0102
+           MOVE  WS-TB-MES-OCR (WS-MES) TO CB1-MES.                     PGM0102
+           MOVE  WS-ANO                TO CB1-ANO.                      PGM0102
+      *                                                                 PGM0102
+           ADD 1                       TO ACU-CT-PAGINA.                PGM0102
+      *                                                                 PGM0102
+           MOVE ACU-CT-PAGINA          TO CB1-PAGINA.                   PGM0102
+           MOVE CAB1                   TO FD-REG-RELATO.                PGM0102
+      *                                                                 PGM0102
+           IF ACU-CT-PAGINA            EQUAL 1                          PGM0102
+               WRITE FD-REG-RELATO     AFTER 0 LINE                     PGM0102
+           ELSE                                                         PGM0102
+               WRITE FD-REG-RELATO     AFTER PAGE                       PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+           MOVE CAB2                   TO FD-REG-RELATO.                PGM0102
+      *                                                                 PGM0102
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0102
+      *                                                                 PGM0102
+           MOVE CAB3                   TO FD-REG-RELATO.                PGM0102
+      *                                                                 PGM0102
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0102
+      *                                                                 PGM0102
+           MOVE CAB4                   TO FD-REG-RELATO.                PGM0102
+      *                                                                 PGM0102
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0102
+      *                                                                 PGM0102
+           MOVE CAB5                   TO FD-REG-RELATO.                PGM0102
+      *                                                                 PGM0102
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0102
+      *                                                                 PGM0102
+           MOVE 5                      TO ACU-CT-LINHA.                 PGM0102
+      *                                                                 PGM0102
+       RTMONTACABX.                    EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA DE FECHAMENTO DOS ARQUIVOS                           *PGM0102
+      ******************************************************************PGM0102
+       RTFECHA                         SECTION.                         PGM0102
+      *                                                                 PGM0102
+           CLOSE ECADCLI                                                PGM0102
+                 SRELATO.                                               PGM0102
+      *                                                                 PGM0102
+           IF WS-FS-ECADCLI            EQUAL ZEROS                      PGM0102
+               CONTINUE                                                 PGM0102
+           ELSE                                                         PGM0102
+               DISPLAY '#PGM0102.905I - ERRO NO FECHAMENTO'             PGM0102
+                       WS-MSG-ECADCLI                                   PGM0102
+               DISPLAY '#PGM0102.905I - FILE STATUS = '                 PGM0102
+                       WS-FS-ECADCLI                                    PGM0102
+               MOVE   WS-FS-ECADCLI    TO WS-COD-RET                    PGM0102
+               STRING '#PGM0102.905I - ERRO NO FECHAMENTO DO ARQUIVO '  PGM0102
+                      'CADCLI! FILE STATUS = ' WS-FS-ECADCLI            PGM0102
+                                       DELIMITED BY SIZE                PGM0102
+                                       INTO WS-MSG                      PGM0102
+               PERFORM RTFINALIZA                                       PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+           IF WS-FS-SRELATO            EQUAL ZEROS                      PGM0102
+               CONTINUE                                                 PGM0102
+           ELSE                                                         PGM0102
+               DISPLAY '#PGM0102.906I - ERRO NO FECHAMENTO'             PGM0102
+                       WS-MSG-SRELATO                                   PGM0102
+               DISPLAY '#PGM0102.906I - FILE STATUS = '                 PGM0102
+                       WS-FS-SRELATO                                    PGM0102
+               MOVE   WS-FS-SRELATO    TO WS-COD-RET                    PGM0102
+               STRING '#PGM0102.906I - ERRO NO FECHAMENTO DO ARQUIVO '  PGM0102
+                      'RELATO! FILE STATUS = ' WS-FS-SRELATO            PGM0102
+                                       DELIMITED BY SIZE                PGM0102
+                                       INTO WS-MSG                      PGM0102
+               PERFORM RTFINALIZA                                       PGM0102
+           END-IF.                                                      PGM0102
+      *                                                                 PGM0102
+       RTFECHAX.                       EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA QUE CONTABILIZA OS REGISTROS                         *PGM0102
+      ******************************************************************PGM0102
+       RTCONTABILIZA                   SECTION.                         PGM0102
+      *                                                                 PGM0102
+           MOVE ACU-CT-LIDOS           TO WS-DISPLAY-LIDOS.             PGM0102
+      *                                                                 PGM0102
+           DISPLAY '#PGM0102.907I - TOTAL DE REGISTROS LIDOS = '        PGM0102
+                   WS-DISPLAY-LIDOS.                                    PGM0102
+      *                                                                 PGM0102
+       RTCONTABILIZAX.                 EXIT.                            PGM0102
+      *                                                                 PGM0102
+      ******************************************************************PGM0102
+      *    ROTINA DE FINALIZACAO                                       *PGM0102
+      ******************************************************************PGM0102
+       RTFINALIZA                      SECTION.                         PGM0102
+      *                                                                 PGM0102
+           DISPLAY '**************************************************'.PGM0102
+      *                                                                 PGM0102
+           MOVE '#PGM0102.999I - FIM DO PROCESSAMENTO '                 PGM0102
+                                       TO WS-MENSAGEM.                  PGM0102
+      *                                                                 PGM0102
+           ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.              PGM0102
+           ACCEPT WS-HORA-MAQ          FROM TIME.                       PGM0102
+      *                                                                 PGM0102
+           MOVE WS-DT-ANO-R            TO WS-ANO.                       PGM0102
+           MOVE WS-DT-MES-R            TO WS-MES.                       PGM0102
+           MOVE WS-DT-DIA-R            TO WS-DIA.                       PGM0102
+           MOVE WS-HR-HOR-R            TO WS-HORA.                      PGM0102
+           MOVE WS-HR-MIN-R            TO WS-MINUTO.                    PGM0102
+           MOVE WS-HR-SEG-R            TO WS-SEGUNDO.                   PGM0102
+      *                                                                 PGM0102
+           DISPLAY WS-MENSAGEM                                          PGM0102
+                   WS-DATA-DISPLAY.                                     PGM0102
+           DISPLAY '**************************************************'.PGM0102
+      *                                                                 PGM0102
+           MOVE WS-MSG                 TO LK-MSG.                       PGM0102
+           MOVE WS-COD-RET-R           TO LK-COD-RET.                   PGM0102
+      *                                                                 PGM0102
+           STOP '<ENTER> PARA CONTINUAR...'                             PGM0102
+      *                                                                 PGM0102
+           MOVE ZEROS                  TO RETURN-CODE.                  PGM0102
+      *                                                                 PGM0102
+           GOBACK.                                                      PGM0102
+      *                                                                 PGM0102
+       RTFINALIZAX.                    EXIT.                            PGM0102
+      ******************************************************************PGM0102
+      *    FIM DO PROGRAMA                                             *PGM0102
+      ******************************************************************PGM0102
