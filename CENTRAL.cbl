@@ -1,315 +1,507 @@
-      ******************************************************************CENTRAL
-       IDENTIFICATION                  DIVISION.                        CENTRAL
-      ******************************************************************CENTRAL
-       PROGRAM-ID. CENTRAL01.                                           CENTRAL01
-       AUTHOR.       NEUCLAIR J. ANGELE JR.                             CENTRAL
-       DATE-WRITTEN. 08 MAR 2011.                                       CENTRAL
-       DATE-COMPILED.                                                   CENTRAL
-      ******************************************************************CENTRAL
-      *REMARKS.                                                         CENTRAL
-      *     *----------------------------------------------------------*CENTRAL
-      *     *#NOME     : CENTRAL                                       *CENTRAL
-      *     *----------------------------------------------------------*CENTRAL
-      *     *#TIPO     : BATCH                                         *CENTRAL
-      *     *----------------------------------------------------------*CENTRAL
-      *     *#ANALISTA : JOSE L. S. GOMES                              *CENTRAL
-      *     *----------------------------------------------------------*CENTRAL
-      *     *#FUNCAO   : CHAMAR SUBPROGRAMAS                           *CENTRAL
-      *     *----------------------------------------------------------*CENTRAL
-      *     * VERSAO 01    - NEUCLAIR J. ANGELE JR.   -     08.03.2011 *CENTRAL
-      *     *              - CHAMAR SUBPROGRAMAS CRIADOS DURANTE O     *CENTRAL
-      *     *              - TREINAMENTO DA GDSOLUTIONS                *CENTRAL
-      *     *----------------------------------------------------------*CENTRAL
-      ******************************************************************CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-       ENVIRONMENT                     DIVISION.                        CENTRAL
-      ******************************************************************CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-       CONFIGURATION                   SECTION.                         CENTRAL
-      ******************************************************************CENTRAL
-      *                                                                 CENTRAL
-       SPECIAL-NAMES.                                                   CENTRAL
-           DECIMAL-POINT IS COMMA.                                      CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-       DATA                            DIVISION.                        CENTRAL
-      ******************************************************************CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-       WORKING-STORAGE                 SECTION.                         CENTRAL
-      ******************************************************************CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-       77  FILLER                  PIC     X(32)         VALUE          CENTRAL
-           'III WORKING-STORAGE SECTION III'.                           CENTRAL
-      ******************************************************************CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-      *    AREA DE CONTADORES                                          *CENTRAL
-      ******************************************************************CENTRAL
-       77  WS-CT-OPCAO             PIC     9(03) COMP-3  VALUE ZEROS.   CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-      *    AREA DE AUXILIARES                                          *CENTRAL
-      ******************************************************************CENTRAL
-       01  WS-MSG                  PIC     X(73)         VALUE SPACES.  CENTRAL
-       01  WS-OPCAO                PIC     X(02)         VALUE SPACES.  CENTRAL
-       01  WS-TECLA                PIC     X(02).                       CENTRAL
-           88  WS-BAIXO                                  VALUE '00'.    CENTRAL
-           88  WS-ESC                                    VALUE '01'.    CENTRAL
-           88  WS-PF12                                   VALUE '93'.    CENTRAL
-           88  WS-CIMA                                   VALUE '99'.    CENTRAL
-       01  WS-SAIDA.                                                    CENTRAL
-           03  WS-SUB-MSG          PIC     X(70)         VALUE SPACES.  CENTRAL
-           03  WS-SUB-COD-RET      PIC     9(02)         VALUE ZEROS.   CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-       77  FILLER                  PIC     X(32)         VALUE          CENTRAL
-           'FFF FIM DA WORKING-STORAGE FFF'.                            CENTRAL
-      ******************************************************************CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-       SCREEN                          SECTION.                         CENTRAL
-      ******************************************************************CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-      *    BORDAS                                                      *CENTRAL
-      ******************************************************************CENTRAL
-       01  SC-TELA.                                                     CENTRAL
-           03  BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.      CENTRAL
-           03  SC-BR-SUPERIOR1.                                         CENTRAL
-               05  LINE 02 COLUMN 02                     VALUE          CENTRAL
-                   'ษอออออออออออออออออออออออออออออออออออออออออออออออออออCENTRAL
-      -            'อออออออออออออออออออออออออป'.                        CENTRAL
-           03  SC-BR-SUPERIOR2.                                         CENTRAL
-               05  LINE 04 COLUMN 02                     VALUE          CENTRAL
-                   'ออออออออออออออออออออออออออออออออออออออออออออออออออออCENTRAL
-      -            'อออออออออออออออออออออออออ'.                         CENTRAL
-           03  SC-BR-ESQUERDA.                                          CENTRAL
-               05  LINE 03 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 04 COLUMN 02                     VALUE 'ฬ'.     CENTRAL
-               05  LINE 05 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 06 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 07 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 08 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 09 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 10 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 11 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 12 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 13 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 14 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 15 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 16 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 17 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 18 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 19 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 20 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 21 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 22 COLUMN 02                     VALUE 'บ'.     CENTRAL
-               05  LINE 23 COLUMN 02                     VALUE 'บ'.     CENTRAL
-           03  SC-BR-DIREITA.                                           CENTRAL
-               05  LINE 03 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 04 COLUMN 79                     VALUE 'น'.     CENTRAL
-               05  LINE 05 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 06 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 07 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 08 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 09 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 10 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 11 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 12 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 13 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 14 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 15 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 16 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 17 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 18 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 19 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 20 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 21 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 22 COLUMN 79                     VALUE 'บ'.     CENTRAL
-               05  LINE 23 COLUMN 79                     VALUE 'บ'.     CENTRAL
-           03  SC-BR-INFERIOR.                                          CENTRAL
-               05  LINE 24 COLUMN 02                     VALUE          CENTRAL
-                   'ศอออออออออออออออออออออออออออออออออออออออออออออออออออCENTRAL
-      -            'อออออออออออออออออออออออออผ'.                        CENTRAL
-           03  SC-TX-TITULO.                                            CENTRAL
-               05  LINE 03 COLUMN 22                     VALUE          CENTRAL
-                   '* P R O G R A M A   C E N T R A L *'.               CENTRAL
-           03  SC-TX-MSG1.                                              CENTRAL
-               05  LINE 25 COLUMN 01                     VALUE ' MSG.: 'CENTRAL
-                   HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 4.     CENTRAL
-           03  SC-TX-MSG1.                                              CENTRAL
-               05  LINE 25 COLUMN 08                                    CENTRAL
-                                   PIC X(73)             FROM WS-MSG    CENTRAL
-                   HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 4.     CENTRAL
-           03  SC-TX-OPCAO01.                                           CENTRAL
-               05  LINE 10 COLUMN 16                     VALUE          CENTRAL
-                   'REL. CLIENTES: DATA DO CAB. NO FORMATO DD/MM/AAAA '.CENTRAL
-           03  SC-TX-OPCAO02.                                           CENTRAL
-               05  LINE 12 COLUMN 16                     VALUE          CENTRAL
-                   'REL. CLIENTES: DATA DO CAB. NO FORMATO DD/MMM/AAAA'.CENTRAL
-           03  SC-TX-OPCAO03.                                           CENTRAL
-               05  LINE 14 COLUMN 16                     VALUE          CENTRAL
-                   'VISUALIZAR RELATORIO DE CLIENTES                  '.CENTRAL
-           03  SC-TX-OPCAO04.                                           CENTRAL
-               05  LINE 16 COLUMN 16                     VALUE          CENTRAL
-                   'BALANCE LINE DOS ARQUIVOS SYS010 E SYS020         '.CENTRAL
-           03  SC-TX-AUTOR.                                             CENTRAL
-               05  LINE 23 COLUMN 04                     VALUE          CENTRAL
-                   'NEUCLAIR. J. ANGELE JR.'.                           CENTRAL
-           03  SC-TX-SELECIONA.                                         CENTRAL
-               05  LINE 23 COLUMN 50                     VALUE          CENTRAL
-                   'F12 - SELECIONAR'.                                  CENTRAL
-           03  SC-TX-SAIR.                                              CENTRAL
-               05  LINE 23 COLUMN 68                     VALUE          CENTRAL
-                   'ESC - SAIR'.                                        CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-       PROCEDURE                       DIVISION.                        CENTRAL
-      ******************************************************************CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-      *    ROTINA PRINCIPAL                                            *CENTRAL
-      ******************************************************************CENTRAL
-       RTPRINCIPAL                     SECTION.                         CENTRAL
-      *                                                                 CENTRAL
-           PERFORM RTINICIALIZA.                                        CENTRAL
-      *                                                                 CENTRAL
-           PERFORM RTPROCESSA          UNTIL WS-ESC.                    CENTRAL
-      *                                                                 CENTRAL
-           PERFORM RTFINALIZA.                                          CENTRAL
-      *                                                                 CENTRAL
-       RTPRINCIPALX.                   EXIT.                            CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-      *    ROTINA DE INICIALIZACAO                                     *CENTRAL
-      ******************************************************************CENTRAL
-       RTINICIALIZA                    SECTION.                         CENTRAL
-      *                                                                 CENTRAL
-           DISPLAY SC-TELA.                                             CENTRAL
-      *                                                                 CENTRAL
-           INITIALIZE WS-SAIDA.                                         CENTRAL
-      *                                                                 CENTRAL
-           MOVE 1                      TO WS-CT-OPCAO.                  CENTRAL
-      *                                                                 CENTRAL
-           PERFORM RTSELECIONA.                                         CENTRAL
-      *                                                                 CENTRAL
-       RTINICIALIZAX.                  EXIT.                            CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-      *    ROTINA DE INICIALIZACAO                                     *CENTRAL
-      ******************************************************************CENTRAL
-       RTPROCESSA                      SECTION.                         CENTRAL
-      *                                                                 CENTRAL
-           ACCEPT WS-OPCAO             AT 2580 WITH AUTO UPDATE.        CENTRAL
-           ACCEPT WS-TECLA             FROM ESCAPE KEY.                 CENTRAL
-      *                                                                 CENTRAL
-           MOVE SPACES                 TO WS-MSG.                       CENTRAL
-      *                                                                 CENTRAL
-           EVALUATE WS-TECLA                                            CENTRAL
-               WHEN '00'                                                CENTRAL
-                   ADD 1               TO WS-CT-OPCAO                   CENTRAL
-                   IF WS-CT-OPCAO      GREATER 4                        CENTRAL
-                       MOVE 1          TO WS-CT-OPCAO                   CENTRAL
-                   END-IF                                               CENTRAL
-                   PERFORM RTSELECIONA                                  CENTRAL
-               WHEN '93'                                                CENTRAL
-                   PERFORM RTCHAMASUB                                   CENTRAL
-               WHEN '99'                                                CENTRAL
-                   SUBTRACT 1          FROM WS-CT-OPCAO                 CENTRAL
-                   IF WS-CT-OPCAO      LESS 1                           CENTRAL
-                       MOVE 4          TO WS-CT-OPCAO                   CENTRAL
-                   END-IF                                               CENTRAL
-                   PERFORM RTSELECIONA                                  CENTRAL
-           END-EVALUATE.                                                CENTRAL
-      *                                                                 CENTRAL
-       RTPROCESSAX.                    EXIT.                            CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-      *    ROTINA DE SELECAO                                           *CENTRAL
-      ******************************************************************CENTRAL
-       RTSELECIONA                     SECTION.                         CENTRAL
-      *                                                                 CENTRAL
-           DISPLAY SC-TELA.                                             CENTRAL
-      *                                                                 CENTRAL
-           EVALUATE WS-CT-OPCAO                                         CENTRAL
-               WHEN 1                                                   CENTRAL
-                   DISPLAY '  REL. CLIENTES: DATA DO CAB. NO FORMATO DD/CENTRAL
-      -            'MM/AAAA   '                                         CENTRAL
-                                       WITH REVERSE-VIDEO AT 1014       CENTRAL
-               WHEN 2                                                   CENTRAL
-                   DISPLAY '  REL. CLIENTES: DATA DO CAB. NO FORMATO DD/CENTRAL
-      -            'MMM/AAAA  '                                         CENTRAL
-                                       WITH REVERSE-VIDEO AT 1214       CENTRAL
-               WHEN 3                                                   CENTRAL
-                   DISPLAY '  VISUALIZAR RELATORIO DE CLIENTES          CENTRAL
-      -            '          '        WITH REVERSE-VIDEO AT 1414       CENTRAL
-               WHEN 4                                                   CENTRAL
-                   DISPLAY '  BALANCE LINE DOS ARQUIVOS SYS010 E SYS020 CENTRAL
-      -            '          '        WITH REVERSE-VIDEO AT 1614       CENTRAL
-           END-EVALUATE.                                                CENTRAL
-      *                                                                 CENTRAL
-       RTSELECIONAX.                   EXIT.                            CENTRAL
-      *                                                                 CENTRAL
-      ******************************************************************CENTRAL
-      *    ROTINA DE CHAMADA DOS SUBPROGRAMAS                          *CENTRAL
-      ******************************************************************CENTRAL
-       RTCHAMASUB                      SECTION.                         CENTRAL
-      *                                                                 CENTRAL
-           INITIALIZE WS-SAIDA.                                         CENTRAL
-      *                                                                 CENTRAL
-           EVALUATE WS-CT-OPCAO                                         CENTRAL
-               WHEN 1                                                   CENTRAL
-                   CALL 'PGM01.INT'    USING WS-SUB-MSG                 CENTRAL
-                                             WS-SUB-COD-RET             CENTRAL
-                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
-                       MOVE 'REL. GERADO! ARQUIVO: SPRINT.'             CENTRAL
-                                       TO WS-MSG                        CENTRAL
-                   ELSE                                                 CENTRAL
-                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
-                   END-IF                                               CENTRAL
-               WHEN 2                                                   CENTRAL
-                   CALL 'PGM0102.INT'  USING WS-SUB-MSG                 CENTRAL
-                                             WS-SUB-COD-RET             CENTRAL
-                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
-                       MOVE 'REL. GERADO! ARQUIVO: SPRINT.'             CENTRAL
-                                       TO WS-MSG                        CENTRAL
-                   ELSE                                                 CENTRAL
-                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
-                   END-IF                                               CENTRAL
-               WHEN 3                                                   CENTRAL
-                   CALL 'VWRLT.INT'    USING WS-SUB-MSG                 CENTRAL
-                                             WS-SUB-COD-RET             CENTRAL
-                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
-                       CONTINUE                                         CENTRAL
-                   ELSE                                                 CENTRAL
-                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
-                   END-IF                                               CENTRAL
-               WHEN 4                                                   CENTRAL
-                   CALL 'PGM02.INT'    USING WS-SUB-MSG                 CENTRAL
-                                             WS-SUB-COD-RET             CENTRAL
-                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
-                       MOVE 'BALANCE LINE EXECUTADO! ARQUIVO: SYS030.'  CENTRAL
-                                       TO WS-MSG                        CENTRAL
-                   ELSE                                                 CENTRAL
-                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
-                   END-IF                                               CENTRAL
-           END-EVALUATE.                                                CENTRAL
-      *                                                                 CENTRAL
-           PERFORM RTSELECIONA.                                         CENTRAL
-      *                                                                 CENTRAL
-       RTCHAMASUBX.                    EXIT.                            CENTRAL
-      ******************************************************************CENTRAL
-      *    ROTINA DE FINALIZACAO                                       *CENTRAL
-      ******************************************************************CENTRAL
-       RTFINALIZA                      SECTION.                         CENTRAL
-      *                                                                 CENTRAL
-           STOP RUN.                                                    CENTRAL
-      *                                                                 CENTRAL
-       RTFINALIZAX.                    EXIT.                            CENTRAL
-      ******************************************************************CENTRAL
-      *    FIM DO PROGRAMA                                             *CENTRAL
-      ******************************************************************CENTRAL
+      ******************************************************************CENTRAL
+       IDENTIFICATION                  DIVISION.                        CENTRAL
+      ******************************************************************CENTRAL
+       PROGRAM-ID. CENTRAL01.                                           CENTRAL01
+       AUTHOR.       NEUCLAIR J. ANGELE JR.                             CENTRAL
+       DATE-WRITTEN. 08 MAR 2011.                                       CENTRAL
+       DATE-COMPILED.                                                   CENTRAL
+      ******************************************************************CENTRAL
+      *REMARKS.                                                         CENTRAL
+      *     *----------------------------------------------------------*CENTRAL
+      *     *#NOME     : CENTRAL                                       *CENTRAL
+      *     *----------------------------------------------------------*CENTRAL
+      *     *#TIPO     : BATCH                                         *CENTRAL
+      *     *----------------------------------------------------------*CENTRAL
+      *     *#ANALISTA : JOSE L. S. GOMES                              *CENTRAL
+      *     *----------------------------------------------------------*CENTRAL
+      *     *#FUNCAO   : CHAMAR SUBPROGRAMAS                           *CENTRAL
+      *     *----------------------------------------------------------*CENTRAL
+      *     * VERSAO 01    - NEUCLAIR J. ANGELE JR.   -     08.03.2011 *CENTRAL
+      *     *              - CHAMAR SUBPROGRAMAS CRIADOS DURANTE O     *CENTRAL
+      *     *              - TREINAMENTO DA GDSOLUTIONS                *CENTRAL
+      *     *----------------------------------------------------------*CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       ENVIRONMENT                     DIVISION.                        CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       CONFIGURATION                   SECTION.                         CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+       SPECIAL-NAMES.                                                   CENTRAL
+           DECIMAL-POINT IS COMMA.                                      CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       INPUT-OUTPUT                    SECTION.                         CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+       FILE-CONTROL.                                                    CENTRAL
+           SELECT SAUDITLOG ASSIGN TO SYS050                            CENTRAL
+                  FILE     STATUS IS WS-FS-SAUDITLOG.                   CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       DATA                            DIVISION.                        CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       FILE                            SECTION.                         CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+       FD  SAUDITLOG.                                                   CENTRAL
+       01  FD-REG-AUDITLOG          PIC     X(60).                      CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       WORKING-STORAGE                 SECTION.                         CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       77  FILLER                  PIC     X(32)         VALUE          CENTRAL
+           'III WORKING-STORAGE SECTION III'.                           CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    AREA DE FILE STATUS                                         *CENTRAL
+      ******************************************************************CENTRAL
+       77  WS-FS-SAUDITLOG         PIC     X(02)         VALUE ZEROS.   CENTRAL
+       77  WS-SW-SAUDITLOG-ABERTO  PIC     X(01)         VALUE 'N'.     CENTRAL
+           88  WS-SAUDITLOG-ABERTO                       VALUE 'S'.     CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    AREA DE CONTADORES                                          *CENTRAL
+      ******************************************************************CENTRAL
+       77  WS-CT-OPCAO             PIC     9(03) COMP-3  VALUE ZEROS.   CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    AREA DA TRILHA DE AUDITORIA (SYS050)                        *CENTRAL
+      ******************************************************************CENTRAL
+       01  WS-DATA-MAQ             PIC     9(08)         VALUE ZEROS.   CENTRAL
+       01  WS-DATA-MAQ-R REDEFINES WS-DATA-MAQ.                         CENTRAL
+           03  WS-DT-ANO-R         PIC     9(04).                       CENTRAL
+           03  WS-DT-MES-R         PIC     9(02).                       CENTRAL
+           03  WS-DT-DIA-R         PIC     9(02).                       CENTRAL
+       01  WS-HORA-MAQ             PIC     9(08)         VALUE ZEROS.   CENTRAL
+       01  WS-HORA-MAQ-R REDEFINES WS-HORA-MAQ.                         CENTRAL
+           03  WS-HR-HOR-R         PIC     9(02).                       CENTRAL
+           03  WS-HR-MIN-R         PIC     9(02).                       CENTRAL
+           03  WS-HR-SEG-R         PIC     9(02).                       CENTRAL
+           03  WS-HR-MIL-R         PIC     9(02).                       CENTRAL
+       01  WS-PROGRAMA-CHAMADO     PIC     X(10)         VALUE SPACES.  CENTRAL
+       01  WS-REG-AUDITLOG.                                             CENTRAL
+           05  LAU-DIA             PIC     9(02)         VALUE ZEROS.   CENTRAL
+           05  FILLER              PIC     X(01)         VALUE '/'.     CENTRAL
+           05  LAU-MES             PIC     9(02)         VALUE ZEROS.   CENTRAL
+           05  FILLER              PIC     X(01)         VALUE '/'.     CENTRAL
+           05  LAU-ANO             PIC     9(04)         VALUE ZEROS.   CENTRAL
+           05  FILLER              PIC     X(01)         VALUE SPACE.   CENTRAL
+           05  LAU-HORA            PIC     9(02)         VALUE ZEROS.   CENTRAL
+           05  FILLER              PIC     X(01)         VALUE ':'.     CENTRAL
+           05  LAU-MINUTO          PIC     9(02)         VALUE ZEROS.   CENTRAL
+           05  FILLER              PIC     X(01)         VALUE ':'.     CENTRAL
+           05  LAU-SEGUNDO         PIC     9(02)         VALUE ZEROS.   CENTRAL
+           05  FILLER              PIC     X(02)         VALUE SPACES.  CENTRAL
+           05  FILLER              PIC     X(06)         VALUE 'OPCAO:'.CENTRAL
+           05  LAU-OPCAO           PIC     9(02)         VALUE ZEROS.   CENTRAL
+           05  FILLER              PIC     X(02)         VALUE SPACES.  CENTRAL
+           05  FILLER              PIC     X(04)         VALUE 'PGM:'.  CENTRAL
+           05  LAU-PROGRAMA        PIC     X(10)         VALUE SPACES.  CENTRAL
+           05  FILLER              PIC     X(02)         VALUE SPACES.  CENTRAL
+           05  FILLER              PIC     X(04)         VALUE 'RET:'.  CENTRAL
+           05  LAU-COD-RET         PIC     9(02)         VALUE ZEROS.   CENTRAL
+           05  FILLER              PIC     X(07)         VALUE SPACES.  CENTRAL
+       01  WS-MSG-SAUDITLOG        PIC     X(20)         VALUE          CENTRAL
+           ' DO ARQUIVO AUDITLOG'.                                      CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    AREA DE AUXILIARES                                          *CENTRAL
+      ******************************************************************CENTRAL
+       01  WS-MSG                  PIC     X(73)         VALUE SPACES.  CENTRAL
+       01  WS-OPCAO                PIC     X(02)         VALUE SPACES.  CENTRAL
+       01  WS-TECLA                PIC     X(02).                       CENTRAL
+           88  WS-BAIXO                                  VALUE '00'.    CENTRAL
+           88  WS-ESC                                    VALUE '01'.    CENTRAL
+           88  WS-PF12                                   VALUE '93'.    CENTRAL
+           88  WS-CIMA                                   VALUE '99'.    CENTRAL
+       01  WS-SAIDA.                                                    CENTRAL
+           03  WS-SUB-MSG          PIC     X(70)         VALUE SPACES.  CENTRAL
+           03  WS-SUB-COD-RET      PIC     9(02)         VALUE ZEROS.   CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    AREA DE CRITERIOS DE SELECAO (REPASSADA AOS RELATORIOS)      *CENTRAL
+      ******************************************************************CENTRAL
+           COPY FILTRO.                                                 CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       77  FILLER                  PIC     X(32)         VALUE          CENTRAL
+           'FFF FIM DA WORKING-STORAGE FFF'.                            CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       SCREEN                          SECTION.                         CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    BORDAS                                                      *CENTRAL
+      ******************************************************************CENTRAL
+       01  SC-TELA.                                                     CENTRAL
+           03  BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.      CENTRAL
+           03  SC-BR-SUPERIOR1.                                         CENTRAL
+               05  LINE 02 COLUMN 02                     VALUE          CENTRAL
+                   '+---------------------------------------------------CENTRAL
+      -            '-------------------------+'.                        CENTRAL
+           03  SC-BR-SUPERIOR2.                                         CENTRAL
+               05  LINE 04 COLUMN 02                     VALUE          CENTRAL
+                   '----------------------------------------------------CENTRAL
+      -            '-------------------------'.                         CENTRAL
+           03  SC-BR-ESQUERDA.                                          CENTRAL
+               05  LINE 03 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 04 COLUMN 02                     VALUE '+'.     CENTRAL
+               05  LINE 05 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 06 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 07 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 08 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 09 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 10 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 11 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 12 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 13 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 14 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 15 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 16 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 17 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 18 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 19 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 20 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 21 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 22 COLUMN 02                     VALUE '|'.     CENTRAL
+               05  LINE 23 COLUMN 02                     VALUE '|'.     CENTRAL
+           03  SC-BR-DIREITA.                                           CENTRAL
+               05  LINE 03 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 04 COLUMN 79                     VALUE '+'.     CENTRAL
+               05  LINE 05 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 06 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 07 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 08 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 09 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 10 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 11 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 12 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 13 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 14 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 15 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 16 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 17 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 18 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 19 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 20 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 21 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 22 COLUMN 79                     VALUE '|'.     CENTRAL
+               05  LINE 23 COLUMN 79                     VALUE '|'.     CENTRAL
+           03  SC-BR-INFERIOR.                                          CENTRAL
+               05  LINE 24 COLUMN 02                     VALUE          CENTRAL
+                   '+---------------------------------------------------CENTRAL
+      -            '-------------------------+'.                        CENTRAL
+           03  SC-TX-TITULO.                                            CENTRAL
+               05  LINE 03 COLUMN 22                     VALUE          CENTRAL
+                   '* P R O G R A M A   C E N T R A L *'.               CENTRAL
+           03  SC-TX-MSG1.                                              CENTRAL
+               05  LINE 25 COLUMN 01                     VALUE ' MSG.: 'CENTRAL
+                   HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 4.     CENTRAL
+           03  SC-TX-MSG1.                                              CENTRAL
+               05  LINE 25 COLUMN 08                                    CENTRAL
+                                   PIC X(73)             FROM WS-MSG    CENTRAL
+                   HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 4.     CENTRAL
+           03  SC-TX-OPCAO01.                                           CENTRAL
+               05  LINE 10 COLUMN 16                     VALUE          CENTRAL
+                   'REL. CLIENTES: DATA DO CAB. NO FORMATO DD/MM/AAAA '.CENTRAL
+           03  SC-TX-OPCAO02.                                           CENTRAL
+               05  LINE 12 COLUMN 16                     VALUE          CENTRAL
+                   'REL. CLIENTES: DATA DO CAB. NO FORMATO DD/MMM/AAAA'.CENTRAL
+           03  SC-TX-OPCAO03.                                           CENTRAL
+               05  LINE 14 COLUMN 16                     VALUE          CENTRAL
+                   'VISUALIZAR RELATORIO DE CLIENTES                  '.CENTRAL
+           03  SC-TX-OPCAO04.                                           CENTRAL
+               05  LINE 16 COLUMN 16                     VALUE          CENTRAL
+                   'BALANCE LINE DOS ARQUIVOS SYS010 E SYS020         '.CENTRAL
+           03  SC-TX-OPCAO05.                                           CENTRAL
+               05  LINE 18 COLUMN 16                     VALUE          CENTRAL
+                   'RESUMO DE CLIENTES POR ESTADO/CIDADE              '.CENTRAL
+           03  SC-TX-OPCAO06.                                           CENTRAL
+               05  LINE 20 COLUMN 16                     VALUE          CENTRAL
+                   'MANUTENCAO DO CADASTRO DE CLIENTES                '.CENTRAL
+           03  SC-TX-AUTOR.                                             CENTRAL
+               05  LINE 23 COLUMN 04                     VALUE          CENTRAL
+                   'NEUCLAIR. J. ANGELE JR.'.                           CENTRAL
+           03  SC-TX-SELECIONA.                                         CENTRAL
+               05  LINE 23 COLUMN 50                     VALUE          CENTRAL
+                   'F12 - SELECIONAR'.                                  CENTRAL
+           03  SC-TX-SAIR.                                              CENTRAL
+               05  LINE 23 COLUMN 68                     VALUE          CENTRAL
+                   'ESC - SAIR'.                                        CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+       PROCEDURE                       DIVISION.                        CENTRAL
+      ******************************************************************CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    ROTINA PRINCIPAL                                            *CENTRAL
+      ******************************************************************CENTRAL
+       RTPRINCIPAL                     SECTION.                         CENTRAL
+      *                                                                 CENTRAL
+           PERFORM RTINICIALIZA.                                        CENTRAL
+      *                                                                 CENTRAL
+           PERFORM RTPROCESSA          UNTIL WS-ESC.                    CENTRAL
+      *                                                                 CENTRAL
+           PERFORM RTFINALIZA.                                          CENTRAL
+      *                                                                 CENTRAL
+       RTPRINCIPALX.                   EXIT.                            CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    ROTINA DE INICIALIZACAO                                     *CENTRAL
+      ******************************************************************CENTRAL
+       RTINICIALIZA                    SECTION.                         CENTRAL
+      *                                                                 CENTRAL
+           DISPLAY SC-TELA.                                             CENTRAL
+      *                                                                 CENTRAL
+           INITIALIZE WS-SAIDA.                                         CENTRAL
+      *                                                                 CENTRAL
+           MOVE 1                      TO WS-CT-OPCAO.                  CENTRAL
+      *                                                                 CENTRAL
+           PERFORM RTABREAUDIT.                                         CENTRAL
+      *                                                                 CENTRAL
+           PERFORM RTSELECIONA.                                         CENTRAL
+      *                                                                 CENTRAL
+       RTINICIALIZAX.                  EXIT.                            CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    ROTINA QUE ABRE A TRILHA DE AUDITORIA (SYS050)               *CENTRAL
+      ******************************************************************CENTRAL
+       RTABREAUDIT                     SECTION.                         CENTRAL
+      *                                                                 CENTRAL
+           OPEN EXTEND SAUDITLOG.                                       CENTRAL
+      *                                                                 CENTRAL
+           IF WS-FS-SAUDITLOG          EQUAL ZEROS                      CENTRAL
+               SET WS-SAUDITLOG-ABERTO TO TRUE                          CENTRAL
+           ELSE                                                         CENTRAL
+               OPEN OUTPUT SAUDITLOG                                    CENTRAL
+               IF WS-FS-SAUDITLOG      EQUAL ZEROS                      CENTRAL
+                   SET WS-SAUDITLOG-ABERTO TO TRUE                      CENTRAL
+               ELSE                                                     CENTRAL
+                   DISPLAY '#CENTRAL.902I - ERRO NA ABERTURA'           CENTRAL
+                           WS-MSG-SAUDITLOG                             CENTRAL
+               END-IF                                                   CENTRAL
+           END-IF.                                                      CENTRAL
+      *                                                                 CENTRAL
+       RTABREAUDITX.                   EXIT.                            CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    ROTINA DE INICIALIZACAO                                     *CENTRAL
+      ******************************************************************CENTRAL
+       RTPROCESSA                      SECTION.                         CENTRAL
+      *                                                                 CENTRAL
+           ACCEPT WS-OPCAO             AT 2580 WITH AUTO UPDATE.        CENTRAL
+           ACCEPT WS-TECLA             FROM ESCAPE KEY.                 CENTRAL
+      *                                                                 CENTRAL
+           MOVE SPACES                 TO WS-MSG.                       CENTRAL
+      *                                                                 CENTRAL
+           EVALUATE WS-TECLA                                            CENTRAL
+               WHEN '00'                                                CENTRAL
+                   ADD 1               TO WS-CT-OPCAO                   CENTRAL
+                   IF WS-CT-OPCAO      GREATER 6                        CENTRAL
+                       MOVE 1          TO WS-CT-OPCAO                   CENTRAL
+                   END-IF                                               CENTRAL
+                   PERFORM RTSELECIONA                                  CENTRAL
+               WHEN '93'                                                CENTRAL
+                   PERFORM RTCHAMASUB                                   CENTRAL
+               WHEN '99'                                                CENTRAL
+                   SUBTRACT 1          FROM WS-CT-OPCAO                 CENTRAL
+                   IF WS-CT-OPCAO      LESS 1                           CENTRAL
+                       MOVE 6          TO WS-CT-OPCAO                   CENTRAL
+                   END-IF                                               CENTRAL
+                   PERFORM RTSELECIONA                                  CENTRAL
+           END-EVALUATE.                                                CENTRAL
+      *                                                                 CENTRAL
+       RTPROCESSAX.                    EXIT.                            CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    ROTINA DE SELECAO                                           *CENTRAL
+      ******************************************************************CENTRAL
+       RTSELECIONA                     SECTION.                         CENTRAL
+      *                                                                 CENTRAL
+           DISPLAY SC-TELA.                                             CENTRAL
+      *                                                                 CENTRAL
+           EVALUATE WS-CT-OPCAO                                         CENTRAL
+               WHEN 1                                                   CENTRAL
+                   DISPLAY '  REL. CLIENTES: DATA DO CAB. NO FORMATO DD/CENTRAL
+      -            'MM/AAAA   '                                         CENTRAL
+                                       WITH REVERSE-VIDEO AT 1014       CENTRAL
+               WHEN 2                                                   CENTRAL
+                   DISPLAY '  REL. CLIENTES: DATA DO CAB. NO FORMATO DD/CENTRAL
+      -            'MMM/AAAA  '                                         CENTRAL
+                                       WITH REVERSE-VIDEO AT 1214       CENTRAL
+               WHEN 3                                                   CENTRAL
+                   DISPLAY '  VISUALIZAR RELATORIO DE CLIENTES          CENTRAL
+      -            '          '        WITH REVERSE-VIDEO AT 1414       CENTRAL
+               WHEN 4                                                   CENTRAL
+                   DISPLAY '  BALANCE LINE DOS ARQUIVOS SYS010 E SYS020 CENTRAL
+      -            '          '        WITH REVERSE-VIDEO AT 1614       CENTRAL
+               WHEN 5                                                   CENTRAL
+                   DISPLAY '  RESUMO DE CLIENTES POR ESTADO/CIDADE      CENTRAL
+      -            '          '        WITH REVERSE-VIDEO AT 1814       CENTRAL
+               WHEN 6                                                   CENTRAL
+                   DISPLAY '  MANUTENCAO DO CADASTRO DE CLIENTES        CENTRAL
+      -            '          '        WITH REVERSE-VIDEO AT 2014       CENTRAL
+           END-EVALUATE.                                                CENTRAL
+      *                                                                 CENTRAL
+       RTSELECIONAX.                   EXIT.                            CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    ROTINA DE CRITERIOS DE SELECAO DO RELATORIO DE CLIENTES     *CENTRAL
+      ******************************************************************CENTRAL
+       RTFILTRO                        SECTION.                         CENTRAL
+      *                                                                 CENTRAL
+           MOVE SPACES                 TO SUB-FILTRO.                   CENTRAL
+      *                                                                 CENTRAL
+           DISPLAY 'CRITERIOS DE SELECAO (ENTER P/ TODOS):'             CENTRAL
+                                       AT 1816 WITH REVERSE-VIDEO.      CENTRAL
+           DISPLAY 'ESTADO (UF).........: '   AT 1916.                  CENTRAL
+           ACCEPT  FLT-ESTADO          AT 1938 WITH AUTO UPDATE.        CENTRAL
+           DISPLAY 'CIDADE..............: '   AT 2016.                  CENTRAL
+           ACCEPT  FLT-CIDADE          AT 2038 WITH AUTO UPDATE.        CENTRAL
+           DISPLAY 'PESSOA (1-FIS/2-JUR): '   AT 2116.                  CENTRAL
+           ACCEPT  FLT-PESSOA          AT 2138 WITH AUTO UPDATE.        CENTRAL
+      *                                                                 CENTRAL
+       RTFILTROX.                      EXIT.                            CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    ROTINA DE CHAMADA DOS SUBPROGRAMAS                          *CENTRAL
+      ******************************************************************CENTRAL
+       RTCHAMASUB                      SECTION.                         CENTRAL
+      *                                                                 CENTRAL
+           INITIALIZE WS-SAIDA.                                         CENTRAL
+      *                                                                 CENTRAL
+           EVALUATE WS-CT-OPCAO                                         CENTRAL
+               WHEN 1                                                   CENTRAL
+                   MOVE 'PGM01'        TO WS-PROGRAMA-CHAMADO           CENTRAL
+                   PERFORM RTFILTRO                                     CENTRAL
+                   CALL 'PGM01.INT'    USING WS-SUB-MSG                 CENTRAL
+                                             WS-SUB-COD-RET             CENTRAL
+                                             SUB-FILTRO                 CENTRAL
+                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
+                       MOVE 'REL. GERADO! ARQUIVO: SPRINT.'             CENTRAL
+                                       TO WS-MSG                        CENTRAL
+                   ELSE                                                 CENTRAL
+                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
+                   END-IF                                               CENTRAL
+               WHEN 2                                                   CENTRAL
+                   MOVE 'PGM0102'      TO WS-PROGRAMA-CHAMADO           CENTRAL
+                   PERFORM RTFILTRO                                     CENTRAL
+                   CALL 'PGM0102.INT'  USING WS-SUB-MSG                 CENTRAL
+                                             WS-SUB-COD-RET             CENTRAL
+                                             SUB-FILTRO                 CENTRAL
+                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
+                       MOVE 'REL. GERADO! ARQUIVO: SPRINT.'             CENTRAL
+                                       TO WS-MSG                        CENTRAL
+                   ELSE                                                 CENTRAL
+                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
+                   END-IF                                               CENTRAL
+               WHEN 3                                                   CENTRAL
+                   MOVE 'VWRLT'        TO WS-PROGRAMA-CHAMADO           CENTRAL
+                   CALL 'VWRLT.INT'    USING WS-SUB-MSG                 CENTRAL
+                                             WS-SUB-COD-RET             CENTRAL
+                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
+                       CONTINUE                                         CENTRAL
+                   ELSE                                                 CENTRAL
+                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
+                   END-IF                                               CENTRAL
+               WHEN 4                                                   CENTRAL
+                   MOVE 'PGM02'        TO WS-PROGRAMA-CHAMADO           CENTRAL
+                   CALL 'PGM02.INT'    USING WS-SUB-MSG                 CENTRAL
+                                             WS-SUB-COD-RET             CENTRAL
+                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
+                       MOVE 'BALANCE LINE EXECUTADO! ARQUIVO: SYS030.'  CENTRAL
+                                       TO WS-MSG                        CENTRAL
+                   ELSE                                                 CENTRAL
+                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
+                   END-IF                                               CENTRAL
+               WHEN 5                                                   CENTRAL
+                   MOVE 'PGM0103'      TO WS-PROGRAMA-CHAMADO           CENTRAL
+                   CALL 'PGM0103.INT'  USING WS-SUB-MSG                 CENTRAL
+                                             WS-SUB-COD-RET             CENTRAL
+                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
+                       MOVE 'RESUMO GERADO! ARQUIVO: SPRINT.'           CENTRAL
+                                       TO WS-MSG                        CENTRAL
+                   ELSE                                                 CENTRAL
+                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
+                   END-IF                                               CENTRAL
+               WHEN 6                                                   CENTRAL
+                   MOVE 'PGM0104'      TO WS-PROGRAMA-CHAMADO           CENTRAL
+                   CALL 'PGM0104.INT'  USING WS-SUB-MSG                 CENTRAL
+                                             WS-SUB-COD-RET             CENTRAL
+                   IF WS-SUB-COD-RET   EQUAL ZEROS                      CENTRAL
+                       MOVE 'MANUTENCAO DE CLIENTES ENCERRADA.'         CENTRAL
+                                       TO WS-MSG                        CENTRAL
+                   ELSE                                                 CENTRAL
+                       MOVE WS-SUB-MSG TO WS-MSG                        CENTRAL
+                   END-IF                                               CENTRAL
+           END-EVALUATE.                                                CENTRAL
+      *                                                                 CENTRAL
+           PERFORM RTGRAVAAUDIT.                                        CENTRAL
+      *                                                                 CENTRAL
+           PERFORM RTSELECIONA.                                         CENTRAL
+      *                                                                 CENTRAL
+       RTCHAMASUBX.                    EXIT.                            CENTRAL
+      *                                                                 CENTRAL
+      ******************************************************************CENTRAL
+      *    ROTINA QUE GRAVA A TRILHA DE AUDITORIA (SYS050)              *CENTRAL
+      ******************************************************************CENTRAL
+       RTGRAVAAUDIT                    SECTION.                         CENTRAL
+      *                                                                 CENTRAL
+           IF WS-SAUDITLOG-ABERTO                                       CENTRAL
+               ACCEPT WS-DATA-MAQ      FROM DATE YYYYMMDD               CENTRAL
+               ACCEPT WS-HORA-MAQ      FROM TIME                        CENTRAL
+      *                                                                 CENTRAL
+               INITIALIZE WS-REG-AUDITLOG                               CENTRAL
+      *                                                                 CENTRAL
+               MOVE WS-DT-DIA-R        TO LAU-DIA                       CENTRAL
+               MOVE WS-DT-MES-R        TO LAU-MES                       CENTRAL
+               MOVE WS-DT-ANO-R        TO LAU-ANO                       CENTRAL
+               MOVE WS-HR-HOR-R        TO LAU-HORA                      CENTRAL
+               MOVE WS-HR-MIN-R        TO LAU-MINUTO                    CENTRAL
+               MOVE WS-HR-SEG-R        TO LAU-SEGUNDO                   CENTRAL
+               MOVE WS-CT-OPCAO        TO LAU-OPCAO                     CENTRAL
+               MOVE WS-PROGRAMA-CHAMADO                                 CENTRAL
+                                       TO LAU-PROGRAMA                  CENTRAL
+               MOVE WS-SUB-COD-RET     TO LAU-COD-RET                   CENTRAL
+      *                                                                 CENTRAL
+               MOVE WS-REG-AUDITLOG    TO FD-REG-AUDITLOG               CENTRAL
+      *                                                                 CENTRAL
+               WRITE FD-REG-AUDITLOG                                    CENTRAL
+           END-IF.                                                      CENTRAL
+      *                                                                 CENTRAL
+       RTGRAVAAUDITX.                  EXIT.                            CENTRAL
+      ******************************************************************CENTRAL
+      *    ROTINA DE FINALIZACAO                                       *CENTRAL
+      ******************************************************************CENTRAL
+       RTFINALIZA                      SECTION.                         CENTRAL
+      *                                                                 CENTRAL
+           IF WS-SAUDITLOG-ABERTO                                       CENTRAL
+               CLOSE SAUDITLOG                                          CENTRAL
+               MOVE 'N'                TO WS-SW-SAUDITLOG-ABERTO        CENTRAL
+               IF WS-FS-SAUDITLOG      EQUAL ZEROS                      CENTRAL
+                   CONTINUE                                             CENTRAL
+               ELSE                                                     CENTRAL
+                   DISPLAY '#CENTRAL.901I - ERRO NO FECHAMENTO'         CENTRAL
+                           WS-MSG-SAUDITLOG                             CENTRAL
+               END-IF                                                   CENTRAL
+           END-IF.                                                      CENTRAL
+      *                                                                 CENTRAL
+           STOP RUN.                                                    CENTRAL
+      *                                                                 CENTRAL
+       RTFINALIZAX.                    EXIT.                            CENTRAL
+      ******************************************************************CENTRAL
+      *    FIM DO PROGRAMA                                             *CENTRAL
+      ******************************************************************CENTRAL
