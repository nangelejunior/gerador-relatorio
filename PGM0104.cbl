@@ -0,0 +1,662 @@
+      ******************************************************************PGM0104
+       IDENTIFICATION                  DIVISION.                        PGM0104
+      ******************************************************************PGM0104
+       PROGRAM-ID. PGM0104.                                             PGM0104
+       AUTHOR.       NEUCLAIR J. ANGELE JR.                             PGM0104
+       DATE-WRITTEN. 09 AGO 2026.                                       PGM0104
+       DATE-COMPILED.                                                   PGM0104
+      ******************************************************************PGM0104
+      *REMARKS.                                                         PGM0104
+      *     *----------------------------------------------------------*PGM0104
+      *     *#NOME     : PGM0104                                       *PGM0104
+      *     *----------------------------------------------------------*PGM0104
+      *     *#TIPO     : ONLINE                                        *PGM0104
+      *     *----------------------------------------------------------*PGM0104
+      *     *#ANALISTA : JOSE L. S. GOMES                              *PGM0104
+      *     *----------------------------------------------------------*PGM0104
+      *     *#FUNCAO   : MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO)      *PGM0104
+      *     *            DO CADASTRO DE CLIENTES (ECADCLI/SYS010), COM *PGM0104
+      *     *            ACESSO ALEATORIO PELA CHAVE FD-RC-CODIGO      *PGM0104
+      *     *----------------------------------------------------------*PGM0104
+      *     * VERSAO 01    - NEUCLAIR J. ANGELE JR    -     09.08.2026 *PGM0104
+      *     *              - MANUTENCAO DO CADASTRO DE CLIENTES        *PGM0104
+      *     *----------------------------------------------------------*PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       ENVIRONMENT                     DIVISION.                        PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       CONFIGURATION                   SECTION.                         PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+       SPECIAL-NAMES.                                                   PGM0104
+           DECIMAL-POINT IS COMMA.                                      PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       INPUT-OUTPUT                    SECTION.                         PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+       FILE-CONTROL.                                                    PGM0104
+           SELECT ECADCLI ASSIGN TO SYS010                              PGM0104
+                  ORGANIZATION IS INDEXED                               PGM0104
+                  ACCESS    MODE IS DYNAMIC                             PGM0104
+                  RECORD    KEY IS FD-RC-CODIGO                         PGM0104
+                  FILE    STATUS IS WS-FS-ECADCLI.                      PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       DATA                            DIVISION.                        PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       FILE                            SECTION.                         PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+       FD  ECADCLI                                                      PGM0104
+           BLOCK     CONTAINS 0  RECORDS                                PGM0104
+           RECORDING MODE     IS F                                      PGM0104
+           LABEL     RECORD   IS STANDARD.                              PGM0104
+           COPY CADCLI.                                                 PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       WORKING-STORAGE                 SECTION.                         PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       77  FILLER                  PIC     X(32)         VALUE          PGM0104
+           'III WORKING-STORAGE SECTION III'.                           PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    AREA DE FILE STATUS                                         *PGM0104
+      ******************************************************************PGM0104
+       77  WS-FS-ECADCLI           PIC     X(02)         VALUE ZEROS.   PGM0104
+       77  WS-SW-ECADCLI-ABERTO    PIC     X(01)         VALUE 'N'.     PGM0104
+           88  WS-ECADCLI-ABERTO                         VALUE 'S'.     PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    AREA DE CONTROLE DA TELA DE MANUTENCAO                      *PGM0104
+      ******************************************************************PGM0104
+       77  WS-CT-ETAPA             PIC     9(01)         VALUE 1.       PGM0104
+           88  WS-ETAPA-SELECAO                          VALUE 1.       PGM0104
+           88  WS-ETAPA-DADOS                             VALUE 2.      PGM0104
+      *                                                                 PGM0104
+       01  WS-SW-SAIR              PIC     X(01)         VALUE 'N'.     PGM0104
+           88  WS-FIM-PROGRAMA                            VALUE 'S'.    PGM0104
+      *                                                                 PGM0104
+       01  WS-TECLA                PIC     X(02).                       PGM0104
+           88  WS-BAIXO                                   VALUE '00'.   PGM0104
+           88  WS-ESC                                     VALUE '01'.   PGM0104
+           88  WS-PF12                                    VALUE '93'.   PGM0104
+           88  WS-CIMA                                     VALUE '99'.  PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    AREA DE DADOS DIGITADOS NA MANUTENCAO                       *PGM0104
+      ******************************************************************PGM0104
+       01  WS-MT-CODIGO             PIC     9(06)         VALUE ZEROS.  PGM0104
+       01  WS-MT-OPCAO              PIC     9(01)         VALUE ZEROS.  PGM0104
+           88  WS-MT-INCLUIR                               VALUE 1.     PGM0104
+           88  WS-MT-ALTERAR                               VALUE 2.     PGM0104
+           88  WS-MT-EXCLUIR                               VALUE 3.     PGM0104
+       01  WS-MT-NOME               PIC     X(40)         VALUE SPACES. PGM0104
+       01  WS-MT-RUA                PIC     X(30)         VALUE SPACES. PGM0104
+       01  WS-MT-NUMERO             PIC     X(05)         VALUE SPACES. PGM0104
+       01  WS-MT-COMPLEMENTO        PIC     X(15)         VALUE SPACES. PGM0104
+       01  WS-MT-CEP                PIC     9(09)         VALUE ZEROS.  PGM0104
+       01  WS-MT-BAIRRO             PIC     X(20)         VALUE SPACES. PGM0104
+       01  WS-MT-CIDADE             PIC     X(20)         VALUE SPACES. PGM0104
+       01  WS-MT-ESTADO             PIC     X(02)         VALUE SPACES. PGM0104
+       01  WS-MT-DDD-RES            PIC     9(03)         VALUE ZEROS.  PGM0104
+       01  WS-MT-NUM-RES            PIC     9(08)         VALUE ZEROS.  PGM0104
+       01  WS-MT-DDD-CEL            PIC     9(03)         VALUE ZEROS.  PGM0104
+       01  WS-MT-NUM-CEL            PIC     9(08)         VALUE ZEROS.  PGM0104
+       01  WS-MT-DDD-COM            PIC     9(03)         VALUE ZEROS.  PGM0104
+       01  WS-MT-NUM-COM            PIC     9(08)         VALUE ZEROS.  PGM0104
+       01  WS-MT-PESSOA             PIC     9(01)         VALUE ZEROS.  PGM0104
+       01  WS-MT-CPF-CNPJ           PIC     9(15)         VALUE ZEROS.  PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    AREA DE AUXILIARES                                         * PGM0104
+      ******************************************************************PGM0104
+       01  WS-MSG-ECADCLI          PIC     X(19)         VALUE          PGM0104
+           ' DO ARQUIVO ECADCLI'.                                       PGM0104
+      *                                                                 PGM0104
+       01  WS-MSG-TELA              PIC     X(70)         VALUE SPACES. PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       77  FILLER                  PIC     X(32)         VALUE          PGM0104
+           'FFF FIM DA WORKING-STORAGE FFF'.                            PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    AREA DE LINKAGE                                            * PGM0104
+      ******************************************************************PGM0104
+           COPY SAIDA.                                                  PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       LINKAGE                         SECTION.                         PGM0104
+      ******************************************************************PGM0104
+           COPY SAIDAL.                                                 PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       SCREEN                          SECTION.                         PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    BORDAS                                                     * PGM0104
+      ******************************************************************PGM0104
+       01  SC-TELA.                                                     PGM0104
+           03  BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.      PGM0104
+           03  SC-BR-SUPERIOR1.                                         PGM0104
+               05  LINE 02 COLUMN 02                     VALUE          PGM0104
+                   '+---------------------------------------------------PGM0104
+      -            '-------------------------+'.                        PGM0104
+           03  SC-BR-SUPERIOR2.                                         PGM0104
+               05  LINE 04 COLUMN 02                     VALUE          PGM0104
+                   '----------------------------------------------------PGM0104
+      -            '-------------------------'.                         PGM0104
+           03  SC-BR-ESQUERDA.                                          PGM0104
+               05  LINE 03 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 04 COLUMN 02                     VALUE '+'.     PGM0104
+               05  LINE 05 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 06 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 07 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 08 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 09 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 10 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 11 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 12 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 13 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 14 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 15 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 16 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 17 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 18 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 19 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 20 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 21 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 22 COLUMN 02                     VALUE '|'.     PGM0104
+               05  LINE 23 COLUMN 02                     VALUE '|'.     PGM0104
+           03  SC-BR-DIREITA.                                           PGM0104
+               05  LINE 03 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 04 COLUMN 79                     VALUE '+'.     PGM0104
+               05  LINE 05 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 06 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 07 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 08 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 09 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 10 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 11 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 12 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 13 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 14 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 15 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 16 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 17 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 18 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 19 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 20 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 21 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 22 COLUMN 79                     VALUE '|'.     PGM0104
+               05  LINE 23 COLUMN 79                     VALUE '|'.     PGM0104
+           03  SC-BR-INFERIOR.                                          PGM0104
+               05  LINE 24 COLUMN 02                     VALUE          PGM0104
+                   '+---------------------------------------------------PGM0104
+      -            '-------------------------+'.                        PGM0104
+           03  SC-TX-TITULO.                                            PGM0104
+               05  LINE 03 COLUMN 15                     VALUE          PGM0104
+                   'M A N U T E N C A O   D O   C A D A S T R O'.       PGM0104
+           03  SC-TX-CAMPOS.                                            PGM0104
+               05  LINE 05 COLUMN 04                     VALUE          PGM0104
+                   'OPCAO (1-INC/2-ALT/3-EXC)..: '.                     PGM0104
+               05  LINE 06 COLUMN 04                     VALUE          PGM0104
+                   'CODIGO......................: '.                    PGM0104
+               05  LINE 07 COLUMN 04                     VALUE          PGM0104
+                   'NOME........................: '.                    PGM0104
+               05  LINE 08 COLUMN 04                     VALUE          PGM0104
+                   'RUA.........................: '.                    PGM0104
+               05  LINE 09 COLUMN 04                     VALUE          PGM0104
+                   'NUMERO......................: '.                    PGM0104
+               05  LINE 10 COLUMN 04                     VALUE          PGM0104
+                   'COMPLEMENTO..................: '.                   PGM0104
+               05  LINE 11 COLUMN 04                     VALUE          PGM0104
+                   'CEP..........................: '.                   PGM0104
+               05  LINE 12 COLUMN 04                     VALUE          PGM0104
+                   'BAIRRO.......................: '.                   PGM0104
+               05  LINE 13 COLUMN 04                     VALUE          PGM0104
+                   'CIDADE.......................: '.                   PGM0104
+               05  LINE 14 COLUMN 04                     VALUE          PGM0104
+                   'ESTADO (UF)..................: '.                   PGM0104
+               05  LINE 15 COLUMN 04                     VALUE          PGM0104
+                   'DDD/TELEFONE RESIDENCIAL.....: '.                   PGM0104
+               05  LINE 16 COLUMN 04                     VALUE          PGM0104
+                   'DDD/TELEFONE CELULAR.........: '.                   PGM0104
+               05  LINE 17 COLUMN 04                     VALUE          PGM0104
+                   'DDD/TELEFONE COMERCIAL.......: '.                   PGM0104
+               05  LINE 18 COLUMN 04                     VALUE          PGM0104
+                   'PESSOA (1-FIS/2-JUR).........: '.                   PGM0104
+               05  LINE 19 COLUMN 04                     VALUE          PGM0104
+                   'CPF/CNPJ......................: '.                  PGM0104
+           03  SC-TX-LEGENDA1.                                          PGM0104
+               05  LINE 23 COLUMN 04                     VALUE          PGM0104
+                   'F12-CONFIRMAR'.                                     PGM0104
+           03  SC-TX-SAIR.                                              PGM0104
+               05  LINE 23 COLUMN 68                     VALUE          PGM0104
+                   'ESC - SAIR'.                                        PGM0104
+           03  SC-TX-MSG.                                               PGM0104
+               05  LINE 25 COLUMN 01                     VALUE ' MSG.: 'PGM0104
+                   HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 4.     PGM0104
+               05  LINE 25 COLUMN 08 PIC X(70) FROM WS-MSG-TELA         PGM0104
+                   HIGHLIGHT FOREGROUND-COLOR 6 BACKGROUND-COLOR 4.     PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+       PROCEDURE                       DIVISION USING LK-MSG            PGM0104
+                                                      LK-COD-RET.       PGM0104
+      ******************************************************************PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA PRINCIPAL                                           * PGM0104
+      ******************************************************************PGM0104
+       RTPRINCIPAL                     SECTION.                         PGM0104
+      *                                                                 PGM0104
+           PERFORM RTINICIALIZA.                                        PGM0104
+      *                                                                 PGM0104
+           IF WS-COD-RET                NOT EQUAL ZEROS                 PGM0104
+               PERFORM RTFINALIZA                                       PGM0104
+           END-IF.                                                      PGM0104
+      *                                                                 PGM0104
+           PERFORM RTPROCESSA          UNTIL WS-FIM-PROGRAMA.           PGM0104
+      *                                                                 PGM0104
+           PERFORM RTFINALIZA.                                          PGM0104
+      *                                                                 PGM0104
+       RTPRINCIPALX.                   EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA DE INICIALIZACAO                                    * PGM0104
+      ******************************************************************PGM0104
+       RTINICIALIZA                    SECTION.                         PGM0104
+      *                                                                 PGM0104
+           MOVE SPACES                 TO WS-MSG.                       PGM0104
+           MOVE ZEROS                  TO WS-COD-RET.                   PGM0104
+           MOVE SPACES                 TO WS-MSG-TELA.                  PGM0104
+           MOVE 1                      TO WS-CT-ETAPA.                  PGM0104
+      *                                                                 PGM0104
+           OPEN I-O    ECADCLI.                                         PGM0104
+      *                                                                 PGM0104
+           IF WS-FS-ECADCLI              EQUAL ZEROS                    PGM0104
+               SET WS-ECADCLI-ABERTO    TO TRUE                         PGM0104
+           ELSE                                                         PGM0104
+               MOVE   WS-FS-ECADCLI     TO WS-COD-RET                   PGM0104
+               STRING '#PGM0104.901I - ERRO NA ABERTURA'                PGM0104
+                      WS-MSG-ECADCLI                                    PGM0104
+                                       DELIMITED BY SIZE                PGM0104
+                                       INTO WS-MSG                      PGM0104
+               GO TO RTINICIALIZAX                                      PGM0104
+           END-IF.                                                      PGM0104
+      *                                                                 PGM0104
+           DISPLAY ERASE.                                               PGM0104
+      *                                                                 PGM0104
+       RTINICIALIZAX.                  EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA DE PROCESSAMENTO DA TELA                            * PGM0104
+      ******************************************************************PGM0104
+       RTPROCESSA                      SECTION.                         PGM0104
+      *                                                                 PGM0104
+           DISPLAY SC-TELA.                                             PGM0104
+      *                                                                 PGM0104
+           EVALUATE TRUE                                                PGM0104
+               WHEN WS-ETAPA-SELECAO                                    PGM0104
+                   PERFORM RTACEITASELECAO                              PGM0104
+               WHEN WS-ETAPA-DADOS                                      PGM0104
+                   PERFORM RTACEITADADOS                                PGM0104
+           END-EVALUATE.                                                PGM0104
+      *                                                                 PGM0104
+       RTPROCESSAX.                    EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE ACEITA CODIGO/OPCAO NA ETAPA DE SELECAO         * PGM0104
+      ******************************************************************PGM0104
+       RTACEITASELECAO                 SECTION.                         PGM0104
+      *                                                                 PGM0104
+           MOVE SPACES                 TO WS-MSG-TELA.                  PGM0104
+      *                                                                 PGM0104
+           ACCEPT WS-MT-OPCAO           AT 0534 WITH AUTO UPDATE.       PGM0104
+           ACCEPT WS-MT-CODIGO          AT 0634 WITH AUTO UPDATE.       PGM0104
+           ACCEPT WS-TECLA              FROM ESCAPE KEY.                PGM0104
+      *                                                                 PGM0104
+           EVALUATE WS-TECLA                                            PGM0104
+               WHEN '01'                                                PGM0104
+                   MOVE 'S'            TO WS-SW-SAIR                    PGM0104
+               WHEN '00'                                                PGM0104
+                   PERFORM RTVALIDASELECAO                              PGM0104
+               WHEN OTHER                                               PGM0104
+                   CONTINUE                                             PGM0104
+           END-EVALUATE.                                                PGM0104
+      *                                                                 PGM0104
+       RTACEITASELECAOX.               EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE VALIDA A OPCAO E POSICIONA O CLIENTE INFORMADO  * PGM0104
+      ******************************************************************PGM0104
+       RTVALIDASELECAO                 SECTION.                         PGM0104
+      *                                                                 PGM0104
+           EVALUATE TRUE                                                PGM0104
+               WHEN WS-MT-INCLUIR                                       PGM0104
+                   PERFORM RTPREPARAINCLUSAO                            PGM0104
+                   MOVE 2               TO WS-CT-ETAPA                  PGM0104
+               WHEN WS-MT-ALTERAR OR WS-MT-EXCLUIR                      PGM0104
+                   PERFORM RTLERCLIENTE                                 PGM0104
+                   IF WS-FS-ECADCLI     EQUAL ZEROS                     PGM0104
+                       MOVE 2           TO WS-CT-ETAPA                  PGM0104
+                   END-IF                                               PGM0104
+               WHEN OTHER                                               PGM0104
+                   MOVE '#PGM0104.902I - OPCAO INVALIDA (1/2/3).'       PGM0104
+                                       TO WS-MSG-TELA                   PGM0104
+           END-EVALUATE.                                                PGM0104
+      *                                                                 PGM0104
+       RTVALIDASELECAOX.                EXIT.                           PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE LIMPA OS CAMPOS PARA UMA NOVA INCLUSAO           *PGM0104
+      ******************************************************************PGM0104
+       RTPREPARAINCLUSAO               SECTION.                         PGM0104
+      *                                                                 PGM0104
+           MOVE SPACES                 TO WS-MT-NOME                    PGM0104
+                                           WS-MT-RUA                    PGM0104
+                                           WS-MT-NUMERO                 PGM0104
+                                           WS-MT-COMPLEMENTO            PGM0104
+                                           WS-MT-BAIRRO                 PGM0104
+                                           WS-MT-CIDADE                 PGM0104
+                                           WS-MT-ESTADO.                PGM0104
+           MOVE ZEROS                  TO WS-MT-CEP                     PGM0104
+                                           WS-MT-DDD-RES                PGM0104
+                                           WS-MT-NUM-RES                PGM0104
+                                           WS-MT-DDD-CEL                PGM0104
+                                           WS-MT-NUM-CEL                PGM0104
+                                           WS-MT-DDD-COM                PGM0104
+                                           WS-MT-NUM-COM                PGM0104
+                                           WS-MT-PESSOA                 PGM0104
+                                           WS-MT-CPF-CNPJ.              PGM0104
+      *                                                                 PGM0104
+       RTPREPARAINCLUSAOX.              EXIT.                           PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE LE O CLIENTE PELA CHAVE FD-RC-CODIGO             *PGM0104
+      ******************************************************************PGM0104
+       RTLERCLIENTE                    SECTION.                         PGM0104
+      *                                                                 PGM0104
+           MOVE WS-MT-CODIGO            TO FD-RC-CODIGO.                PGM0104
+      *                                                                 PGM0104
+           READ ECADCLI                                                 PGM0104
+               INVALID KEY                                              PGM0104
+                   MOVE '23'           TO WS-FS-ECADCLI                 PGM0104
+           END-READ.                                                    PGM0104
+      *                                                                 PGM0104
+           IF WS-FS-ECADCLI              EQUAL ZEROS                    PGM0104
+               PERFORM RTCARREGADADOS                                   PGM0104
+           ELSE                                                         PGM0104
+               MOVE '#PGM0104.903I - CLIENTE NAO ENCONTRADO.'           PGM0104
+                                       TO WS-MSG-TELA                   PGM0104
+           END-IF.                                                      PGM0104
+      *                                                                 PGM0104
+       RTLERCLIENTEX.                  EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE CARREGA OS CAMPOS DE TELA COM O CLIENTE LIDO    * PGM0104
+      ******************************************************************PGM0104
+       RTCARREGADADOS                  SECTION.                         PGM0104
+      *                                                                 PGM0104
+           MOVE FD-RC-NOME              TO WS-MT-NOME.                  PGM0104
+           MOVE FD-RC-RUA               TO WS-MT-RUA.                   PGM0104
+           MOVE FD-RC-NUMERO            TO WS-MT-NUMERO.                PGM0104
+           MOVE FD-RC-COMPLEMENTO       TO WS-MT-COMPLEMENTO.           PGM0104
+           MOVE FD-RC-CEP               TO WS-MT-CEP.                   PGM0104
+           MOVE FD-RC-BAIRRO            TO WS-MT-BAIRRO.                PGM0104
+           MOVE FD-RC-CIDADE            TO WS-MT-CIDADE.                PGM0104
+           MOVE FD-RC-ESTADO            TO WS-MT-ESTADO.                PGM0104
+           MOVE FD-RC-DDD-RES           TO WS-MT-DDD-RES.               PGM0104
+           MOVE FD-RC-NUM-RES           TO WS-MT-NUM-RES.               PGM0104
+           MOVE FD-RC-DDD-CEL           TO WS-MT-DDD-CEL.               PGM0104
+           MOVE FD-RC-NUM-CEL           TO WS-MT-NUM-CEL.               PGM0104
+           MOVE FD-RC-DDD-COM           TO WS-MT-DDD-COM.               PGM0104
+           MOVE FD-RC-NUM-COM           TO WS-MT-NUM-COM.               PGM0104
+           MOVE FD-RC-PESSOA            TO WS-MT-PESSOA.                PGM0104
+           MOVE FD-RC-CPF-CNPJ          TO WS-MT-CPF-CNPJ.              PGM0104
+      *                                                                 PGM0104
+       RTCARREGADADOSX.                EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE ACEITA OS CAMPOS DE DADOS DO CLIENTE            * PGM0104
+      ******************************************************************PGM0104
+       RTACEITADADOS                   SECTION.                         PGM0104
+      *                                                                 PGM0104
+           MOVE SPACES                 TO WS-MSG-TELA.                  PGM0104
+      *                                                                 PGM0104
+           IF WS-MT-EXCLUIR                                             PGM0104
+               PERFORM RTEXIBECAMPOS                                    PGM0104
+           ELSE                                                         PGM0104
+               PERFORM RTACEITACAMPOS                                   PGM0104
+           END-IF.                                                      PGM0104
+      *                                                                 PGM0104
+           ACCEPT WS-TECLA              FROM ESCAPE KEY.                PGM0104
+      *                                                                 PGM0104
+           EVALUATE WS-TECLA                                            PGM0104
+               WHEN '01'                                                PGM0104
+                   MOVE 1               TO WS-CT-ETAPA                  PGM0104
+               WHEN '93'                                                PGM0104
+                   PERFORM RTCONFIRMADADOS                              PGM0104
+               WHEN OTHER                                               PGM0104
+                   CONTINUE                                             PGM0104
+           END-EVALUATE.                                                PGM0104
+      *                                                                 PGM0104
+       RTACEITADADOSX.                 EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE ACEITA OS CAMPOS EDITAVEIS DO CLIENTE           * PGM0104
+      ******************************************************************PGM0104
+       RTACEITACAMPOS                  SECTION.                         PGM0104
+      *                                                                 PGM0104
+           DISPLAY WS-MT-CODIGO         AT 0634.                        PGM0104
+      *                                                                 PGM0104
+           DISPLAY WS-MT-NOME           AT 0734.                        PGM0104
+           ACCEPT WS-MT-NOME            AT 0734 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-RUA            AT 0834.                        PGM0104
+           ACCEPT WS-MT-RUA             AT 0834 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-NUMERO         AT 0934.                        PGM0104
+           ACCEPT WS-MT-NUMERO          AT 0934 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-COMPLEMENTO    AT 1034.                        PGM0104
+           ACCEPT WS-MT-COMPLEMENTO     AT 1034 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-CEP            AT 1134.                        PGM0104
+           ACCEPT WS-MT-CEP             AT 1134 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-BAIRRO         AT 1234.                        PGM0104
+           ACCEPT WS-MT-BAIRRO          AT 1234 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-CIDADE         AT 1334.                        PGM0104
+           ACCEPT WS-MT-CIDADE          AT 1334 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-ESTADO         AT 1434.                        PGM0104
+           ACCEPT WS-MT-ESTADO          AT 1434 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-DDD-RES        AT 1534.                        PGM0104
+           ACCEPT WS-MT-DDD-RES         AT 1534 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-NUM-RES        AT 1538.                        PGM0104
+           ACCEPT WS-MT-NUM-RES         AT 1538 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-DDD-CEL        AT 1634.                        PGM0104
+           ACCEPT WS-MT-DDD-CEL         AT 1634 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-NUM-CEL        AT 1638.                        PGM0104
+           ACCEPT WS-MT-NUM-CEL         AT 1638 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-DDD-COM        AT 1734.                        PGM0104
+           ACCEPT WS-MT-DDD-COM         AT 1734 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-NUM-COM        AT 1738.                        PGM0104
+           ACCEPT WS-MT-NUM-COM         AT 1738 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-PESSOA         AT 1834.                        PGM0104
+           ACCEPT WS-MT-PESSOA          AT 1834 WITH AUTO UPDATE.       PGM0104
+           DISPLAY WS-MT-CPF-CNPJ       AT 1934.                        PGM0104
+           ACCEPT WS-MT-CPF-CNPJ        AT 1934 WITH AUTO UPDATE.       PGM0104
+      *                                                                 PGM0104
+       RTACEITACAMPOSX.                EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE EXIBE OS CAMPOS DO CLIENTE PARA CONFERENCIA NA  * PGM0104
+      *    EXCLUSAO, SEM PERMITIR EDICAO                              * PGM0104
+      ******************************************************************PGM0104
+       RTEXIBECAMPOS                   SECTION.                         PGM0104
+      *                                                                 PGM0104
+           DISPLAY WS-MT-CODIGO         AT 0634.                        PGM0104
+      *                                                                 PGM0104
+           DISPLAY WS-MT-NOME           AT 0734.                        PGM0104
+           DISPLAY WS-MT-RUA            AT 0834.                        PGM0104
+           DISPLAY WS-MT-NUMERO         AT 0934.                        PGM0104
+           DISPLAY WS-MT-COMPLEMENTO    AT 1034.                        PGM0104
+           DISPLAY WS-MT-CEP            AT 1134.                        PGM0104
+           DISPLAY WS-MT-BAIRRO         AT 1234.                        PGM0104
+           DISPLAY WS-MT-CIDADE         AT 1334.                        PGM0104
+           DISPLAY WS-MT-ESTADO         AT 1434.                        PGM0104
+           DISPLAY WS-MT-DDD-RES        AT 1534.                        PGM0104
+           DISPLAY WS-MT-NUM-RES        AT 1538.                        PGM0104
+           DISPLAY WS-MT-DDD-CEL        AT 1634.                        PGM0104
+           DISPLAY WS-MT-NUM-CEL        AT 1638.                        PGM0104
+           DISPLAY WS-MT-DDD-COM        AT 1734.                        PGM0104
+           DISPLAY WS-MT-NUM-COM        AT 1738.                        PGM0104
+           DISPLAY WS-MT-PESSOA         AT 1834.                        PGM0104
+           DISPLAY WS-MT-CPF-CNPJ       AT 1934.                        PGM0104
+      *                                                                 PGM0104
+       RTEXIBECAMPOSX.                 EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE GRAVA A MANUTENCAO CONFIRMADA COM F12            *PGM0104
+      ******************************************************************PGM0104
+       RTCONFIRMADADOS                 SECTION.                         PGM0104
+      *                                                                 PGM0104
+           EVALUATE TRUE                                                PGM0104
+               WHEN WS-MT-INCLUIR                                       PGM0104
+                   PERFORM RTGRAVAINCLUSAO                              PGM0104
+               WHEN WS-MT-ALTERAR                                       PGM0104
+                   PERFORM RTGRAVAALTERACAO                             PGM0104
+               WHEN WS-MT-EXCLUIR                                       PGM0104
+                   PERFORM RTGRAVAEXCLUSAO                              PGM0104
+           END-EVALUATE.                                                PGM0104
+      *                                                                 PGM0104
+           MOVE 1                       TO WS-CT-ETAPA.                 PGM0104
+      *                                                                 PGM0104
+       RTCONFIRMADADOSX.               EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE MONTA O REGISTRO DE ECADCLI A PARTIR DA TELA    * PGM0104
+      ******************************************************************PGM0104
+       RTMONTAREGISTRO                 SECTION.                         PGM0104
+      *                                                                 PGM0104
+           MOVE WS-MT-CODIGO            TO FD-RC-CODIGO.                PGM0104
+           MOVE WS-MT-NOME              TO FD-RC-NOME.                  PGM0104
+           MOVE WS-MT-RUA               TO FD-RC-RUA.                   PGM0104
+           MOVE WS-MT-NUMERO            TO FD-RC-NUMERO.                PGM0104
+           MOVE WS-MT-COMPLEMENTO       TO FD-RC-COMPLEMENTO.           PGM0104
+           MOVE WS-MT-CEP               TO FD-RC-CEP.                   PGM0104
+           MOVE WS-MT-BAIRRO            TO FD-RC-BAIRRO.                PGM0104
+           MOVE WS-MT-CIDADE            TO FD-RC-CIDADE.                PGM0104
+           MOVE WS-MT-ESTADO            TO FD-RC-ESTADO.                PGM0104
+           MOVE WS-MT-DDD-RES           TO FD-RC-DDD-RES.               PGM0104
+           MOVE WS-MT-NUM-RES           TO FD-RC-NUM-RES.               PGM0104
+           MOVE WS-MT-DDD-CEL           TO FD-RC-DDD-CEL.               PGM0104
+           MOVE WS-MT-NUM-CEL           TO FD-RC-NUM-CEL.               PGM0104
+           MOVE WS-MT-DDD-COM           TO FD-RC-DDD-COM.               PGM0104
+           MOVE WS-MT-NUM-COM           TO FD-RC-NUM-COM.               PGM0104
+           MOVE WS-MT-PESSOA            TO FD-RC-PESSOA.                PGM0104
+           MOVE WS-MT-CPF-CNPJ          TO FD-RC-CPF-CNPJ.              PGM0104
+      *                                                                 PGM0104
+       RTMONTAREGISTROX.                EXIT.                           PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE INCLUI UM NOVO CLIENTE NO CADASTRO              * PGM0104
+      ******************************************************************PGM0104
+       RTGRAVAINCLUSAO                 SECTION.                         PGM0104
+      *                                                                 PGM0104
+           PERFORM RTMONTAREGISTRO.                                     PGM0104
+      *                                                                 PGM0104
+           WRITE FD-REG-CADCLI                                          PGM0104
+               INVALID KEY                                              PGM0104
+                   MOVE '22'           TO WS-FS-ECADCLI                 PGM0104
+           END-WRITE.                                                   PGM0104
+      *                                                                 PGM0104
+           IF WS-FS-ECADCLI              EQUAL ZEROS                    PGM0104
+               MOVE '#PGM0104.904I - CLIENTE INCLUIDO COM SUCESSO.'     PGM0104
+                                       TO WS-MSG-TELA                   PGM0104
+           ELSE                                                         PGM0104
+               MOVE '#PGM0104.905I - CODIGO JA CADASTRADO.'             PGM0104
+                                       TO WS-MSG-TELA                   PGM0104
+           END-IF.                                                      PGM0104
+      *                                                                 PGM0104
+       RTGRAVAINCLUSAOX.               EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE ALTERA UM CLIENTE EXISTENTE NO CADASTRO         * PGM0104
+      ******************************************************************PGM0104
+       RTGRAVAALTERACAO                SECTION.                         PGM0104
+      *                                                                 PGM0104
+           PERFORM RTMONTAREGISTRO.                                     PGM0104
+      *                                                                 PGM0104
+           REWRITE FD-REG-CADCLI                                        PGM0104
+               INVALID KEY                                              PGM0104
+                   MOVE '23'           TO WS-FS-ECADCLI                 PGM0104
+           END-REWRITE.                                                 PGM0104
+      *                                                                 PGM0104
+           IF WS-FS-ECADCLI              EQUAL ZEROS                    PGM0104
+               MOVE '#PGM0104.906I - CLIENTE ALTERADO COM SUCESSO.'     PGM0104
+                                       TO WS-MSG-TELA                   PGM0104
+           ELSE                                                         PGM0104
+               MOVE '#PGM0104.907I - ERRO NA ALTERACAO DO CLIENTE.'     PGM0104
+                                       TO WS-MSG-TELA                   PGM0104
+           END-IF.                                                      PGM0104
+      *                                                                 PGM0104
+       RTGRAVAALTERACAOX.              EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA QUE EXCLUI UM CLIENTE DO CADASTRO                   * PGM0104
+      ******************************************************************PGM0104
+       RTGRAVAEXCLUSAO                 SECTION.                         PGM0104
+      *                                                                 PGM0104
+           MOVE WS-MT-CODIGO            TO FD-RC-CODIGO.                PGM0104
+      *                                                                 PGM0104
+           DELETE ECADCLI                                               PGM0104
+               INVALID KEY                                              PGM0104
+                   MOVE '23'           TO WS-FS-ECADCLI                 PGM0104
+           END-DELETE.                                                  PGM0104
+      *                                                                 PGM0104
+           IF WS-FS-ECADCLI              EQUAL ZEROS                    PGM0104
+               MOVE '#PGM0104.908I - CLIENTE EXCLUIDO COM SUCESSO.'     PGM0104
+                                       TO WS-MSG-TELA                   PGM0104
+           ELSE                                                         PGM0104
+               MOVE '#PGM0104.909I - ERRO NA EXCLUSAO DO CLIENTE.'      PGM0104
+                                       TO WS-MSG-TELA                   PGM0104
+           END-IF.                                                      PGM0104
+      *                                                                 PGM0104
+       RTGRAVAEXCLUSAOX.               EXIT.                            PGM0104
+      *                                                                 PGM0104
+      ******************************************************************PGM0104
+      *    ROTINA DE FINALIZACAO                                      * PGM0104
+      ******************************************************************PGM0104
+       RTFINALIZA                      SECTION.                         PGM0104
+      *                                                                 PGM0104
+           IF WS-ECADCLI-ABERTO                                         PGM0104
+               CLOSE ECADCLI                                            PGM0104
+               MOVE   'N'               TO WS-SW-ECADCLI-ABERTO         PGM0104
+               IF WS-FS-ECADCLI         EQUAL ZEROS                     PGM0104
+                   CONTINUE                                             PGM0104
+               ELSE                                                     PGM0104
+                   STRING '#PGM0104.910I - ERRO NO FECHAMENTO'          PGM0104
+                          WS-MSG-ECADCLI                                PGM0104
+                                       DELIMITED BY SIZE                PGM0104
+                                       INTO WS-MSG                      PGM0104
+               END-IF                                                   PGM0104
+           END-IF.                                                      PGM0104
+      *                                                                 PGM0104
+           MOVE WS-MSG                 TO LK-MSG.                       PGM0104
+           MOVE WS-COD-RET-R           TO LK-COD-RET.                   PGM0104
+      *                                                                 PGM0104
+           MOVE ZEROS                  TO RETURN-CODE.                  PGM0104
+      *                                                                 PGM0104
+           GOBACK.                                                      PGM0104
+      *                                                                 PGM0104
+       RTFINALIZAX.                    EXIT.                            PGM0104
+      ******************************************************************PGM0104
+      *    FIM DO PROGRAMA                                            * PGM0104
+      ******************************************************************PGM0104
