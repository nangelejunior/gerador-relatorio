@@ -0,0 +1,801 @@
+      ******************************************************************PGM02
+       IDENTIFICATION                  DIVISION.                        PGM02
+      ******************************************************************PGM02
+       PROGRAM-ID. PGM02.                                               PGM02
+       AUTHOR.       NEUCLAIR J. ANGELE JR.                             PGM02
+       DATE-WRITTEN. 09 AGO 2026.                                       PGM02
+       DATE-COMPILED.                                                   PGM02
+      ******************************************************************PGM02
+      *REMARKS.                                                         PGM02
+      *     *----------------------------------------------------------*PGM02
+      *     *#NOME     : PGM02                                         *PGM02
+      *     *----------------------------------------------------------*PGM02
+      *     *#TIPO     : BATCH                                        * PGM02
+      *     *----------------------------------------------------------*PGM02
+      *     *#ANALISTA : JOSE L. S. GOMES                              *PGM02
+      *     *----------------------------------------------------------*PGM02
+      *     *#FUNCAO   : CONFRONTAR O CADASTRO DE CLIENTES (SYS010) COM*PGM02
+      *     *            UM SEGUNDO CADASTRO DERIVADO (SYS020), GERANDO*PGM02
+      *     *            O BALANCETE SYS030                            *PGM02
+      *     *----------------------------------------------------------*PGM02
+      *     * VERSAO 01    - NEUCLAIR J. ANGELE JR    -     09.08.2026 *PGM02
+      *     *              - CONFRONTO SYS010 X SYS020, GERACAO DO     *PGM02
+      *     *              - BALANCETE SYS030 EM 3 SECOES              *PGM02
+      *     *----------------------------------------------------------*PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       ENVIRONMENT                     DIVISION.                        PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       CONFIGURATION                   SECTION.                         PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+       SPECIAL-NAMES.                                                   PGM02
+           DECIMAL-POINT IS COMMA.                                      PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       INPUT-OUTPUT                    SECTION.                         PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+       FILE-CONTROL.                                                    PGM02
+           SELECT ECADCLI  ASSIGN TO SYS010                             PGM02
+                  ORGANIZATION IS INDEXED                               PGM02
+                  RECORD     KEY IS FD-RC-CODIGO                        PGM02
+                  FILE     STATUS IS WS-FS-ECADCLI.                     PGM02
+      *                                                                 PGM02
+           SELECT ECADCLI2 ASSIGN TO SYS020                             PGM02
+                  FILE     STATUS IS WS-FS-ECADCLI2.                    PGM02
+      *                                                                 PGM02
+           SELECT SBALANCO ASSIGN TO SYS030                             PGM02
+                  FILE     STATUS IS WS-FS-SBALANCO.                    PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       DATA                            DIVISION.                        PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       FILE                            SECTION.                         PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+       FD  ECADCLI                                                      PGM02
+           BLOCK     CONTAINS 0  RECORDS                                PGM02
+           RECORDING MODE     IS F                                      PGM02
+           LABEL     RECORD   IS STANDARD.                              PGM02
+           COPY CADCLI.                                                 PGM02
+      *                                                                 PGM02
+       FD  ECADCLI2                                                     PGM02
+           BLOCK     CONTAINS 0  RECORDS                                PGM02
+           RECORDING MODE     IS F                                      PGM02
+           LABEL     RECORD   IS STANDARD.                              PGM02
+           COPY CADCLI REPLACING ==FD-REG-CADCLI==       BY             PGM02
+                                 ==FD-REG-CADCLI2==                     PGM02
+                                 ==FD-RC-CODIGO==         BY            PGM02
+                                 ==FD-RC2-CODIGO==                      PGM02
+                                 ==FD-RC-NOME==           BY            PGM02
+                                 ==FD-RC2-NOME==                        PGM02
+                                 ==FD-RC-ENDERECO==       BY            PGM02
+                                 ==FD-RC2-ENDERECO==                    PGM02
+                                 ==FD-RC-RUA==            BY            PGM02
+                                 ==FD-RC2-RUA==                         PGM02
+                                 ==FD-RC-NUMERO==         BY            PGM02
+                                 ==FD-RC2-NUMERO==                      PGM02
+                                 ==FD-RC-COMPLEMENTO==    BY            PGM02
+                                 ==FD-RC2-COMPLEMENTO==                 PGM02
+                                 ==FD-RC-CEP==            BY            PGM02
+                                 ==FD-RC2-CEP==                         PGM02
+                                 ==FD-RC-BAIRRO==         BY            PGM02
+                                 ==FD-RC2-BAIRRO==                      PGM02
+                                 ==FD-RC-CIDADE==         BY            PGM02
+                                 ==FD-RC2-CIDADE==                      PGM02
+                                 ==FD-RC-ESTADO==         BY            PGM02
+                                 ==FD-RC2-ESTADO==                      PGM02
+                                 ==FD-RC-TEL-RESIDENCIAL==              PGM02
+                                                          BY            PGM02
+                                 ==FD-RC2-TEL-RESIDENCIAL==             PGM02
+                                 ==FD-RC-DDD-RES==        BY            PGM02
+                                 ==FD-RC2-DDD-RES==                     PGM02
+                                 ==FD-RC-NUM-RES==        BY            PGM02
+                                 ==FD-RC2-NUM-RES==                     PGM02
+                                 ==FD-RC-TEL-CELULAR==    BY            PGM02
+                                 ==FD-RC2-TEL-CELULAR==                 PGM02
+                                 ==FD-RC-DDD-CEL==        BY            PGM02
+                                 ==FD-RC2-DDD-CEL==                     PGM02
+                                 ==FD-RC-NUM-CEL==        BY            PGM02
+                                 ==FD-RC2-NUM-CEL==                     PGM02
+                                 ==FD-RC-TEL-COMERCIAL==  BY            PGM02
+                                 ==FD-RC2-TEL-COMERCIAL==               PGM02
+                                 ==FD-RC-DDD-COM==        BY            PGM02
+                                 ==FD-RC2-DDD-COM==                     PGM02
+                                 ==FD-RC-NUM-COM==        BY            PGM02
+                                 ==FD-RC2-NUM-COM==                     PGM02
+                                 ==FD-RC-PESSOA==         BY            PGM02
+                                 ==FD-RC2-PESSOA==                      PGM02
+                                 ==FD-RC-CPF-CNPJ==       BY            PGM02
+                                 ==FD-RC2-CPF-CNPJ==.                   PGM02
+      *                                                                 PGM02
+       FD  SBALANCO.                                                    PGM02
+       01  FD-REG-BALANCO          PIC     X(95).                       PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       WORKING-STORAGE                 SECTION.                         PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       77  FILLER                  PIC     X(32)         VALUE          PGM02
+           'III WORKING-STORAGE SECTION III'.                           PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    AREA DE DATA E HORA DO PROCESSAMENTO                       * PGM02
+      ******************************************************************PGM02
+       01  WS-DATA-MAQ             PIC     9(08)         VALUE ZEROS.   PGM02
+      *                                                                 PGM02
+       01  WS-DATA-MAQ-R REDEFINES WS-DATA-MAQ.                         PGM02
+           03  WS-DT-ANO-R         PIC     9(04).                       PGM02
+           03  WS-DT-MES-R         PIC     9(02).                       PGM02
+           03  WS-DT-DIA-R         PIC     9(02).                       PGM02
+      *                                                                 PGM02
+       01  WS-HORA-MAQ             PIC     9(08)         VALUE ZEROS.   PGM02
+      *                                                                 PGM02
+       01  WS-HORA-MAQ-R REDEFINES WS-HORA-MAQ.                         PGM02
+           03  WS-HR-HOR-R         PIC     9(02).                       PGM02
+           03  WS-HR-MIN-R         PIC     9(02).                       PGM02
+           03  WS-HR-SEG-R         PIC     9(02).                       PGM02
+           03  WS-HR-MIL-R         PIC     9(02).                       PGM02
+      *                                                                 PGM02
+       01  WS-MENSAGEM             PIC     X(40)         VALUE SPACES.  PGM02
+       01  WS-DATA-DISPLAY.                                             PGM02
+           03  WS-DATA-BR.                                              PGM02
+               05  WS-DIA          PIC     9(02)         VALUE ZEROS.   PGM02
+               05  FILLER          PIC     X             VALUE '/'.     PGM02
+               05  WS-MES          PIC     9(02)         VALUE ZEROS.   PGM02
+               05  FILLER          PIC     X             VALUE '/'.     PGM02
+               05  WS-ANO          PIC     9(04)         VALUE ZEROS.   PGM02
+               05  FILLER          PIC     X             VALUE ' '.     PGM02
+           03  WS-HORA-BR.                                              PGM02
+               05  WS-HORA         PIC     9(02)         VALUE ZEROS.   PGM02
+               05  FILLER          PIC     X             VALUE ':'.     PGM02
+               05  WS-MINUTO       PIC     9(02)         VALUE ZEROS.   PGM02
+               05  FILLER          PIC     X             VALUE ':'.     PGM02
+               05  WS-SEGUNDO      PIC     9(02)         VALUE ZEROS.   PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    AREA DE FILE STATUS                                        * PGM02
+      ******************************************************************PGM02
+       77  WS-FS-ECADCLI           PIC     X(02)         VALUE ZEROS.   PGM02
+       77  WS-FS-ECADCLI2          PIC     X(02)         VALUE ZEROS.   PGM02
+       77  WS-FS-SBALANCO          PIC     X(02)         VALUE ZEROS.   PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    AREA DE CONTADORES                                         * PGM02
+      ******************************************************************PGM02
+       77  ACU-CT-LIDOS1           PIC     9(07) COMP-3  VALUE ZEROS.   PGM02
+       77  ACU-CT-LIDOS2           PIC     9(07) COMP-3  VALUE ZEROS.   PGM02
+       77  ACU-CT-SO1              PIC     9(04) COMP-3  VALUE ZEROS.   PGM02
+       77  ACU-CT-SO2              PIC     9(04) COMP-3  VALUE ZEROS.   PGM02
+       77  ACU-CT-DIV              PIC     9(04) COMP-3  VALUE ZEROS.   PGM02
+       77  WS-MAX-TB               PIC     9(04) COMP-3  VALUE 0500.    PGM02
+       77  WS-IX-SO1               PIC     9(04) COMP-3  VALUE ZEROS.   PGM02
+       77  WS-IX-SO2               PIC     9(04) COMP-3  VALUE ZEROS.   PGM02
+       77  WS-IX-DIV               PIC     9(04) COMP-3  VALUE ZEROS.   PGM02
+       77  WS-DIVERG-PTR           PIC     9(02) COMP-3  VALUE 1.       PGM02
+       77  WS-DIVERG-LEN           PIC     9(02) COMP-3  VALUE ZEROS.   PGM02
+       77  WS-DIVERG-TRUNC-LIT     PIC     X(06)  VALUE '+TRUNC'.       PGM02
+       77  WS-SW-DIVERG-TRUNC      PIC     X(01)         VALUE SPACES.  PGM02
+           88  WS-DIVERG-TRUNCADO                        VALUE 'S'.     PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    AREA DE AUXILIARES                                         * PGM02
+      ******************************************************************PGM02
+       01  WS-MSG-ECADCLI          PIC     X(18)         VALUE          PGM02
+           ' DO ARQUIVO CADCLI'.                                        PGM02
+       01  WS-MSG-ECADCLI2         PIC     X(18)         VALUE          PGM02
+           ' DO ARQUIVO CADCL2'.                                        PGM02
+       01  WS-MSG-SBALANCO         PIC     X(18)         VALUE          PGM02
+           ' DO ARQUIVO BALANC'.                                        PGM02
+      *                                                                 PGM02
+       01  WS-DISPLAY-LIDOS1       PIC     9(06)         VALUE ZEROS.   PGM02
+       01  WS-DISPLAY-LIDOS2       PIC     9(06)         VALUE ZEROS.   PGM02
+       01  WS-DISPLAY-SO1          PIC     9(04)         VALUE ZEROS.   PGM02
+       01  WS-DISPLAY-SO2          PIC     9(04)         VALUE ZEROS.   PGM02
+       01  WS-DISPLAY-DIV          PIC     9(04)         VALUE ZEROS.   PGM02
+      *                                                                 PGM02
+       01  WS-DIVERG-TXT           PIC     X(45)         VALUE SPACES.  PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    TABELAS EM MEMORIA PARA AS 3 SECOES DO BALANCETE           * PGM02
+      ******************************************************************PGM02
+       01  WS-TB-SO1.                                                   PGM02
+           03  WS-TB-SO1-OCR       OCCURS  500 TIMES.                   PGM02
+               05  WS-TB-SO1-COD   PIC     9(06).                       PGM02
+               05  WS-TB-SO1-NOME  PIC     X(40).                       PGM02
+      *                                                                 PGM02
+       01  WS-TB-SO2.                                                   PGM02
+           03  WS-TB-SO2-OCR       OCCURS  500 TIMES.                   PGM02
+               05  WS-TB-SO2-COD   PIC     9(06).                       PGM02
+               05  WS-TB-SO2-NOME  PIC     X(40).                       PGM02
+      *                                                                 PGM02
+       01  WS-TB-DIV.                                                   PGM02
+           03  WS-TB-DIV-OCR       OCCURS  500 TIMES.                   PGM02
+               05  WS-TB-DIV-COD   PIC     9(06).                       PGM02
+               05  WS-TB-DIV-NOME  PIC     X(40).                       PGM02
+               05  WS-TB-DIV-OBS   PIC     X(45).                       PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    LEIAUTE DAS LINHAS DO BALANCETE (SYS030)                   * PGM02
+      ******************************************************************PGM02
+       01  LT-TITULO.                                                   PGM02
+           05  LT-TEXTO            PIC     X(95)         VALUE SPACES.  PGM02
+      *                                                                 PGM02
+       01  LINDEF-DET.                                                  PGM02
+           05  LD-CODIGO           PIC     ZZZZZ9.                      PGM02
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM02
+           05  LD-NOME             PIC     X(40).                       PGM02
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM02
+           05  LD-OBS              PIC     X(45).                       PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       77  FILLER                  PIC     X(32)         VALUE          PGM02
+           'FFF FIM DA WORKING-STORAGE FFF'.                            PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    AREA DE LINKAGE                                            * PGM02
+      ******************************************************************PGM02
+           COPY SAIDA.                                                  PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       LINKAGE                         SECTION.                         PGM02
+      ******************************************************************PGM02
+           COPY SAIDAL.                                                 PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+       PROCEDURE                       DIVISION USING LK-MSG            PGM02
+                                                      LK-COD-RET.       PGM02
+      ******************************************************************PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA PRINCIPAL                                           * PGM02
+      ******************************************************************PGM02
+       RTPRINCIPAL                     SECTION.                         PGM02
+      *                                                                 PGM02
+           PERFORM RTINICIALIZA.                                        PGM02
+      *                                                                 PGM02
+           PERFORM RTPROCESSA.                                          PGM02
+      *                                                                 PGM02
+           PERFORM RTFINALIZA.                                          PGM02
+      *                                                                 PGM02
+       RTPRINCIPALX.                   EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA DE INICIALIZACAO                                    * PGM02
+      ******************************************************************PGM02
+       RTINICIALIZA                    SECTION.                         PGM02
+      *                                                                 PGM02
+           DISPLAY ERASE.                                               PGM02
+      *                                                                 PGM02
+           DISPLAY '**************************************************'.PGM02
+      *                                                                 PGM02
+           MOVE '#PGM02.900I - INICIO DO PROCESSAMENTO '                PGM02
+                                       TO WS-MENSAGEM.                  PGM02
+      *                                                                 PGM02
+           ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.              PGM02
+           ACCEPT WS-HORA-MAQ          FROM TIME.                       PGM02
+      *                                                                 PGM02
+           MOVE WS-DT-ANO-R            TO WS-ANO.                       PGM02
+           MOVE WS-DT-MES-R            TO WS-MES.                       PGM02
+           MOVE WS-DT-DIA-R            TO WS-DIA.                       PGM02
+           MOVE WS-HR-HOR-R            TO WS-HORA.                      PGM02
+           MOVE WS-HR-MIN-R            TO WS-MINUTO.                    PGM02
+           MOVE WS-HR-SEG-R            TO WS-SEGUNDO.                   PGM02
+      *                                                                 PGM02
+           DISPLAY WS-MENSAGEM                                          PGM02
+                   WS-DATA-DISPLAY.                                     PGM02
+           DISPLAY '**************************************************'.PGM02
+      *                                                                 PGM02
+           MOVE SPACES                 TO WS-MSG.                       PGM02
+           MOVE ZEROS                  TO WS-COD-RET.                   PGM02
+      *                                                                 PGM02
+           OPEN INPUT  ECADCLI                                          PGM02
+                       ECADCLI2                                         PGM02
+                OUTPUT SBALANCO.                                        PGM02
+      *                                                                 PGM02
+           IF WS-FS-ECADCLI             EQUAL ZEROS                     PGM02
+               CONTINUE                                                 PGM02
+           ELSE                                                         PGM02
+               MOVE   WS-FS-ECADCLI     TO WS-COD-RET                   PGM02
+               STRING '#PGM02.901I - ERRO NA ABERTURA DO ARQUIVO CADCLI'PGM02
+                      '! FILE STATUS = ' WS-FS-ECADCLI                  PGM02
+                                       DELIMITED BY SIZE                PGM02
+                                       INTO WS-MSG                      PGM02
+               PERFORM RTFINALIZA                                       PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF WS-FS-ECADCLI2            EQUAL ZEROS                     PGM02
+               CONTINUE                                                 PGM02
+           ELSE                                                         PGM02
+               MOVE   WS-FS-ECADCLI2    TO WS-COD-RET                   PGM02
+               STRING '#PGM02.902I - ERRO NA ABERTURA DO ARQUIVO CADCL2'PGM02
+                      '! FILE STATUS = ' WS-FS-ECADCLI2                 PGM02
+                                       DELIMITED BY SIZE                PGM02
+                                       INTO WS-MSG                      PGM02
+               PERFORM RTFINALIZA                                       PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF WS-FS-SBALANCO            EQUAL ZEROS                     PGM02
+               CONTINUE                                                 PGM02
+           ELSE                                                         PGM02
+               MOVE   WS-FS-SBALANCO    TO WS-COD-RET                   PGM02
+               STRING '#PGM02.903I - ERRO NA ABERTURA DO ARQUIVO BALANC'PGM02
+                      'O! FILE STATUS = ' WS-FS-SBALANCO                PGM02
+                                       DELIMITED BY SIZE                PGM02
+                                       INTO WS-MSG                      PGM02
+               PERFORM RTFINALIZA                                       PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           PERFORM RTLECADCLI1.                                         PGM02
+           PERFORM RTLECADCLI2.                                         PGM02
+      *                                                                 PGM02
+       RTINICIALIZAX.                  EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA DE LEITURA DO ARQUIVO ECADCLI (SYS010)              * PGM02
+      ******************************************************************PGM02
+       RTLECADCLI1                     SECTION.                         PGM02
+      *                                                                 PGM02
+           READ ECADCLI.                                                PGM02
+      *                                                                 PGM02
+           EVALUATE WS-FS-ECADCLI                                       PGM02
+               WHEN ZEROS                                               PGM02
+                   ADD 1                TO ACU-CT-LIDOS1                PGM02
+               WHEN '10'                                                PGM02
+                   CONTINUE                                             PGM02
+               WHEN OTHER                                               PGM02
+                   MOVE  WS-FS-ECADCLI  TO WS-COD-RET                   PGM02
+                   STRING '#PGM02.904I - ERRO NA LEITURA DO ARQUIVO CAD'PGM02
+                          'CLI! FILE STATUS = ' WS-FS-ECADCLI           PGM02
+                                       DELIMITED BY SIZE                PGM02
+                                       INTO WS-MSG                      PGM02
+                   PERFORM RTFECHA                                      PGM02
+                   PERFORM RTFINALIZA                                   PGM02
+           END-EVALUATE.                                                PGM02
+      *                                                                 PGM02
+       RTLECADCLI1X.                   EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA DE LEITURA DO ARQUIVO ECADCLI2 (SYS020)             * PGM02
+      ******************************************************************PGM02
+       RTLECADCLI2                     SECTION.                         PGM02
+      *                                                                 PGM02
+           READ ECADCLI2.                                               PGM02
+      *                                                                 PGM02
+           EVALUATE WS-FS-ECADCLI2                                      PGM02
+               WHEN ZEROS                                               PGM02
+                   ADD 1                TO ACU-CT-LIDOS2                PGM02
+               WHEN '10'                                                PGM02
+                   CONTINUE                                             PGM02
+               WHEN OTHER                                               PGM02
+                   MOVE  WS-FS-ECADCLI2 TO WS-COD-RET                   PGM02
+                   STRING '#PGM02.905I - ERRO NA LEITURA DO ARQUIVO CAD'PGM02
+                          'CL2! FILE STATUS = ' WS-FS-ECADCLI2          PGM02
+                                       DELIMITED BY SIZE                PGM02
+                                       INTO WS-MSG                      PGM02
+                   PERFORM RTFECHA                                      PGM02
+                   PERFORM RTFINALIZA                                   PGM02
+           END-EVALUATE.                                                PGM02
+      *                                                                 PGM02
+       RTLECADCLI2X.                   EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA DE PROCESSAMENTO - CONFRONTO POR CODIGO             * PGM02
+      ******************************************************************PGM02
+       RTPROCESSA                      SECTION.                         PGM02
+      *                                                                 PGM02
+           PERFORM RTBALANCEIA         UNTIL WS-FS-ECADCLI  EQUAL '10'  PGM02
+                                       AND    WS-FS-ECADCLI2 EQUAL '10'.PGM02
+      *                                                                 PGM02
+           PERFORM RTGERASYS030.                                        PGM02
+      *                                                                 PGM02
+           PERFORM RTFECHA.                                             PGM02
+      *                                                                 PGM02
+           PERFORM RTCONTABILIZA.                                       PGM02
+      *                                                                 PGM02
+       RTPROCESSAX.                    EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA DE BALANCEAMENTO ENTRE OS DOIS CADASTROS            * PGM02
+      ******************************************************************PGM02
+       RTBALANCEIA                     SECTION.                         PGM02
+      *                                                                 PGM02
+           EVALUATE TRUE                                                PGM02
+               WHEN WS-FS-ECADCLI       EQUAL '10'                      PGM02
+                   PERFORM RTACUMULASO2                                 PGM02
+                   PERFORM RTLECADCLI2                                  PGM02
+               WHEN WS-FS-ECADCLI2      EQUAL '10'                      PGM02
+                   PERFORM RTACUMULASO1                                 PGM02
+                   PERFORM RTLECADCLI1                                  PGM02
+               WHEN FD-RC-CODIGO        LESS THAN FD-RC2-CODIGO         PGM02
+                   PERFORM RTACUMULASO1                                 PGM02
+                   PERFORM RTLECADCLI1                                  PGM02
+               WHEN FD-RC-CODIGO        GREATER THAN FD-RC2-CODIGO      PGM02
+                   PERFORM RTACUMULASO2                                 PGM02
+                   PERFORM RTLECADCLI2                                  PGM02
+               WHEN OTHER                                               PGM02
+                   PERFORM RTCOMPARACAMPOS                              PGM02
+                   PERFORM RTLECADCLI1                                  PGM02
+                   PERFORM RTLECADCLI2                                  PGM02
+           END-EVALUATE.                                                PGM02
+      *                                                                 PGM02
+       RTBALANCEIAX.                   EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA QUE ACUMULA UM REGISTRO SOMENTE EM SYS010           * PGM02
+      ******************************************************************PGM02
+       RTACUMULASO1                    SECTION.                         PGM02
+      *                                                                 PGM02
+           ADD 1                       TO ACU-CT-SO1.                   PGM02
+      *                                                                 PGM02
+           IF ACU-CT-SO1                NOT GREATER WS-MAX-TB           PGM02
+               MOVE FD-RC-CODIGO        TO WS-TB-SO1-COD  (ACU-CT-SO1)  PGM02
+               MOVE FD-RC-NOME          TO WS-TB-SO1-NOME (ACU-CT-SO1)  PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+       RTACUMULASO1X.                  EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA QUE ACUMULA UM REGISTRO SOMENTE EM SYS020           * PGM02
+      ******************************************************************PGM02
+       RTACUMULASO2                    SECTION.                         PGM02
+      *                                                                 PGM02
+           ADD 1                       TO ACU-CT-SO2.                   PGM02
+      *                                                                 PGM02
+           IF ACU-CT-SO2                NOT GREATER WS-MAX-TB           PGM02
+               MOVE FD-RC2-CODIGO       TO WS-TB-SO2-COD  (ACU-CT-SO2)  PGM02
+               MOVE FD-RC2-NOME         TO WS-TB-SO2-NOME (ACU-CT-SO2)  PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+       RTACUMULASO2X.                  EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA QUE COMPARA OS CAMPOS DE UM CODIGO PRESENTE NOS DOIS* PGM02
+      ******************************************************************PGM02
+       RTCOMPARACAMPOS                 SECTION.                         PGM02
+      *                                                                 PGM02
+           MOVE SPACES                 TO WS-DIVERG-TXT.                PGM02
+           MOVE SPACES                 TO WS-SW-DIVERG-TRUNC.           PGM02
+           MOVE 1                      TO WS-DIVERG-PTR.                PGM02
+      *                                                                 PGM02
+           IF FD-RC-NOME                NOT EQUAL FD-RC2-NOME           PGM02
+               STRING 'NOME '           DELIMITED BY SIZE               PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-ENDERECO             NOT EQUAL FD-RC2-ENDERECO      PGM02
+               STRING 'ENDER '          DELIMITED BY SIZE               PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-CEP                 NOT EQUAL FD-RC2-CEP            PGM02
+               STRING 'CEP '            DELIMITED BY SIZE               PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-BAIRRO              NOT EQUAL FD-RC2-BAIRRO         PGM02
+               STRING 'BAIRRO '         DELIMITED BY SIZE               PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-CIDADE              NOT EQUAL FD-RC2-CIDADE         PGM02
+               STRING 'CIDADE '         DELIMITED BY SIZE               PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-ESTADO              NOT EQUAL FD-RC2-ESTADO         PGM02
+               STRING 'ESTADO '         DELIMITED BY SIZE               PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-TEL-RESIDENCIAL      NOT EQUAL                      PGM02
+                                       FD-RC2-TEL-RESIDENCIAL           PGM02
+               STRING 'TELRES '        DELIMITED BY SIZE                PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-TEL-CELULAR          NOT EQUAL                      PGM02
+                                       FD-RC2-TEL-CELULAR               PGM02
+               STRING 'TELCEL '        DELIMITED BY SIZE                PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-TEL-COMERCIAL        NOT EQUAL                      PGM02
+                                       FD-RC2-TEL-COMERCIAL             PGM02
+               STRING 'TELCOM '        DELIMITED BY SIZE                PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-PESSOA               NOT EQUAL FD-RC2-PESSOA        PGM02
+               STRING 'PESSOA '        DELIMITED BY SIZE                PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF FD-RC-CPF-CNPJ             NOT EQUAL FD-RC2-CPF-CNPJ      PGM02
+               STRING 'CPF '           DELIMITED BY SIZE                PGM02
+                                       INTO WS-DIVERG-TXT               PGM02
+                                       WITH POINTER WS-DIVERG-PTR       PGM02
+                   ON OVERFLOW                                          PGM02
+                       SET WS-DIVERG-TRUNCADO TO TRUE                   PGM02
+               END-STRING                                               PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF WS-DIVERG-TRUNCADO                                        PGM02
+             AND WS-DIVERG-PTR          NOT GREATER 45                  PGM02
+               COMPUTE WS-DIVERG-LEN   = 46 - WS-DIVERG-PTR             PGM02
+               IF WS-DIVERG-LEN         GREATER 6                       PGM02
+                   MOVE 6               TO WS-DIVERG-LEN                PGM02
+               END-IF                                                   PGM02
+               MOVE WS-DIVERG-TRUNC-LIT (1:WS-DIVERG-LEN)               PGM02
+                                       TO WS-DIVERG-TXT                 PGM02
+                                       (WS-DIVERG-PTR:WS-DIVERG-LEN)    PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF WS-DIVERG-PTR              GREATER 1                      PGM02
+               ADD 1                    TO ACU-CT-DIV                   PGM02
+               IF ACU-CT-DIV            NOT GREATER WS-MAX-TB           PGM02
+                   MOVE FD-RC-CODIGO    TO WS-TB-DIV-COD (ACU-CT-DIV)   PGM02
+                   MOVE FD-RC-NOME      TO WS-TB-DIV-NOME (ACU-CT-DIV)  PGM02
+                   MOVE WS-DIVERG-TXT   TO WS-TB-DIV-OBS (ACU-CT-DIV)   PGM02
+               END-IF                                                   PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+       RTCOMPARACAMPOSX.               EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA DE GERACAO DO BALANCETE SYS030, EM 3 SECOES         * PGM02
+      ******************************************************************PGM02
+       RTGERASYS030                    SECTION.                         PGM02
+      *                                                                 PGM02
+           MOVE 'REGISTROS SOMENTE NO CADASTRO SYS010' TO LT-TEXTO.     PGM02
+           MOVE LT-TITULO               TO FD-REG-BALANCO.              PGM02
+           WRITE FD-REG-BALANCO         AFTER 1 LINE.                   PGM02
+      *                                                                 PGM02
+           MOVE 1                       TO WS-IX-SO1.                   PGM02
+           PERFORM RTGRAVASO1          UNTIL WS-IX-SO1                  PGM02
+                                              GREATER ACU-CT-SO1        PGM02
+                                       OR WS-IX-SO1 GREATER WS-MAX-TB.  PGM02
+      *                                                                 PGM02
+           MOVE SPACES                  TO LT-TITULO.                   PGM02
+           MOVE LT-TITULO                TO FD-REG-BALANCO.             PGM02
+           WRITE FD-REG-BALANCO         AFTER 1 LINE.                   PGM02
+      *                                                                 PGM02
+           MOVE 'REGISTROS SOMENTE NO CADASTRO SYS020' TO LT-TEXTO.     PGM02
+           MOVE LT-TITULO               TO FD-REG-BALANCO.              PGM02
+           WRITE FD-REG-BALANCO         AFTER 1 LINE.                   PGM02
+      *                                                                 PGM02
+           MOVE 1                       TO WS-IX-SO2.                   PGM02
+           PERFORM RTGRAVASO2          UNTIL WS-IX-SO2                  PGM02
+                                              GREATER ACU-CT-SO2        PGM02
+                                       OR WS-IX-SO2 GREATER WS-MAX-TB.  PGM02
+      *                                                                 PGM02
+           MOVE SPACES                  TO LT-TITULO.                   PGM02
+           MOVE LT-TITULO                TO FD-REG-BALANCO.             PGM02
+           WRITE FD-REG-BALANCO         AFTER 1 LINE.                   PGM02
+      *                                                                 PGM02
+           MOVE 'REGISTROS PRESENTES NOS DOIS CADASTROS, COM DIVERGENCIAPGM02
+      -            'S'                                                  PGM02
+                                       TO LT-TEXTO.                     PGM02
+           MOVE LT-TITULO               TO FD-REG-BALANCO.              PGM02
+           WRITE FD-REG-BALANCO         AFTER 1 LINE.                   PGM02
+      *                                                                 PGM02
+           MOVE 1                       TO WS-IX-DIV.                   PGM02
+           PERFORM RTGRAVADIV          UNTIL WS-IX-DIV                  PGM02
+                                              GREATER ACU-CT-DIV        PGM02
+                                       OR WS-IX-DIV GREATER WS-MAX-TB.  PGM02
+      *                                                                 PGM02
+       RTGERASYS030X.                  EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA QUE GRAVA UMA LINHA DA SECAO SOMENTE-SYS010          *PGM02
+      ******************************************************************PGM02
+       RTGRAVASO1                      SECTION.                         PGM02
+      *                                                                 PGM02
+           MOVE WS-TB-SO1-COD  (WS-IX-SO1) TO LD-CODIGO.                PGM02
+           MOVE WS-TB-SO1-NOME (WS-IX-SO1) TO LD-NOME.                  PGM02
+           MOVE 'SOMENTE EM SYS010'         TO LD-OBS.                  PGM02
+      *                                                                 PGM02
+           MOVE LINDEF-DET               TO FD-REG-BALANCO.             PGM02
+           WRITE FD-REG-BALANCO          AFTER 1 LINE.                  PGM02
+      *                                                                 PGM02
+           ADD 1                        TO WS-IX-SO1.                   PGM02
+      *                                                                 PGM02
+       RTGRAVASO1X.                    EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA QUE GRAVA UMA LINHA DA SECAO SOMENTE-SYS020          *PGM02
+      ******************************************************************PGM02
+       RTGRAVASO2                      SECTION.                         PGM02
+      *                                                                 PGM02
+           MOVE WS-TB-SO2-COD  (WS-IX-SO2) TO LD-CODIGO.                PGM02
+           MOVE WS-TB-SO2-NOME (WS-IX-SO2) TO LD-NOME.                  PGM02
+           MOVE 'SOMENTE EM SYS020'         TO LD-OBS.                  PGM02
+      *                                                                 PGM02
+           MOVE LINDEF-DET               TO FD-REG-BALANCO.             PGM02
+           WRITE FD-REG-BALANCO          AFTER 1 LINE.                  PGM02
+      *                                                                 PGM02
+           ADD 1                        TO WS-IX-SO2.                   PGM02
+      *                                                                 PGM02
+       RTGRAVASO2X.                    EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA QUE GRAVA UMA LINHA DA SECAO DE DIVERGENCIAS         *PGM02
+      ******************************************************************PGM02
+       RTGRAVADIV                      SECTION.                         PGM02
+      *                                                                 PGM02
+           MOVE WS-TB-DIV-COD  (WS-IX-DIV) TO LD-CODIGO.                PGM02
+           MOVE WS-TB-DIV-NOME (WS-IX-DIV) TO LD-NOME.                  PGM02
+           MOVE WS-TB-DIV-OBS  (WS-IX-DIV) TO LD-OBS.                   PGM02
+      *                                                                 PGM02
+           MOVE LINDEF-DET               TO FD-REG-BALANCO.             PGM02
+           WRITE FD-REG-BALANCO          AFTER 1 LINE.                  PGM02
+      *                                                                 PGM02
+           ADD 1                        TO WS-IX-DIV.                   PGM02
+      *                                                                 PGM02
+       RTGRAVADIVX.                    EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA DE FECHAMENTO DOS ARQUIVOS                          * PGM02
+      ******************************************************************PGM02
+       RTFECHA                         SECTION.                         PGM02
+      *                                                                 PGM02
+           CLOSE ECADCLI                                                PGM02
+                 ECADCLI2                                               PGM02
+                 SBALANCO.                                              PGM02
+      *                                                                 PGM02
+           IF WS-FS-ECADCLI             EQUAL ZEROS                     PGM02
+               CONTINUE                                                 PGM02
+           ELSE                                                         PGM02
+               MOVE   WS-FS-ECADCLI     TO WS-COD-RET                   PGM02
+               STRING '#PGM02.909I - ERRO NO FECHAMENTO DO ARQUIVO CADC'PGM02
+                      'LI! FILE STATUS = ' WS-FS-ECADCLI                PGM02
+                                       DELIMITED BY SIZE                PGM02
+                                       INTO WS-MSG                      PGM02
+               PERFORM RTFINALIZA                                       PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF WS-FS-ECADCLI2            EQUAL ZEROS                     PGM02
+               CONTINUE                                                 PGM02
+           ELSE                                                         PGM02
+               MOVE   WS-FS-ECADCLI2    TO WS-COD-RET                   PGM02
+               STRING '#PGM02.910I - ERRO NO FECHAMENTO DO ARQUIVO CADC'PGM02
+                      'L2! FILE STATUS = ' WS-FS-ECADCLI2               PGM02
+                                       DELIMITED BY SIZE                PGM02
+                                       INTO WS-MSG                      PGM02
+               PERFORM RTFINALIZA                                       PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+           IF WS-FS-SBALANCO            EQUAL ZEROS                     PGM02
+               CONTINUE                                                 PGM02
+           ELSE                                                         PGM02
+               MOVE   WS-FS-SBALANCO    TO WS-COD-RET                   PGM02
+               STRING '#PGM02.911I - ERRO NO FECHAMENTO DO ARQUIVO BAL' PGM02
+                      'ANCO! FILE STATUS = ' WS-FS-SBALANCO             PGM02
+                                       DELIMITED BY SIZE                PGM02
+                                       INTO WS-MSG                      PGM02
+               PERFORM RTFINALIZA                                       PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+       RTFECHAX.                       EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA QUE CONTABILIZA OS REGISTROS                        * PGM02
+      ******************************************************************PGM02
+       RTCONTABILIZA                   SECTION.                         PGM02
+      *                                                                 PGM02
+           MOVE ACU-CT-LIDOS1           TO WS-DISPLAY-LIDOS1.           PGM02
+           MOVE ACU-CT-LIDOS2           TO WS-DISPLAY-LIDOS2.           PGM02
+      *                                                                 PGM02
+           DISPLAY '#PGM02.906I - TOTAL LIDOS SYS010 = '                PGM02
+                   WS-DISPLAY-LIDOS1.                                   PGM02
+           DISPLAY '#PGM02.906I - TOTAL LIDOS SYS020 = '                PGM02
+                   WS-DISPLAY-LIDOS2.                                   PGM02
+      *                                                                 PGM02
+           MOVE ACU-CT-SO1              TO WS-DISPLAY-SO1.              PGM02
+           MOVE ACU-CT-SO2              TO WS-DISPLAY-SO2.              PGM02
+           MOVE ACU-CT-DIV              TO WS-DISPLAY-DIV.              PGM02
+      *                                                                 PGM02
+           DISPLAY '#PGM02.907I - TOTAL SOMENTE EM SYS010 = '           PGM02
+                   WS-DISPLAY-SO1.                                      PGM02
+           DISPLAY '#PGM02.907I - TOTAL SOMENTE EM SYS020 = '           PGM02
+                   WS-DISPLAY-SO2.                                      PGM02
+           DISPLAY '#PGM02.907I - TOTAL DIVERGENTES        = '          PGM02
+                   WS-DISPLAY-DIV.                                      PGM02
+      *                                                                 PGM02
+           IF ACU-CT-SO1 GREATER WS-MAX-TB                              PGM02
+              OR ACU-CT-SO2 GREATER WS-MAX-TB                           PGM02
+              OR ACU-CT-DIV GREATER WS-MAX-TB                           PGM02
+               DISPLAY '#PGM02.908I - ATENCAO: BALANCETE SYS030 TRUNCA' PGM02
+                       'DO! ALGUM TOTAL ACIMA EXCEDE O LIMITE DE 0500 ' PGM02
+                       'REGISTROS POR SECAO.'                           PGM02
+           END-IF.                                                      PGM02
+      *                                                                 PGM02
+       RTCONTABILIZAX.                 EXIT.                            PGM02
+      *                                                                 PGM02
+      ******************************************************************PGM02
+      *    ROTINA DE FINALIZACAO                                      * PGM02
+      ******************************************************************PGM02
+       RTFINALIZA                      SECTION.                         PGM02
+      *                                                                 PGM02
+           DISPLAY '**************************************************'.PGM02
+      *                                                                 PGM02
+           MOVE '#PGM02.999I - FIM DO PROCESSAMENTO '                   PGM02
+                                       TO WS-MENSAGEM.                  PGM02
+      *                                                                 PGM02
+           ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.              PGM02
+           ACCEPT WS-HORA-MAQ          FROM TIME.                       PGM02
+      *                                                                 PGM02
+           MOVE WS-DT-ANO-R            TO WS-ANO.                       PGM02
+           MOVE WS-DT-MES-R            TO WS-MES.                       PGM02
+           MOVE WS-DT-DIA-R            TO WS-DIA.                       PGM02
+           MOVE WS-HR-HOR-R            TO WS-HORA.                      PGM02
+           MOVE WS-HR-MIN-R            TO WS-MINUTO.                    PGM02
+           MOVE WS-HR-SEG-R            TO WS-SEGUNDO.                   PGM02
+      *                                                                 PGM02
+           DISPLAY WS-MENSAGEM                                          PGM02
+                   WS-DATA-DISPLAY.                                     PGM02
+           DISPLAY '**************************************************'.PGM02
+      *                                                                 PGM02
+           MOVE WS-MSG                  TO LK-MSG.                      PGM02
+           MOVE WS-COD-RET-R            TO LK-COD-RET.                  PGM02
+      *                                                                 PGM02
+           STOP '<ENTER> PARA CONTINUAR...'                             PGM02
+      *                                                                 PGM02
+           MOVE ZEROS                   TO RETURN-CODE.                 PGM02
+      *                                                                 PGM02
+           GOBACK.                                                      PGM02
+      *                                                                 PGM02
+       RTFINALIZAX.                    EXIT.                            PGM02
+      ******************************************************************PGM02
+      *    FIM DO PROGRAMA                                            * PGM02
+      ******************************************************************PGM02
