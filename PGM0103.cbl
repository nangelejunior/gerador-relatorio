@@ -0,0 +1,753 @@
+      ******************************************************************PGM0103
+       IDENTIFICATION                  DIVISION.                        PGM0103
+      ******************************************************************PGM0103
+       PROGRAM-ID. PGM0103.                                             PGM0103
+       AUTHOR.       NEUCLAIR J. ANGELE JR.                             PGM0103
+       DATE-WRITTEN. 09 AGO 2026.                                       PGM0103
+       DATE-COMPILED.                                                   PGM0103
+      ******************************************************************PGM0103
+      *REMARKS.                                                         PGM0103
+      *     *----------------------------------------------------------*PGM0103
+      *     *#NOME     : PGM0103                                       *PGM0103
+      *     *----------------------------------------------------------*PGM0103
+      *     *#TIPO     : BATCH                                         *PGM0103
+      *     *----------------------------------------------------------*PGM0103
+      *     *#ANALISTA : JOSE L. S. GOMES                              *PGM0103
+      *     *----------------------------------------------------------*PGM0103
+      *     *#FUNCAO   : ORDENAR O CADASTRO DE CLIENTES (SYS010) POR   *PGM0103
+      *     *            ESTADO/CIDADE E IMPRIMIR UM RELATORIO DE      *PGM0103
+      *     *            QUEBRA DE CONTROLE COM SUBTOTAIS POR CIDADE,  *PGM0103
+      *     *            POR ESTADO E TOTAL GERAL                      *PGM0103
+      *     *----------------------------------------------------------*PGM0103
+      *     * VERSAO 01    - NEUCLAIR J. ANGELE JR    -     09.08.2026 *PGM0103
+      *     *              - RESUMO DE CLIENTES POR ESTADO/CIDADE      *PGM0103
+      *     *----------------------------------------------------------*PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       ENVIRONMENT                     DIVISION.                        PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       CONFIGURATION                   SECTION.                         PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+       SPECIAL-NAMES.                                                   PGM0103
+           DECIMAL-POINT IS COMMA.                                      PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       INPUT-OUTPUT                    SECTION.                         PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+       FILE-CONTROL.                                                    PGM0103
+           SELECT ECADCLI  ASSIGN TO SYS010                             PGM0103
+                  ORGANIZATION IS INDEXED                               PGM0103
+                  RECORD     KEY IS FD-RC-CODIGO                        PGM0103
+                  FILE     STATUS IS WS-FS-ECADCLI.                     PGM0103
+      *                                                                 PGM0103
+           SELECT SORTWK   ASSIGN TO SORTWK.                            PGM0103
+      *                                                                 PGM0103
+           SELECT SSORTADO ASSIGN TO SYS035                             PGM0103
+                  FILE     STATUS IS WS-FS-SSORTADO.                    PGM0103
+      *                                                                 PGM0103
+           SELECT SRELATO  ASSIGN TO SPRINT                             PGM0103
+                  FILE     STATUS IS WS-FS-SRELATO.                     PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       DATA                            DIVISION.                        PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       FILE                            SECTION.                         PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+       FD  ECADCLI                                                      PGM0103
+           BLOCK     CONTAINS 0  RECORDS                                PGM0103
+           RECORDING MODE     IS F                                      PGM0103
+           LABEL     RECORD   IS STANDARD.                              PGM0103
+           COPY CADCLI.                                                 PGM0103
+      *                                                                 PGM0103
+       SD  SORTWK.                                                      PGM0103
+           COPY CADCLI REPLACING ==FD-REG-CADCLI==       BY             PGM0103
+                                 ==SD-REG-CADCLI==                      PGM0103
+                                 ==FD-RC-CODIGO==         BY            PGM0103
+                                 ==SD-RC-CODIGO==                       PGM0103
+                                 ==FD-RC-NOME==           BY            PGM0103
+                                 ==SD-RC-NOME==                         PGM0103
+                                 ==FD-RC-ENDERECO==       BY            PGM0103
+                                 ==SD-RC-ENDERECO==                     PGM0103
+                                 ==FD-RC-RUA==            BY            PGM0103
+                                 ==SD-RC-RUA==                          PGM0103
+                                 ==FD-RC-NUMERO==         BY            PGM0103
+                                 ==SD-RC-NUMERO==                       PGM0103
+                                 ==FD-RC-COMPLEMENTO==    BY            PGM0103
+                                 ==SD-RC-COMPLEMENTO==                  PGM0103
+                                 ==FD-RC-CEP==            BY            PGM0103
+                                 ==SD-RC-CEP==                          PGM0103
+                                 ==FD-RC-BAIRRO==         BY            PGM0103
+                                 ==SD-RC-BAIRRO==                       PGM0103
+                                 ==FD-RC-CIDADE==         BY            PGM0103
+                                 ==SD-RC-CIDADE==                       PGM0103
+                                 ==FD-RC-ESTADO==         BY            PGM0103
+                                 ==SD-RC-ESTADO==                       PGM0103
+                                 ==FD-RC-TEL-RESIDENCIAL==              PGM0103
+                                                          BY            PGM0103
+                                 ==SD-RC-TEL-RESIDENCIAL==              PGM0103
+                                 ==FD-RC-DDD-RES==        BY            PGM0103
+                                 ==SD-RC-DDD-RES==                      PGM0103
+                                 ==FD-RC-NUM-RES==        BY            PGM0103
+                                 ==SD-RC-NUM-RES==                      PGM0103
+                                 ==FD-RC-TEL-CELULAR==    BY            PGM0103
+                                 ==SD-RC-TEL-CELULAR==                  PGM0103
+                                 ==FD-RC-DDD-CEL==        BY            PGM0103
+                                 ==SD-RC-DDD-CEL==                      PGM0103
+                                 ==FD-RC-NUM-CEL==        BY            PGM0103
+                                 ==SD-RC-NUM-CEL==                      PGM0103
+                                 ==FD-RC-TEL-COMERCIAL==  BY            PGM0103
+                                 ==SD-RC-TEL-COMERCIAL==                PGM0103
+                                 ==FD-RC-DDD-COM==        BY            PGM0103
+                                 ==SD-RC-DDD-COM==                      PGM0103
+                                 ==FD-RC-NUM-COM==        BY            PGM0103
+                                 ==SD-RC-NUM-COM==                      PGM0103
+                                 ==FD-RC-PESSOA==         BY            PGM0103
+                                 ==SD-RC-PESSOA==                       PGM0103
+                                 ==FD-RC-CPF-CNPJ==       BY            PGM0103
+                                 ==SD-RC-CPF-CNPJ==.                    PGM0103
+      *                                                                 PGM0103
+       FD  SSORTADO                                                     PGM0103
+           BLOCK     CONTAINS 0  RECORDS                                PGM0103
+           RECORDING MODE     IS F                                      PGM0103
+           LABEL     RECORD   IS STANDARD.                              PGM0103
+           COPY CADCLI REPLACING ==FD-REG-CADCLI==       BY             PGM0103
+                                 ==FD-REG-SORTADO==                     PGM0103
+                                 ==FD-RC-CODIGO==         BY            PGM0103
+                                 ==FD-RS-CODIGO==                       PGM0103
+                                 ==FD-RC-NOME==           BY            PGM0103
+                                 ==FD-RS-NOME==                         PGM0103
+                                 ==FD-RC-ENDERECO==       BY            PGM0103
+                                 ==FD-RS-ENDERECO==                     PGM0103
+                                 ==FD-RC-RUA==            BY            PGM0103
+                                 ==FD-RS-RUA==                          PGM0103
+                                 ==FD-RC-NUMERO==         BY            PGM0103
+                                 ==FD-RS-NUMERO==                       PGM0103
+                                 ==FD-RC-COMPLEMENTO==    BY            PGM0103
+                                 ==FD-RS-COMPLEMENTO==                  PGM0103
+                                 ==FD-RC-CEP==            BY            PGM0103
+                                 ==FD-RS-CEP==                          PGM0103
+                                 ==FD-RC-BAIRRO==         BY            PGM0103
+                                 ==FD-RS-BAIRRO==                       PGM0103
+                                 ==FD-RC-CIDADE==         BY            PGM0103
+                                 ==FD-RS-CIDADE==                       PGM0103
+                                 ==FD-RC-ESTADO==         BY            PGM0103
+                                 ==FD-RS-ESTADO==                       PGM0103
+                                 ==FD-RC-TEL-RESIDENCIAL==              PGM0103
+                                                          BY            PGM0103
+                                 ==FD-RS-TEL-RESIDENCIAL==              PGM0103
+                                 ==FD-RC-DDD-RES==        BY            PGM0103
+                                 ==FD-RS-DDD-RES==                      PGM0103
+                                 ==FD-RC-NUM-RES==        BY            PGM0103
+                                 ==FD-RS-NUM-RES==                      PGM0103
+                                 ==FD-RC-TEL-CELULAR==    BY            PGM0103
+                                 ==FD-RS-TEL-CELULAR==                  PGM0103
+                                 ==FD-RC-DDD-CEL==        BY            PGM0103
+                                 ==FD-RS-DDD-CEL==                      PGM0103
+                                 ==FD-RC-NUM-CEL==        BY            PGM0103
+                                 ==FD-RS-NUM-CEL==                      PGM0103
+                                 ==FD-RC-TEL-COMERCIAL==  BY            PGM0103
+                                 ==FD-RS-TEL-COMERCIAL==                PGM0103
+                                 ==FD-RC-DDD-COM==        BY            PGM0103
+                                 ==FD-RS-DDD-COM==                      PGM0103
+                                 ==FD-RC-NUM-COM==        BY            PGM0103
+                                 ==FD-RS-NUM-COM==                      PGM0103
+                                 ==FD-RC-PESSOA==         BY            PGM0103
+                                 ==FD-RS-PESSOA==                       PGM0103
+                                 ==FD-RC-CPF-CNPJ==       BY            PGM0103
+                                 ==FD-RS-CPF-CNPJ==.                    PGM0103
+      *                                                                 PGM0103
+       FD  SRELATO.                                                     PGM0103
+       01  FD-REG-RELATO           PIC     X(95).                       PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       WORKING-STORAGE                 SECTION.                         PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       77  FILLER                  PIC     X(32)         VALUE          PGM0103
+           'III WORKING-STORAGE SECTION III'.                           PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    AREA DE FILE STATUS                                         *PGM0103
+      ******************************************************************PGM0103
+       77  WS-FS-ECADCLI           PIC     X(02)         VALUE ZEROS.   PGM0103
+       77  WS-FS-SSORTADO          PIC     X(02)         VALUE ZEROS.   PGM0103
+       77  WS-FS-SRELATO           PIC     X(02)         VALUE ZEROS.   PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    AREA DE CONTADORES                                          *PGM0103
+      ******************************************************************PGM0103
+       77  ACU-CT-LIDOS            PIC     9(07) COMP-3  VALUE ZEROS.   PGM0103
+       77  ACU-CT-LINHA            PIC     9(02) COMP-3  VALUE ZEROS.   PGM0103
+       77  ACU-CT-PAGINA           PIC     9(06) COMP-3  VALUE ZEROS.   PGM0103
+       77  ACU-CT-CIDADE           PIC     9(04) COMP-3  VALUE ZEROS.   PGM0103
+       77  ACU-CT-ESTADO           PIC     9(04) COMP-3  VALUE ZEROS.   PGM0103
+       77  ACU-CT-GERAL            PIC     9(07) COMP-3  VALUE ZEROS.   PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    AREA DE CHAVES/FLAGS                                        *PGM0103
+      ******************************************************************PGM0103
+       01  WS-SW-PRIMEIRO           PIC    X(01)         VALUE 'S'.     PGM0103
+           88  WS-PRIMEIRO-REG                            VALUE 'S'.    PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    AREA DE QUEBRA DE CONTROLE                                  *PGM0103
+      ******************************************************************PGM0103
+       01  WS-ESTADO-ANT            PIC     X(02)         VALUE SPACES. PGM0103
+       01  WS-CIDADE-ANT            PIC     X(20)         VALUE SPACES. PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    AREA DE AUXILIARES                                          *PGM0103
+      ******************************************************************PGM0103
+       01  WS-MSG-ECADCLI          PIC     X(18)         VALUE          PGM0103
+           ' DO ARQUIVO CADCLI'.                                        PGM0103
+       01  WS-MSG-SSORTADO         PIC     X(21)         VALUE          PGM0103
+           ' DO ARQUIVO SSORTADO'.                                      PGM0103
+       01  WS-MSG-SRELATO          PIC     X(18)         VALUE          PGM0103
+           ' DO ARQUIVO RELATO'.                                        PGM0103
+      *                                                                 PGM0103
+       01  WS-DISPLAY-LIDOS        PIC     9(06)         VALUE ZEROS.   PGM0103
+       01  WS-SORT-RETORNO         PIC     9(02)         VALUE ZEROS.   PGM0103
+      *                                                                 PGM0103
+       01  WS-DATA-MAQ             PIC     9(08)         VALUE ZEROS.   PGM0103
+      *                                                                 PGM0103
+       01  WS-DATA-MAQ-R REDEFINES WS-DATA-MAQ.                         PGM0103
+           03  WS-DT-ANO-R         PIC     9(04).                       PGM0103
+           03  WS-DT-MES-R         PIC     9(02).                       PGM0103
+           03  WS-DT-DIA-R         PIC     9(02).                       PGM0103
+      *                                                                 PGM0103
+       01  WS-HORA-MAQ             PIC     9(08)         VALUE ZEROS.   PGM0103
+                                                                        PGM0103
+       01  WS-HORA-MAQ-R REDEFINES WS-HORA-MAQ.                         PGM0103
+           03  WS-HR-HOR-R         PIC     9(02).                       PGM0103
+           03  WS-HR-MIN-R         PIC     9(02).                       PGM0103
+           03  WS-HR-SEG-R         PIC     9(02).                       PGM0103
+           03  WS-HR-MIL-R         PIC     9(02).                       PGM0103
+      *                                                                 PGM0103
+       01  WS-MENSAGEM             PIC     X(40)         VALUE SPACES.  PGM0103
+       01  WS-DATA-DISPLAY.                                             PGM0103
+           03  WS-DATA-BR.                                              PGM0103
+               05  WS-DIA          PIC     9(02)         VALUE ZEROS.   PGM0103
+               05  FILLER          PIC     X             VALUE '/'.     PGM0103
+               05  WS-MES          PIC     9(02)         VALUE ZEROS.   PGM0103
+               05  FILLER          PIC     X             VALUE '/'.     PGM0103
+               05  WS-ANO          PIC     9(04)         VALUE ZEROS.   PGM0103
+               05  FILLER          PIC     X             VALUE ' '.     PGM0103
+           03  WS-HORA-BR.                                              PGM0103
+               05  WS-HORA         PIC     9(02)         VALUE ZEROS.   PGM0103
+               05  FILLER          PIC     X             VALUE ':'.     PGM0103
+               05  WS-MINUTO       PIC     9(02)         VALUE ZEROS.   PGM0103
+               05  FILLER          PIC     X             VALUE ':'.     PGM0103
+               05  WS-SEGUNDO      PIC     9(02)         VALUE ZEROS.   PGM0103
+      *                                                                 PGM0103
+       01  CAB1.                                                        PGM0103
+           05  CB1-DIA             PIC     9(02)         VALUE ZEROS.   PGM0103
+           05  FILLER              PIC     X(01)         VALUE '/'.     PGM0103
+           05  CB1-MES             PIC     9(02)         VALUE ZEROS.   PGM0103
+           05  FILLER              PIC     X(01)         VALUE '/'.     PGM0103
+           05  CB1-ANO             PIC     9(04)         VALUE ZEROS.   PGM0103
+           05  FILLER              PIC     X(12)         VALUE SPACES.  PGM0103
+           05  FILLER              PIC     X(63)         VALUE          PGM0103
+               'RESUMO DE CLIENTES POR ESTADO/CIDADE'.                  PGM0103
+           05  FILLER              PIC     X(06)         VALUE 'PAG.:'. PGM0103
+           05  CB1-PAGINA          PIC  ZZZ9.                           PGM0103
+      *                                                                 PGM0103
+       01  CAB2.                                                        PGM0103
+           05  FILLER              PIC     X(95)         VALUE SPACES.  PGM0103
+      *                                                                 PGM0103
+       01  CAB3.                                                        PGM0103
+           05  FILLER              PIC     X(10)         VALUE          PGM0103
+               'COD CLI'.                                               PGM0103
+           05  FILLER              PIC     X(42)         VALUE          PGM0103
+               'NOME DO CLIENTE'.                                       PGM0103
+           05  FILLER              PIC     X(22)         VALUE          PGM0103
+               'CIDADE'.                                                PGM0103
+           05  FILLER              PIC     X(21)         VALUE          PGM0103
+               'UF'.                                                    PGM0103
+      *                                                                 PGM0103
+       01  CAB4.                                                        PGM0103
+           05  FILLER              PIC     X(95)         VALUE ALL '-'. PGM0103
+      *                                                                 PGM0103
+       01  LINDEF1.                                                     PGM0103
+           05  FILLER              PIC     X(01)         VALUE SPACES.  PGM0103
+           05  LD1-CODIGO          PIC     999.999       VALUE ZEROS.   PGM0103
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM0103
+           05  LD1-NOME            PIC     X(40)         VALUE SPACES.  PGM0103
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM0103
+           05  LD1-CIDADE          PIC     X(20)         VALUE SPACES.  PGM0103
+           05  FILLER              PIC     X(02)         VALUE SPACES.  PGM0103
+           05  LD1-ESTADO          PIC     X(02)         VALUE SPACES.  PGM0103
+           05  FILLER              PIC     X(19)         VALUE SPACES.  PGM0103
+      *                                                                 PGM0103
+       01  LINTOTCID.                                                   PGM0103
+           05  FILLER              PIC     X(05)         VALUE SPACES.  PGM0103
+           05  FILLER              PIC     X(15)         VALUE          PGM0103
+               'TOTAL CIDADE:'.                                         PGM0103
+           05  LTC-CIDADE          PIC     X(20)         VALUE SPACES.  PGM0103
+           05  FILLER              PIC     X(15)         VALUE          PGM0103
+               ' CLIENTES:'.                                            PGM0103
+           05  LTC-QTDE            PIC     ZZZ9.                        PGM0103
+           05  FILLER              PIC     X(36)         VALUE SPACES.  PGM0103
+      *                                                                 PGM0103
+       01  LINTOTUF.                                                    PGM0103
+           05  FILLER              PIC     X(05)         VALUE SPACES.  PGM0103
+           05  FILLER              PIC     X(15)         VALUE          PGM0103
+               'TOTAL ESTADO:'.                                         PGM0103
+           05  LTU-ESTADO          PIC     X(02)         VALUE SPACES.  PGM0103
+           05  FILLER              PIC     X(15)         VALUE          PGM0103
+               ' CLIENTES:'.                                            PGM0103
+           05  LTU-QTDE            PIC     ZZZ9.                        PGM0103
+           05  FILLER              PIC     X(54)         VALUE SPACES.  PGM0103
+      *                                                                 PGM0103
+       01  LINTOTGER.                                                   PGM0103
+           05  FILLER              PIC     X(05)         VALUE SPACES.  PGM0103
+           05  FILLER              PIC     X(25)         VALUE          PGM0103
+               'TOTAL GERAL DE CLIENTES:'.                              PGM0103
+           05  LTG-QTDE            PIC     ZZZZZ9.                      PGM0103
+           05  FILLER              PIC     X(59)         VALUE SPACES.  PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       77  FILLER                  PIC     X(32)         VALUE          PGM0103
+           'FFF FIM DA WORKING-STORAGE FFF'.                            PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    AREA DE LINKAGE                                             *PGM0103
+      ******************************************************************PGM0103
+           COPY SAIDA.                                                  PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       LINKAGE                         SECTION.                         PGM0103
+      ******************************************************************PGM0103
+           COPY SAIDAL.                                                 PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+       PROCEDURE                       DIVISION USING LK-MSG            PGM0103
+                                                      LK-COD-RET.       PGM0103
+      ******************************************************************PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA PRINCIPAL                                            *PGM0103
+      ******************************************************************PGM0103
+       RTPRINCIPAL                     SECTION.                         PGM0103
+      *                                                                 PGM0103
+           PERFORM RTINICIALIZA.                                        PGM0103
+      *                                                                 PGM0103
+           PERFORM RTPROCESSA.                                          PGM0103
+      *                                                                 PGM0103
+           PERFORM RTFINALIZA.                                          PGM0103
+      *                                                                 PGM0103
+       RTPRINCIPALX.                   EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA DE INICIALIZACAO                                     *PGM0103
+      ******************************************************************PGM0103
+       RTINICIALIZA                    SECTION.                         PGM0103
+      *                                                                 PGM0103
+           DISPLAY ERASE.                                               PGM0103
+      *                                                                 PGM0103
+           INITIALIZE ACU-CT-LIDOS                                      PGM0103
+                      ACU-CT-LINHA                                      PGM0103
+                      ACU-CT-PAGINA                                     PGM0103
+                      ACU-CT-CIDADE                                     PGM0103
+                      ACU-CT-ESTADO                                     PGM0103
+                      ACU-CT-GERAL                                      PGM0103
+                      CAB1                                              PGM0103
+                      CAB2                                              PGM0103
+                      CAB3                                              PGM0103
+                      CAB4                                              PGM0103
+                      LINDEF1                                           PGM0103
+                      LINTOTCID                                         PGM0103
+                      LINTOTUF                                          PGM0103
+                      LINTOTGER.                                        PGM0103
+      *                                                                 PGM0103
+           DISPLAY '**************************************************'.PGM0103
+      *                                                                 PGM0103
+           MOVE '#PGM0103.900I - INICIO DO PROCESSAMENTO '              PGM0103
+                                       TO WS-MENSAGEM.                  PGM0103
+      *                                                                 PGM0103
+           ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.              PGM0103
+           ACCEPT WS-HORA-MAQ          FROM TIME.                       PGM0103
+      *                                                                 PGM0103
+           MOVE WS-DT-ANO-R            TO WS-ANO.                       PGM0103
+           MOVE WS-DT-MES-R            TO WS-MES.                       PGM0103
+           MOVE WS-DT-DIA-R            TO WS-DIA.                       PGM0103
+           MOVE WS-HR-HOR-R            TO WS-HORA.                      PGM0103
+           MOVE WS-HR-MIN-R            TO WS-MINUTO.                    PGM0103
+           MOVE WS-HR-SEG-R            TO WS-SEGUNDO.                   PGM0103
+      *                                                                 PGM0103
+           DISPLAY WS-MENSAGEM                                          PGM0103
+                   WS-DATA-DISPLAY.                                     PGM0103
+           DISPLAY '**************************************************'.PGM0103
+      *                                                                 PGM0103
+           MOVE SPACES                 TO WS-MSG.                       PGM0103
+           MOVE ZEROS                  TO WS-COD-RET.                   PGM0103
+           MOVE 55                     TO ACU-CT-LINHA.                 PGM0103
+      *                                                                 PGM0103
+           PERFORM RTORDENAR.                                           PGM0103
+      *                                                                 PGM0103
+           OPEN INPUT  SSORTADO                                         PGM0103
+                OUTPUT SRELATO.                                         PGM0103
+      *                                                                 PGM0103
+           IF WS-FS-SSORTADO           EQUAL ZEROS                      PGM0103
+               CONTINUE                                                 PGM0103
+           ELSE                                                         PGM0103
+               DISPLAY '#PGM0103.902I - ERRO NA ABERTURA'               PGM0103
+                       WS-MSG-SSORTADO                                  PGM0103
+               DISPLAY '#PGM0103.902I - FILE STATUS = '                 PGM0103
+                       WS-FS-SSORTADO                                   PGM0103
+               MOVE   WS-FS-SSORTADO   TO WS-COD-RET                    PGM0103
+               STRING '#PGM0103.902I - ERRO NA ABERTURA DO ARQUIVO SSO' PGM0103
+                      'RTADO! FILE STATUS = ' WS-FS-SSORTADO            PGM0103
+                                       DELIMITED BY SIZE                PGM0103
+                                       INTO WS-MSG                      PGM0103
+               PERFORM RTFINALIZA                                       PGM0103
+           END-IF.                                                      PGM0103
+      *                                                                 PGM0103
+           IF WS-FS-SRELATO            EQUAL ZEROS                      PGM0103
+               CONTINUE                                                 PGM0103
+           ELSE                                                         PGM0103
+               DISPLAY '#PGM0103.903I - ERRO NA ABERTURA' WS-MSG-SRELATOPGM0103
+               DISPLAY '#PGM0103.903I - FILE STATUS = '   WS-FS-SRELATO PGM0103
+               MOVE   WS-FS-SRELATO    TO WS-COD-RET                    PGM0103
+               STRING '#PGM0103.903I - ERRO NA ABERTURA DO ARQUIVO REL' PGM0103
+                      'ATO! FILE STATUS = ' WS-FS-SRELATO               PGM0103
+                                       DELIMITED BY SIZE                PGM0103
+                                       INTO WS-MSG                      PGM0103
+               PERFORM RTFINALIZA                                       PGM0103
+           END-IF.                                                      PGM0103
+      *                                                                 PGM0103
+           PERFORM RTLESSORTADO.                                        PGM0103
+      *                                                                 PGM0103
+           IF WS-FS-SSORTADO           EQUAL '10'                       PGM0103
+               DISPLAY '#PGM0103.904I - ARQUIVO ORDENADO VAZIO'         PGM0103
+               DISPLAY '#PGM0103.904I - FILE STATUS = '                 PGM0103
+                       WS-FS-SSORTADO                                   PGM0103
+               MOVE   WS-FS-SSORTADO   TO WS-COD-RET                    PGM0103
+               STRING '#PGM0103.904I - ARQUIVO ORDENADO VAZIO! '        PGM0103
+                      'FILE STATUS = ' WS-FS-SSORTADO                   PGM0103
+                                       DELIMITED BY SIZE                PGM0103
+                                       INTO WS-MSG                      PGM0103
+               PERFORM RTFECHA                                          PGM0103
+               PERFORM RTFINALIZA                                       PGM0103
+           END-IF.                                                      PGM0103
+      *                                                                 PGM0103
+           ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.              PGM0103
+      *                                                                 PGM0103
+       RTINICIALIZAX.                  EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA QUE ORDENA O CADASTRO DE CLIENTES POR ESTADO/CIDADE  *PGM0103
+      ******************************************************************PGM0103
+       RTORDENAR                       SECTION.                         PGM0103
+      *                                                                 PGM0103
+           SORT SORTWK                                                  PGM0103
+               ON ASCENDING KEY SD-RC-ESTADO                            PGM0103
+                                SD-RC-CIDADE                            PGM0103
+               USING  ECADCLI                                           PGM0103
+               GIVING SSORTADO.                                         PGM0103
+      *                                                                 PGM0103
+           MOVE   SORT-RETURN          TO WS-SORT-RETORNO.              PGM0103
+      *                                                                 PGM0103
+           IF SORT-RETURN               EQUAL ZEROS                     PGM0103
+               CONTINUE                                                 PGM0103
+           ELSE                                                         PGM0103
+               MOVE   WS-SORT-RETORNO  TO WS-COD-RET                    PGM0103
+               STRING '#PGM0103.901I - ERRO NA ORDENACAO DO ARQUIVO CA' PGM0103
+                      'DCLI! SORT-RETURN = ' WS-SORT-RETORNO            PGM0103
+                                       DELIMITED BY SIZE                PGM0103
+                                       INTO WS-MSG                      PGM0103
+               PERFORM RTFINALIZA                                       PGM0103
+           END-IF.                                                      PGM0103
+      *                                                                 PGM0103
+       RTORDENARX.                     EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA DE LEITURA DO ARQUIVO ORDENADO SSORTADO              *PGM0103
+      ******************************************************************PGM0103
+       RTLESSORTADO                    SECTION.                         PGM0103
+      *                                                                 PGM0103
+           READ SSORTADO.                                               PGM0103
+      *                                                                 PGM0103
+           EVALUATE WS-FS-SSORTADO                                      PGM0103
+               WHEN ZEROS                                               PGM0103
+                   ADD 1               TO ACU-CT-LIDOS                  PGM0103
+               WHEN '10'                                                PGM0103
+                   CONTINUE                                             PGM0103
+               WHEN OTHER                                               PGM0103
+                   DISPLAY '#PGM0103.905I - ERRO NA LEITURA'            PGM0103
+                           WS-MSG-SSORTADO                              PGM0103
+                   DISPLAY '#PGM0103.905I - FILE STATUS = '             PGM0103
+                           WS-FS-SSORTADO                               PGM0103
+                   MOVE  WS-FS-SSORTADO TO WS-COD-RET                   PGM0103
+                   STRING '#PGM0103.905I - ERRO NA LEITURA DO ARQUIVO'  PGM0103
+                          ' SSORTADO! FILE STATUS = ' WS-FS-SSORTADO    PGM0103
+                                       DELIMITED BY SIZE                PGM0103
+                                       INTO WS-MSG                      PGM0103
+                   PERFORM RTFECHA                                      PGM0103
+                   PERFORM RTFINALIZA                                   PGM0103
+           END-EVALUATE.                                                PGM0103
+      *                                                                 PGM0103
+       RTLESSORTADOX.                  EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA DE INICIALIZACAO                                     *PGM0103
+      ******************************************************************PGM0103
+       RTPROCESSA                      SECTION.                         PGM0103
+      *                                                                 PGM0103
+           PERFORM RTMONTAREL          UNTIL WS-FS-SSORTADO EQUAL '10'. PGM0103
+      *                                                                 PGM0103
+           PERFORM RTFECHATOTAIS.                                       PGM0103
+      *                                                                 PGM0103
+           PERFORM RTFECHA.                                             PGM0103
+      *                                                                 PGM0103
+           PERFORM RTCONTABILIZA.                                       PGM0103
+      *                                                                 PGM0103
+       RTPROCESSAX.                    EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA DE MONTAGEM DO RELATORIO                             *PGM0103
+      ******************************************************************PGM0103
+       RTMONTAREL                      SECTION.                         PGM0103
+      *                                                                 PGM0103
+           PERFORM RTVERIFICAQUEBRA.                                    PGM0103
+      *                                                                 PGM0103
+           MOVE FD-RS-CODIGO           TO LD1-CODIGO.                   PGM0103
+           MOVE FD-RS-NOME             TO LD1-NOME.                     PGM0103
+           MOVE FD-RS-CIDADE           TO LD1-CIDADE.                   PGM0103
+           MOVE FD-RS-ESTADO           TO LD1-ESTADO.                   PGM0103
+      *                                                                 PGM0103
+           PERFORM RTIMPREL.                                            PGM0103
+      *                                                                 PGM0103
+           ADD 1                       TO ACU-CT-CIDADE.                PGM0103
+           ADD 1                       TO ACU-CT-ESTADO.                PGM0103
+           ADD 1                       TO ACU-CT-GERAL.                 PGM0103
+      *                                                                 PGM0103
+           MOVE FD-RS-ESTADO           TO WS-ESTADO-ANT.                PGM0103
+           MOVE FD-RS-CIDADE           TO WS-CIDADE-ANT.                PGM0103
+      *                                                                 PGM0103
+           PERFORM RTLESSORTADO.                                        PGM0103
+      *                                                                 PGM0103
+       RTMONTARELX.                    EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA QUE DETECTA E IMPRIME AS QUEBRAS DE CIDADE/ESTADO    *PGM0103
+      ******************************************************************PGM0103
+       RTVERIFICAQUEBRA                SECTION.                         PGM0103
+      *                                                                 PGM0103
+           IF WS-PRIMEIRO-REG                                           PGM0103
+               MOVE 'N'                TO WS-SW-PRIMEIRO                PGM0103
+           ELSE                                                         PGM0103
+               IF FD-RS-ESTADO         NOT EQUAL WS-ESTADO-ANT          PGM0103
+                  OR FD-RS-CIDADE      NOT EQUAL WS-CIDADE-ANT          PGM0103
+                   PERFORM RTIMPTOTCID                                  PGM0103
+               END-IF                                                   PGM0103
+               IF FD-RS-ESTADO         NOT EQUAL WS-ESTADO-ANT          PGM0103
+                   PERFORM RTIMPTOTUF                                   PGM0103
+               END-IF                                                   PGM0103
+           END-IF.                                                      PGM0103
+      *                                                                 PGM0103
+       RTVERIFICAQUEBRAX.              EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA QUE IMPRIME O SUBTOTAL DE CLIENTES POR CIDADE        *PGM0103
+      ******************************************************************PGM0103
+       RTIMPTOTCID                     SECTION.                         PGM0103
+      *                                                                 PGM0103
+           MOVE WS-CIDADE-ANT          TO LTC-CIDADE.                   PGM0103
+           MOVE ACU-CT-CIDADE          TO LTC-QTDE.                     PGM0103
+      *                                                                 PGM0103
+           MOVE LINTOTCID              TO FD-REG-RELATO.                PGM0103
+      *                                                                 PGM0103
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0103
+      *                                                                 PGM0103
+           ADD 1                       TO ACU-CT-LINHA.                 PGM0103
+           MOVE ZEROS                  TO ACU-CT-CIDADE.                PGM0103
+      *                                                                 PGM0103
+       RTIMPTOTCIDX.                   EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA QUE IMPRIME O SUBTOTAL DE CLIENTES POR ESTADO        *PGM0103
+      ******************************************************************PGM0103
+       RTIMPTOTUF                      SECTION.                         PGM0103
+      *                                                                 PGM0103
+           MOVE WS-ESTADO-ANT          TO LTU-ESTADO.                   PGM0103
+           MOVE ACU-CT-ESTADO          TO LTU-QTDE.                     PGM0103
+      *                                                                 PGM0103
+           MOVE LINTOTUF               TO FD-REG-RELATO.                PGM0103
+      *                                                                 PGM0103
+           WRITE FD-REG-RELATO         AFTER 2 LINES.                   PGM0103
+      *                                                                 PGM0103
+           ADD 2                       TO ACU-CT-LINHA.                 PGM0103
+           MOVE ZEROS                  TO ACU-CT-ESTADO.                PGM0103
+      *                                                                 PGM0103
+       RTIMPTOTUFX.                    EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA QUE FECHA OS TOTAIS PENDENTES AO FIM DO ARQUIVO      *PGM0103
+      ******************************************************************PGM0103
+       RTFECHATOTAIS                   SECTION.                         PGM0103
+      *                                                                 PGM0103
+           PERFORM RTIMPTOTCID.                                         PGM0103
+           PERFORM RTIMPTOTUF.                                          PGM0103
+      *                                                                 PGM0103
+           MOVE ACU-CT-GERAL           TO LTG-QTDE.                     PGM0103
+           MOVE LINTOTGER              TO FD-REG-RELATO.                PGM0103
+      *                                                                 PGM0103
+           WRITE FD-REG-RELATO         AFTER 2 LINES.                   PGM0103
+      *                                                                 PGM0103
+       RTFECHATOTAISX.                 EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA DE IMPRESSAO DO RELATORIO                            *PGM0103
+      ******************************************************************PGM0103
+       RTIMPREL                        SECTION.                         PGM0103
+      *                                                                 PGM0103
+           IF ACU-CT-LINHA             GREATER OR EQUAL 55              PGM0103
+               PERFORM RTMONTACAB                                       PGM0103
+           END-IF.                                                      PGM0103
+      *                                                                 PGM0103
+           MOVE LINDEF1                TO FD-REG-RELATO.                PGM0103
+      *                                                                 PGM0103
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0103
+      *                                                                 PGM0103
+           ADD 1                       TO ACU-CT-LINHA.                 PGM0103
+      *                                                                 PGM0103
+       RTIMPRELX.                      EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA DE MONTAGEM DO CABECALHO                             *PGM0103
+      ******************************************************************PGM0103
+       RTMONTACAB                      SECTION.                         PGM0103
+      *                                                                 PGM0103
+           MOVE  WS-DIA                TO CB1-DIA.                      PGM0103
+           MOVE  WS-MES                TO CB1-MES.                      PGM0103
+           MOVE  WS-ANO                TO CB1-ANO.                      PGM0103
+      *                                                                 PGM0103
+           ADD 1                       TO ACU-CT-PAGINA.                PGM0103
+      *                                                                 PGM0103
+           MOVE ACU-CT-PAGINA          TO CB1-PAGINA.                   PGM0103
+           MOVE CAB1                   TO FD-REG-RELATO.                PGM0103
+      *                                                                 PGM0103
+           IF ACU-CT-PAGINA            EQUAL 1                          PGM0103
+               WRITE FD-REG-RELATO     AFTER 0 LINE                     PGM0103
+           ELSE                                                         PGM0103
+               WRITE FD-REG-RELATO     AFTER PAGE                       PGM0103
+           END-IF.                                                      PGM0103
+      *                                                                 PGM0103
+           MOVE CAB2                   TO FD-REG-RELATO.                PGM0103
+      *                                                                 PGM0103
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0103
+      *                                                                 PGM0103
+           MOVE CAB3                   TO FD-REG-RELATO.                PGM0103
+      *                                                                 PGM0103
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0103
+      *                                                                 PGM0103
+           MOVE CAB4                   TO FD-REG-RELATO.                PGM0103
+      *                                                                 PGM0103
+           WRITE FD-REG-RELATO         AFTER 1 LINE.                    PGM0103
+      *                                                                 PGM0103
+           MOVE 5                      TO ACU-CT-LINHA.                 PGM0103
+      *                                                                 PGM0103
+       RTMONTACABX.                    EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA DE FECHAMENTO DOS ARQUIVOS                           *PGM0103
+      ******************************************************************PGM0103
+       RTFECHA                         SECTION.                         PGM0103
+      *                                                                 PGM0103
+           CLOSE SSORTADO                                               PGM0103
+                 SRELATO.                                               PGM0103
+      *                                                                 PGM0103
+           IF WS-FS-SSORTADO           EQUAL ZEROS                      PGM0103
+               CONTINUE                                                 PGM0103
+           ELSE                                                         PGM0103
+               DISPLAY '#PGM0103.906I - ERRO NO FECHAMENTO'             PGM0103
+                       WS-MSG-SSORTADO                                  PGM0103
+               DISPLAY '#PGM0103.906I - FILE STATUS = '                 PGM0103
+                       WS-FS-SSORTADO                                   PGM0103
+               MOVE   WS-FS-SSORTADO   TO WS-COD-RET                    PGM0103
+               STRING '#PGM0103.906I - ERRO NO FECHAMENTO DO ARQUIVO '  PGM0103
+                      'SSORTADO! FILE STATUS = ' WS-FS-SSORTADO         PGM0103
+                                       DELIMITED BY SIZE                PGM0103
+                                       INTO WS-MSG                      PGM0103
+               PERFORM RTFINALIZA                                       PGM0103
+           END-IF.                                                      PGM0103
+      *                                                                 PGM0103
+           IF WS-FS-SRELATO            EQUAL ZEROS                      PGM0103
+               CONTINUE                                                 PGM0103
+           ELSE                                                         PGM0103
+               DISPLAY '#PGM0103.907I - ERRO NO FECHAMENTO'             PGM0103
+                       WS-MSG-SRELATO                                   PGM0103
+               DISPLAY '#PGM0103.907I - FILE STATUS = '                 PGM0103
+                       WS-FS-SRELATO                                    PGM0103
+               MOVE   WS-FS-SRELATO    TO WS-COD-RET                    PGM0103
+               STRING '#PGM0103.907I - ERRO NO FECHAMENTO DO ARQUIVO '  PGM0103
+                      'RELATO! FILE STATUS = ' WS-FS-SRELATO            PGM0103
+                                       DELIMITED BY SIZE                PGM0103
+                                       INTO WS-MSG                      PGM0103
+               PERFORM RTFINALIZA                                       PGM0103
+           END-IF.                                                      PGM0103
+      *                                                                 PGM0103
+       RTFECHAX.                       EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA QUE CONTABILIZA OS REGISTROS                         *PGM0103
+      ******************************************************************PGM0103
+       RTCONTABILIZA                   SECTION.                         PGM0103
+      *                                                                 PGM0103
+           MOVE ACU-CT-LIDOS           TO WS-DISPLAY-LIDOS.             PGM0103
+      *                                                                 PGM0103
+           DISPLAY '#PGM0103.908I - TOTAL DE REGISTROS LIDOS = '        PGM0103
+                   WS-DISPLAY-LIDOS.                                    PGM0103
+      *                                                                 PGM0103
+       RTCONTABILIZAX.                 EXIT.                            PGM0103
+      *                                                                 PGM0103
+      ******************************************************************PGM0103
+      *    ROTINA DE FINALIZACAO                                       *PGM0103
+      ******************************************************************PGM0103
+       RTFINALIZA                      SECTION.                         PGM0103
+      *                                                                 PGM0103
+           DISPLAY '**************************************************'.PGM0103
+      *                                                                 PGM0103
+           MOVE '#PGM0103.999I - FIM DO PROCESSAMENTO '                 PGM0103
+                                       TO WS-MENSAGEM.                  PGM0103
+      *                                                                 PGM0103
+           ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.              PGM0103
+           ACCEPT WS-HORA-MAQ          FROM TIME.                       PGM0103
+      *                                                                 PGM0103
+           MOVE WS-DT-ANO-R            TO WS-ANO.                       PGM0103
+           MOVE WS-DT-MES-R            TO WS-MES.                       PGM0103
+           MOVE WS-DT-DIA-R            TO WS-DIA.                       PGM0103
+           MOVE WS-HR-HOR-R            TO WS-HORA.                      PGM0103
+           MOVE WS-HR-MIN-R            TO WS-MINUTO.                    PGM0103
+           MOVE WS-HR-SEG-R            TO WS-SEGUNDO.                   PGM0103
+      *                                                                 PGM0103
+           DISPLAY WS-MENSAGEM                                          PGM0103
+                   WS-DATA-DISPLAY.                                     PGM0103
+           DISPLAY '**************************************************'.PGM0103
+      *                                                                 PGM0103
+           MOVE WS-MSG                 TO LK-MSG.                       PGM0103
+           MOVE WS-COD-RET-R           TO LK-COD-RET.                   PGM0103
+      *                                                                 PGM0103
+           STOP '<ENTER> PARA CONTINUAR...'                             PGM0103
+      *                                                                 PGM0103
+           MOVE ZEROS                  TO RETURN-CODE.                  PGM0103
+      *                                                                 PGM0103
+           GOBACK.                                                      PGM0103
+      *                                                                 PGM0103
+       RTFINALIZAX.                    EXIT.                            PGM0103
+      ******************************************************************PGM0103
+      *    FIM DO PROGRAMA                                             *PGM0103
+      ******************************************************************PGM0103
